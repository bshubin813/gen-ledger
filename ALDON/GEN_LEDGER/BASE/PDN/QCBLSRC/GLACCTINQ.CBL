@@ -0,0 +1,195 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    GLACCTINQ.
+000300 AUTHOR.        M J FENNIMORE.
+000400 INSTALLATION.  ALDON DATA PROCESSING - GENERAL LEDGER.
+000500 DATE-WRITTEN.  09/08/2021.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*  GLACCTINQ  -  ONLINE CHART-OF-ACCOUNTS INQUIRY SCREEN        *
+001000*                                                               *
+001100*  A WORKSTATION (5250) INQUIRY PANEL.  THE OPERATOR KEYS A     *
+001200*  COMPANY CODE AND ACCOUNT NUMBER ON THE INQFMT FORMAT AND     *
+001300*  PRESSES ENTER; THE ACCOUNT IS LOOKED UP ON THE CHART OF      *
+001400*  ACCOUNTS MASTER (GLCOAREC) THE SAME WAY GLPOST'S             *
+001500*  2050-VALIDATE-ACCOUNT LOOKS IT UP, AND THE DESCRIPTION,      *
+001600*  TYPE, NORMAL BALANCE SIDE, CURRENT-YEAR BALANCE AND PRIOR-   *
+001700*  YEAR BALANCE ARE RETURNED ON THE SAME FORMAT.  AN UNKNOWN    *
+001800*  COMPANY/ACCOUNT COMBINATION REDISPLAYS THE KEYED FIELDS      *
+001900*  WITH AN "ACCOUNT NOT ON FILE" MESSAGE INSTEAD OF ABENDING.   *
+002000*  PF3 EXITS THE INQUIRY.                                       *
+002100*                                                               *
+002200*  THIS PROGRAM FOLLOWS THE SAME WORKSTATION-FILE/EXTERNALLY-   *
+002300*  DESCRIBED-SCREEN CONVENTION DSPANZFIL AND HADSPTYP USE -     *
+002400*  ORGANIZATION IS TRANSACTION AGAINST A DDS-DESCRIBED DISPLAY  *
+002500*  FILE, WITH THE FORMAT RECORD LAYOUT AND INDICATORS BROUGHT   *
+002600*  IN BY COPY - RATHER THAN INVENTING A DIFFERENT SCREEN-       *
+002700*  HANDLING STYLE FOR GEN_LEDGER'S FIRST INTERACTIVE PROGRAM.   *
+002800*                                                               *
+002900*---------------------------------------------------------------*
+003000*  MODIFICATION HISTORY                                         *
+003100*---------------------------------------------------------------*
+003200*  09/08/21  MJF  ORIGINAL PROGRAM.                             *
+003300*****************************************************************
+003400 ENVIRONMENT DIVISION.
+003500 CONFIGURATION SECTION.
+003600 SOURCE-COMPUTER.   IBM-ISERIES.
+003700 OBJECT-COMPUTER.   IBM-ISERIES.
+003800 INPUT-OUTPUT SECTION.
+003900 FILE-CONTROL.
+004000     SELECT SCREEN-FILE
+004100         ASSIGN       TO WORKSTATION-GLACCTINQ-SI
+004200         ORGANIZATION IS TRANSACTION
+004300         ACCESS       IS DYNAMIC
+004400         FILE STATUS  IS WS-SCR-STATUS.
+004500
+004600     SELECT COA-FILE   ASSIGN TO GLCOA
+004700         ORGANIZATION IS INDEXED
+004800         ACCESS       IS DYNAMIC
+004900         RECORD KEY   IS GLCOA-KEY
+005000         FILE STATUS  IS WS-COA-STATUS.
+005100
+005200/
+005300*****************************************************************
+005400* D A T A   D I V I S I O N                                     *
+005500*****************************************************************
+005600 DATA DIVISION.
+005700 FILE SECTION.
+005800
+005900 FD  SCREEN-FILE
+006000     LABEL RECORDS ARE STANDARD.
+006100 01  SCREEN-REC.
+006200     COPY DDS-ALL-FORMATS OF GLACCTINQ.
+006300
+006400 FD  COA-FILE
+006500     LABEL RECORDS ARE STANDARD.
+006600     COPY GLCOAREC.
+006700
+006800/
+006900*****************************************************************
+007000* W O R K I N G   S T O R A G E   S E C T I O N                 *
+007100*****************************************************************
+007200 WORKING-STORAGE SECTION.
+007300
+007400 01  WS-INQFMT-REC.
+007500     COPY DDS-INQFMT          OF GLACCTINQ.
+007600
+007700 01  ALL-99-INDICATORS.
+007800     05  IN-CONTROL             OCCURS 99 TIMES
+007900                                PIC 1      INDICATOR 1.
+008000         88  IND-ON-FOR                     VALUE B"1".
+008100         88  IND-OFF-FOR                    VALUE B"0".
+008200
+008300 01  INDICATOR-USAGE-LIST.
+008400     05  EXIT-REQUESTED-IN03    PIC 99     VALUE 03.
+008500     05  CLR-MSG                PIC 99     VALUE 98.
+008600     05  DSP-MSG                PIC 99     VALUE 99.
+008700
+008800 77  WS-SCR-STATUS              PIC X(02) VALUE SPACES.
+008900
+009000 77  WS-COA-STATUS              PIC X(02) VALUE SPACES.
+009100     88  WS-COA-OK                       VALUE "00".
+009200
+009300 77  WS-FINISHED-SW             PIC X(01) VALUE "N".
+009400     88  WS-FINISHED                     VALUE "Y".
+009500
+009600 77  WS-ACCT-FOUND-SW           PIC X(01) VALUE "N".
+009700     88  WS-ACCT-FOUND                   VALUE "Y".
+009800
+009900 77  WS-INQUIRY-CNT             PIC 9(07) BINARY VALUE ZERO.
+010000
+010100/
+010200*****************************************************************
+010300* P R O C E D U R E   D I V I S I O N                           *
+010400*****************************************************************
+010500 PROCEDURE DIVISION.
+010600
+010700*****************************************************************
+010800* 0000-MAINLINE                                                 *
+010900*****************************************************************
+011000 0000-MAINLINE.
+011100     PERFORM 1000-INITIALIZE          THRU 1000-EXIT.
+011200     PERFORM 2000-PROCESS-INQUIRY     THRU 2000-EXIT
+011300         UNTIL WS-FINISHED.
+011400     PERFORM 9000-TERMINATE           THRU 9000-EXIT.
+011500     GO TO 9999-EXIT.
+011600
+011700*****************************************************************
+011800* 1000-INITIALIZE - OPEN THE FILES AND CLEAR THE SCREEN          *
+011900*****************************************************************
+012000 1000-INITIALIZE.
+012100     OPEN I-O    SCREEN-FILE.
+012200     OPEN INPUT  COA-FILE.
+012300
+012400     MOVE ALL B"0"                TO  ALL-99-INDICATORS.
+012500     MOVE SPACES                  TO  WS-INQFMT-REC.
+012600 1000-EXIT.
+012700     EXIT.
+012800
+012900*****************************************************************
+013000* 2000-PROCESS-INQUIRY - DISPLAY THE INQUIRY FORMAT, READ THE   *
+013100*                        OPERATOR'S KEYED FIELDS, LOOK UP THE    *
+013200*                        ACCOUNT AND REDISPLAY WITH THE RESULT   *
+013300*****************************************************************
+013400 2000-PROCESS-INQUIRY.
+013500     SET IND-OFF-FOR (EXIT-REQUESTED-IN03) TO TRUE.
+013600
+013700     WRITE SUBFILE SCREEN-REC FROM WS-INQFMT-REC
+013800         FORMAT IS "INQFMT"
+013900         INDICATORS ARE IN-CONTROL.
+014000
+014100     READ SCREEN-FILE INTO WS-INQFMT-REC
+014200         FORMAT IS "INQFMT"
+014300         INDICATORS ARE IN-CONTROL.
+014400
+014500     IF  IND-ON-FOR (EXIT-REQUESTED-IN03)
+014600         MOVE "Y"                 TO  WS-FINISHED-SW
+014700         GO TO 2000-EXIT.
+014800
+014900     PERFORM 2200-LOOKUP-ACCOUNT      THRU 2200-EXIT.
+015000     ADD 1                        TO  WS-INQUIRY-CNT.
+015100 2000-EXIT.
+015200     EXIT.
+015300
+015400*****************************************************************
+015500* 2200-LOOKUP-ACCOUNT - READ THE KEYED ACCOUNT OFF THE CHART OF *
+015600*                       ACCOUNTS MASTER AND FILL IN THE         *
+015700*                       RESPONSE FIELDS ON THE INQUIRY FORMAT    *
+015800*****************************************************************
+015900 2200-LOOKUP-ACCOUNT.
+016000     MOVE "N"                     TO  WS-ACCT-FOUND-SW.
+016100     MOVE INQ-CO-CODE            TO  GLCOA-CO-CODE.
+016200     MOVE INQ-ACCT-NO            TO  GLCOA-ACCT-NO.
+016300
+016400     MOVE SPACES                  TO  INQ-ACCT-DESC
+016410                                       INQ-ACCT-TYPE
+016420                                       INQ-NORMAL-BAL
+016500                                       INQ-MESSAGE.
+016600     MOVE ZERO                    TO  INQ-CURR-BAL
+016700                                       INQ-PRIOR-BAL.
+016800
+016900     READ COA-FILE
+017000         INVALID KEY
+017100             MOVE "ACCOUNT NOT ON FILE" TO  INQ-MESSAGE
+017200             GO TO 2200-EXIT.
+017300
+017400     MOVE "Y"                     TO  WS-ACCT-FOUND-SW.
+017500     MOVE GLCOA-DESC              TO  INQ-ACCT-DESC.
+017600     MOVE GLCOA-TYPE              TO  INQ-ACCT-TYPE.
+017700     MOVE GLCOA-NORMAL-BAL        TO  INQ-NORMAL-BAL.
+017800     MOVE GLCOA-CURR-BAL          TO  INQ-CURR-BAL.
+017900     MOVE GLCOA-PRIOR-YR-BAL      TO  INQ-PRIOR-BAL.
+018000 2200-EXIT.
+018100     EXIT.
+018200
+018300*****************************************************************
+018400* 9000-TERMINATE - CLOSE ALL FILES                               *
+018500*****************************************************************
+018600 9000-TERMINATE.
+018700     CLOSE SCREEN-FILE.
+018800     CLOSE COA-FILE.
+018900 9000-EXIT.
+019000     EXIT.
+019100
+019200 9999-EXIT.
+019300     STOP RUN.
