@@ -21,6 +21,10 @@
       *              Added WS-IND to pass back PF12 or PF3 to         *
       *                    HAMENU                                     *
       *              Added CANCEL-REQUEST-IN12 to handle PF12         *
+      *              R Chow - Aug 9, 2026                             *
+      *              Notify-message threshold and queue name are now  *
+      *              passed in as LINKAGE parameters instead of being *
+      *              hardcoded zero/spaces                            *
       *****************************************************************
       /
        ENVIRONMENT DIVISION.
@@ -42,7 +46,14 @@
                ASSIGN       TO DATABASE-ANZJRNTP
                ORGANIZATION IS INDEXED
                ACCESS       IS DYNAMIC
-               RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY
+               RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY OF TYP-REC
+               FILE STATUS  IS WS-FILE-STATUS.
+
+           SELECT ATTR-FILE
+               ASSIGN       TO DATABASE-ANZFILL2
+               ORGANIZATION IS INDEXED
+               ACCESS       IS DYNAMIC
+               RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY OF ATTR-REC
                FILE STATUS  IS WS-FILE-STATUS.
 
       /
@@ -61,6 +72,11 @@
            LABEL RECORDS ARE OMITTED.
        01  TYP-REC.
            COPY DDS-ALL-FORMATS OF ANZJRNTP.
+
+       FD  ATTR-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  ATTR-REC.
+           COPY DDS-ALL-FORMATS OF ANZFILL2.
       /
       ****************************************************************
       * W O R K I N G   S T O R A G E   S E C T I O N                *
@@ -163,15 +179,20 @@
            05  WS-FILE-STATUS          PIC X(2)  VALUE SPACES.
            05  WS-FATAL-ERROR          PIC X     VALUE "N".
            05  WS-BUILD-SW             PIC X     VALUE "Y".
+           05  WS-JRN-USAGE-CNT        PIC 9(7)  VALUE 0.
       /
        LINKAGE SECTION.
        01  WS-IND                      PIC X(2).
+
+       01  WS-NOTIFY-PARMS.
+           05  WS-NOTIFY-THRESHOLD-PARM    PIC 9(5).
+           05  WS-NOTIFY-MSGQ-PARM         PIC X(20).
       /
       ****************************************************************
       *   P R O C E D U R E   D I V I S I O N
       ****************************************************************
       *
-       PROCEDURE DIVISION USING WS-IND.
+       PROCEDURE DIVISION USING WS-IND WS-NOTIFY-PARMS.
 
        MAIN-CONTROL.
 
@@ -273,7 +294,7 @@
            MOVE LOW-VALUES           TO JCOD      OF ANZTYP
                                         JTYP      OF ANZTYP.
            START TYP-FILE
-               KEY IS NOT LESS THAN EXTERNALLY-DESCRIBED-KEY
+               KEY IS NOT LESS THAN EXTERNALLY-DESCRIBED-KEY OF TYP-REC
                   INVALID KEY
                       GO TO BR-EXIT.
 
@@ -381,10 +402,24 @@
            IF  SELECTION OF SFLRCD-I IN SUBFILE-RECORD-FORMAT = " "
                GO TO DS-001.
 
+           IF  SELECTION OF SFLRCD-I IN SUBFILE-RECORD-FORMAT = "2"
+               PERFORM CHANGE-JE-TYPE THRU CJT-EXIT
+           ELSE
            IF  SELECTION OF SFLRCD-I IN SUBFILE-RECORD-FORMAT = "4"
                MOVE CORRESPONDING SFLRCD-I IN SUBFILE-RECORD-FORMAT
                   TO ANZTYP
-                     DELETE TYP-FILE
+               PERFORM COUNT-JRN-USAGE THRU CJU-EXIT
+               IF  WS-JRN-USAGE-CNT IS GREATER THAN ZERO
+                   MOVE "DMA0003"        TO  WS-MSGID
+                   MOVE "HADSPTYP"      TO  WS-MSGDTA
+                   MOVE 10               TO  WS-MSGDTALEN
+                   PERFORM SND-MSG-RTN THRU SMR-EXIT
+                   SET IND-ON-FOR (SELECTION-ERROR) TO TRUE
+                   MOVE "N"              TO  SELECTION-SW
+                   MOVE "Y"              TO  WS-ERROR-DETECTED
+               ELSE
+                   DELETE TYP-FILE
+               END-IF
            ELSE
                MOVE "DMA0003"        TO  WS-MSGID
                MOVE "HADSPTYP"      TO  WS-MSGDTA
@@ -406,7 +441,84 @@
                INDICATORS ARE IN-CONTROL.
        DS-EXIT.
            EXIT.
-     /
+      /
+      ****************************************************************
+      *  C H A N G E   J O U R N A L   T Y P E   D E S C R I P T I O N*
+      ****************************************************************
+       CHANGE-JE-TYPE.
+           MOVE "Y"                    TO  CHANGE-SW.
+           MOVE CORRESPONDING SFLRCD-I IN SUBFILE-RECORD-FORMAT
+              TO ANZTYP.
+           MOVE JDESC OF ANZTYP        TO  WS-DESC.
+
+           READ TYP-FILE
+               INVALID KEY
+                   MOVE "DMA0012"        TO  WS-MSGID
+                   MOVE "HADSPTYP"      TO  WS-MSGDTA
+                   MOVE 10               TO  WS-MSGDTALEN
+                   PERFORM SND-MSG-RTN THRU SMR-EXIT
+                   SET IND-ON-FOR (SELECTION-ERROR) TO TRUE
+                   MOVE "N"              TO  SELECTION-SW
+                   MOVE "Y"              TO  WS-ERROR-DETECTED
+                   GO TO CJT-EXIT.
+
+           MOVE WS-DESC                TO  JDESC OF ANZTYP.
+           REWRITE TYP-REC.
+           IF  WS-FILE-STATUS IS NOT EQUAL TO "00"
+               MOVE "DMA0010"        TO  WS-MSGID
+               MOVE "ANZJRNTP"      TO  WS-MSGDTA
+               MOVE 10               TO  WS-MSGDTALEN
+               PERFORM SND-MSG-RTN THRU SMR-EXIT
+               SET IND-ON-FOR (SELECTION-ERROR) TO TRUE
+               MOVE "N"              TO  SELECTION-SW
+               MOVE "Y"              TO  WS-ERROR-DETECTED
+           END-IF.
+
+           MOVE "N"                    TO  CHANGE-SW.
+       CJT-EXIT.
+           EXIT.
+      /
+      **************************************************************
+      *  C O U N T   J O U R N A L   T Y P E   U S A G E             *
+      *                                                              *
+      *  Scans ANZFILL2 for file-attribute rows still stamped with   *
+      *  the journal type keyed for deletion (ANZTYP of TYP-REC),    *
+      *  so DO-SELECTION can refuse the delete while any file is     *
+      *  still journaled under it.  JRNI is a single character and   *
+      *  can only be compared to JTYP, not the full JCOD/JTYP key -  *
+      *  that is how JRNI has always been carried in this file.      *
+      *  If ATTR-FILE won't open, usage can't be determined, so the  *
+      *  count is forced to 1 instead of left at 0 - DO-SELECTION's  *
+      *  count-greater-than-zero test then blocks the delete instead *
+      *  of reading "no usage found" into an unopened file.          *
+      **************************************************************
+       COUNT-JRN-USAGE.
+           MOVE 0                      TO  WS-JRN-USAGE-CNT.
+
+           OPEN  INPUT  ATTR-FILE.
+           IF  WS-FILE-STATUS IS NOT EQUAL TO "00"
+               MOVE "DMA0004"        TO  WS-MSGID
+               MOVE "ANZFILL2"      TO  WS-MSGDTA
+               MOVE 10               TO  WS-MSGDTALEN
+               PERFORM SND-MSG-RTN THRU SMR-EXIT
+               MOVE 1                TO  WS-JRN-USAGE-CNT
+               GO TO CJU-EXIT.
+
+       CJU-010.
+           READ ATTR-FILE NEXT
+               AT END
+                   GO TO CJU-020.
+
+           IF  JRNI OF ANZFILR IN ATTR-REC IS EQUAL TO JTYP OF ANZTYP
+               ADD 1                   TO  WS-JRN-USAGE-CNT.
+
+           GO TO CJU-010.
+
+       CJU-020.
+           CLOSE ATTR-FILE.
+       CJU-EXIT.
+           EXIT.
+      /
       **************************************************************
       * DMCSNDMSG - Send Message Routine
       **************************************************************
@@ -472,6 +584,8 @@
            MOVE SPACES                 TO  WS-MSGCTL-FMT.
            MOVE "HADSPTYP"            TO  PGMFLD   OF WS-MSGCTL-FMT.
            MOVE ALL B"0"               TO  ALL-99-INDICATORS.
+           MOVE WS-NOTIFY-THRESHOLD-PARM TO WS-MSG-NOTIFY-THRESHOLD.
+           MOVE WS-NOTIFY-MSGQ-PARM    TO  WS-MSGQ-NOTIFY.
       *
            OPEN  I-O   SCREEN-FILE.
 
