@@ -0,0 +1,325 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    GLREVERS.
+000300 AUTHOR.        M J FENNIMORE.
+000400 INSTALLATION.  ALDON DATA PROCESSING - GENERAL LEDGER.
+000500 DATE-WRITTEN.  10/12/2021.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*  GLREVERS  -  AUTOMATIC REVERSING-ENTRY GENERATOR             *
+001000*                                                               *
+001100*  SCANS THE JOURNAL BATCH HEADER FILE (GLBTCHREC) FOR POSTED   *
+001200*  BATCHES FLAGGED REVERSING (GLBTCH-REVERSING-SW) THAT HAVE    *
+001300*  NOT ALREADY BEEN REVERSED.  FOR EACH ONE, A NEW BATCH HEADER *
+001400*  IS WRITTEN - LINKED BACK TO THE ORIGINAL BY                  *
+001500*  GLBTCH-REVERSAL-OF-BATCH, WITH ITS DEBIT/CREDIT TOTALS       *
+001600*  SWAPPED - AND AN OFFSETTING TRANSACTION LINE IS GENERATED    *
+001700*  FOR EVERY POSTED LINE OF THE ORIGINAL BATCH (GLPSTREC), WITH *
+001800*  THE DEBIT/CREDIT CODE FLIPPED, INTO A JOURNAL-ENTRY          *
+001900*  TRANSACTION FILE (GLREVOUT, IN GLJEREC FORMAT) THAT THE NEXT *
+002000*  PERIOD'S GLPOST RUN PICKS UP AND POSTS LIKE ANY OTHER BATCH. *
+002100*  THE ORIGINAL BATCH IS THEN MARKED REVERSED SO A LATER RUN    *
+002200*  OF THIS PROGRAM DOES NOT GENERATE IT AGAIN.                  *
+002300*                                                               *
+002400*---------------------------------------------------------------*
+002500*  MODIFICATION HISTORY                                         *
+002600*---------------------------------------------------------------*
+002700*  10/12/21  MJF  ORIGINAL PROGRAM.                             *
+002800*****************************************************************
+002900 ENVIRONMENT DIVISION.
+003000 CONFIGURATION SECTION.
+003100 SOURCE-COMPUTER.   IBM-ISERIES.
+003200 OBJECT-COMPUTER.   IBM-ISERIES.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT PST-FILE   ASSIGN TO GLPSTOUT
+003600         ORGANIZATION IS SEQUENTIAL
+003700         FILE STATUS  IS WS-PST-STATUS.
+003800
+003900     SELECT SORT-FILE  ASSIGN TO GLRVSRT.
+004000
+004100     SELECT BTCH-FILE  ASSIGN TO GLBATCH
+004200         ORGANIZATION IS INDEXED
+004300         ACCESS       IS DYNAMIC
+004400         RECORD KEY   IS GLBTCH-KEY
+004500         FILE STATUS  IS WS-BTCH-STATUS.
+004600
+004700     SELECT REV-FILE   ASSIGN TO GLREVOUT
+004800         ORGANIZATION IS SEQUENTIAL
+004900         FILE STATUS  IS WS-REV-STATUS.
+005000
+005100/
+005200*****************************************************************
+005300* D A T A   D I V I S I O N                                     *
+005400*****************************************************************
+005500 DATA DIVISION.
+005600 FILE SECTION.
+005700
+005800 FD  PST-FILE
+005900     LABEL RECORDS ARE STANDARD
+006000     RECORDING MODE IS F.
+006100     COPY GLPSTREC.
+006200
+006300 SD  SORT-FILE.
+006400     COPY GLPSTREC
+006500         REPLACING ==GLPST-RECORD==     BY ==SRT-RECORD==
+006600                   ==GLPST-CO-CODE==    BY ==SRT-CO-CODE==
+                   ==GLPST-BATCH-NO==   BY ==SRT-BATCH-NO==
+006700                   ==GLPST-LINE-NO==    BY ==SRT-LINE-NO==
+006800                   ==GLPST-ACCT-NO==    BY ==SRT-ACCT-NO==
+006900                   ==GLPST-ACCT-DESC==  BY ==SRT-ACCT-DESC==
+007000                   ==GLPST-DR-CR-CODE== BY ==SRT-DR-CR-CODE==
+007100                   ==GLPST-QTY==        BY ==SRT-QTY==
+007200                   ==GLPST-PRICE==      BY ==SRT-PRICE==
+007300                   ==GLPST-EXT-AMT==    BY ==SRT-EXT-AMT==
+007310                   ==GLPST-CURR-CODE==   BY ==SRT-CURR-CODE==
+007320                   ==GLPST-EXCH-RATE==   BY ==SRT-EXCH-RATE==
+007330                   ==GLPST-FOREIGN-AMT== BY ==SRT-FOREIGN-AMT==.
+007400
+007500 FD  BTCH-FILE
+007600     LABEL RECORDS ARE STANDARD.
+007700     COPY GLBTCHREC.
+007800
+007900 FD  REV-FILE
+008000     LABEL RECORDS ARE STANDARD
+008100     RECORDING MODE IS F.
+008200     COPY GLJEREC.
+008300
+008400/
+008500*****************************************************************
+008600* W O R K I N G   S T O R A G E   S E C T I O N                 *
+008700*****************************************************************
+008800 WORKING-STORAGE SECTION.
+008900
+009000 77  WS-PST-STATUS              PIC X(02) VALUE SPACES.
+009100
+009200 77  WS-BTCH-STATUS             PIC X(02) VALUE SPACES.
+009300     88  WS-BTCH-OK                      VALUE "00".
+009400     88  WS-BTCH-NOTFOUND                VALUE "23".
+009500
+009600 77  WS-REV-STATUS              PIC X(02) VALUE SPACES.
+009700
+009800 77  WS-SORT-EOF-SW             PIC X(01) VALUE "N".
+009900     88  WS-SORT-EOF                     VALUE "Y".
+010000
+010100 77  WS-FIRST-REC-SW            PIC X(01) VALUE "Y".
+010200     88  WS-FIRST-RECORD                 VALUE "Y".
+010300
+010400 77  WS-PREV-BATCH              PIC 9(06) VALUE ZERO.
+010500
+010600 77  WS-REVERSE-THIS-SW         PIC X(01) VALUE "N".
+010700     88  WS-REVERSE-THIS-BATCH           VALUE "Y".
+010800
+010900 77  WS-NEXT-BATCH-NO           PIC 9(06) VALUE ZERO.
+011000 77  WS-NEW-BATCH-NO            PIC 9(06) VALUE ZERO.
+011005 77  WS-ORIG-CO-CODE            PIC X(03) VALUE SPACES.
+011010 77  WS-ORIG-BATCH-NO           PIC 9(06) VALUE ZERO.
+011020 77  WS-ORIG-ENTRY-DATE         PIC 9(08) VALUE ZERO.
+011030 77  WS-ORIG-TOTAL-DR           PIC S9(09)V99 COMP-3 VALUE ZERO.
+011040 77  WS-ORIG-TOTAL-CR           PIC S9(09)V99 COMP-3 VALUE ZERO.
+011100
+011200 77  WS-BATCH-CNT               PIC 9(07) BINARY VALUE ZERO.
+011300 77  WS-LINE-CNT                PIC 9(07) BINARY VALUE ZERO.
+011400
+011500/
+011600*****************************************************************
+011700* P R O C E D U R E   D I V I S I O N                           *
+011800*****************************************************************
+011900 PROCEDURE DIVISION.
+012000
+012100*****************************************************************
+012200* 0000-MAINLINE                                                 *
+012300*****************************************************************
+012400 0000-MAINLINE.
+012500     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+012600     SORT SORT-FILE
+012700         ON ASCENDING KEY SRT-BATCH-NO
+012800         USING PST-FILE
+012900         OUTPUT PROCEDURE IS 2000-PROCESS-SORTED THRU 2000-EXIT.
+013000     PERFORM 9000-TERMINATE       THRU 9000-EXIT.
+013100     GO TO 9999-EXIT.
+013200
+013300*****************************************************************
+013400* 1000-INITIALIZE - OPEN FILES AND DETERMINE THE NEXT AVAILABLE *
+013500*                   BATCH NUMBER FOR THE REVERSAL HEADERS THIS  *
+013600*                   RUN WILL WRITE                              *
+013700*****************************************************************
+013800 1000-INITIALIZE.
+013900     OPEN I-O    BTCH-FILE.
+014000     OPEN OUTPUT REV-FILE.
+014100
+014200     PERFORM 1100-FIND-NEXT-BATCH-NO THRU 1100-EXIT.
+014300 1000-EXIT.
+014400     EXIT.
+014500
+014600*****************************************************************
+014700* 1100-FIND-NEXT-BATCH-NO - THE HIGHEST EXISTING BATCH NUMBER,  *
+014800*                           PLUS ONE, IS WHERE THIS RUN BEGINS  *
+014900*                           ASSIGNING NEW REVERSAL BATCHES      *
+015000*****************************************************************
+015100 1100-FIND-NEXT-BATCH-NO.
+015200     MOVE HIGH-VALUES             TO  GLBTCH-KEY.
+015300     START BTCH-FILE
+015400         KEY IS NOT GREATER THAN GLBTCH-KEY
+015500         INVALID KEY
+015600             MOVE ZERO            TO  WS-NEXT-BATCH-NO
+015700             GO TO 1100-EXIT.
+015800
+015900     READ BTCH-FILE PREVIOUS RECORD
+016000         AT END
+016100             MOVE ZERO            TO  WS-NEXT-BATCH-NO
+016200             GO TO 1100-EXIT.
+016300
+016400     MOVE GLBTCH-BATCH-NO         TO  WS-NEXT-BATCH-NO.
+016500 1100-EXIT.
+016600     EXIT.
+016700
+016800*****************************************************************
+016900* 2000-PROCESS-SORTED - SORT OUTPUT PROCEDURE; WALKS THE        *
+017000*                       BATCH-SEQUENCED POSTED LINES AND DRIVES *
+017100*                       THE BATCH-BREAK REVERSAL LOGIC          *
+017200*****************************************************************
+017300 2000-PROCESS-SORTED.
+017400     PERFORM 2100-RETURN-SORTED   THRU 2100-EXIT.
+017500     PERFORM 2200-BREAK-LOOP      THRU 2200-EXIT
+017600         UNTIL WS-SORT-EOF.
+017700 2000-EXIT.
+017800     EXIT.
+017900
+018000*****************************************************************
+018100* 2100-RETURN-SORTED - RETURN THE NEXT BATCH-SEQUENCED POSTED   *
+018200*                      LINE                                     *
+018300*****************************************************************
+018400 2100-RETURN-SORTED.
+018500     RETURN SORT-FILE
+018600         AT END
+018700             MOVE "Y"            TO  WS-SORT-EOF-SW.
+018800 2100-EXIT.
+018900     EXIT.
+019000
+019100*****************************************************************
+019200* 2200-BREAK-LOOP - ON EVERY BATCH BREAK, LOOK UP THE BATCH     *
+019300*                   HEADER AND DECIDE WHETHER THIS BATCH IS TO  *
+019400*                   BE REVERSED; REVERSE THE LINE IF SO         *
+019500*****************************************************************
+019600 2200-BREAK-LOOP.
+019700     IF  WS-FIRST-RECORD
+019710     OR  SRT-BATCH-NO IS NOT EQUAL TO WS-PREV-BATCH
+019800         PERFORM 2250-LOOKUP-BATCH THRU 2250-EXIT
+019900         MOVE SRT-BATCH-NO        TO  WS-PREV-BATCH
+020000         MOVE "N"                 TO  WS-FIRST-REC-SW.
+020100
+020200     IF  WS-REVERSE-THIS-BATCH
+020300         PERFORM 2300-WRITE-REVERSAL-LINE THRU 2300-EXIT.
+020400
+020500     PERFORM 2100-RETURN-SORTED   THRU 2100-EXIT.
+020600 2200-EXIT.
+020700     EXIT.
+020800
+020900*****************************************************************
+021000* 2250-LOOKUP-BATCH - READ THE ORIGINAL BATCH HEADER; IF IT IS  *
+021100*                     FLAGGED REVERSING AND NOT YET REVERSED,   *
+021200*                     WRITE THE NEW REVERSAL BATCH HEADER AND   *
+021300*                     MARK THE ORIGINAL REVERSED                *
+021400*****************************************************************
+021500 2250-LOOKUP-BATCH.
+021600     MOVE "N"                     TO  WS-REVERSE-THIS-SW.
+021700     MOVE SRT-BATCH-NO            TO  GLBTCH-BATCH-NO.
+021800
+021900     READ BTCH-FILE
+022000         INVALID KEY
+022100             GO TO 2250-EXIT.
+022200
+022300     IF  NOT GLBTCH-IS-REVERSING OR GLBTCH-ALREADY-REVERSED
+022400         GO TO 2250-EXIT.
+022500
+022600     MOVE GLBTCH-BATCH-NO         TO  WS-ORIG-BATCH-NO.
+022605     MOVE GLBTCH-CO-CODE          TO  WS-ORIG-CO-CODE.
+022610     MOVE GLBTCH-ENTRY-DATE       TO  WS-ORIG-ENTRY-DATE.
+022620     MOVE GLBTCH-TOTAL-DR         TO  WS-ORIG-TOTAL-DR.
+022630     MOVE GLBTCH-TOTAL-CR         TO  WS-ORIG-TOTAL-CR.
+022640
+022650     MOVE "Y"                     TO  GLBTCH-REVERSED-SW.
+022660     REWRITE GLBTCH-RECORD.
+022661     IF  NOT WS-BTCH-OK
+022663         DISPLAY "GLREVERS - ERROR REWRITING GLBTCHREC, STATUS "
+022665                 WS-BTCH-STATUS
+022667         STOP RUN.
+022670
+022680     ADD 1                        TO  WS-NEXT-BATCH-NO.
+022690     MOVE WS-NEXT-BATCH-NO        TO  WS-NEW-BATCH-NO.
+022700
+022900     PERFORM 2260-WRITE-REVERSAL-HEADER THRU 2260-EXIT.
+023400     MOVE "Y"                     TO  WS-REVERSE-THIS-SW.
+023500     ADD 1                        TO  WS-BATCH-CNT.
+023600 2250-EXIT.
+023700     EXIT.
+023800
+023900*****************************************************************
+024000* 2260-WRITE-REVERSAL-HEADER - WRITE THE NEW BATCH HEADER, WITH *
+024100*                              THE ORIGINAL'S DEBIT/CREDIT      *
+024200*                              TOTALS SWAPPED                   *
+024300*****************************************************************
+024400 2260-WRITE-REVERSAL-HEADER.
+024500     MOVE WS-NEW-BATCH-NO         TO  GLBTCH-BATCH-NO.
+024600     MOVE WS-ORIG-ENTRY-DATE      TO  GLBTCH-ENTRY-DATE.
+024605     MOVE WS-ORIG-CO-CODE         TO  GLBTCH-CO-CODE.
+024700     MOVE "REVERSAL"              TO  GLBTCH-DESC.
+024800     MOVE WS-ORIG-TOTAL-CR        TO  GLBTCH-TOTAL-DR.
+024900     MOVE WS-ORIG-TOTAL-DR        TO  GLBTCH-TOTAL-CR.
+025000     MOVE "Y"                     TO  GLBTCH-BALANCED-SW.
+025100     MOVE "N"                     TO  GLBTCH-REVERSING-SW.
+025200     MOVE "N"                     TO  GLBTCH-REVERSED-SW.
+025300     MOVE WS-ORIG-BATCH-NO        TO  GLBTCH-REVERSAL-OF-BATCH.
+025500
+025600     WRITE GLBTCH-RECORD.
+025650     IF  NOT WS-BTCH-OK
+025670         DISPLAY "GLREVERS - ERROR WRITING GLBTCHREC, STATUS "
+025680                 WS-BTCH-STATUS
+025690         STOP RUN.
+025700 2260-EXIT.
+025800     EXIT.
+025900
+026000*****************************************************************
+026100* 2300-WRITE-REVERSAL-LINE - WRITE ONE OFFSETTING TRANSACTION   *
+026200*                            LINE, DEBIT/CREDIT FLIPPED, FOR    *
+026300*                            THE NEXT GLPOST RUN TO POST        *
+026400*****************************************************************
+026500 2300-WRITE-REVERSAL-LINE.
+026600     MOVE WS-NEW-BATCH-NO         TO  GLJE-BATCH-NO.
+026700     MOVE SRT-LINE-NO             TO  GLJE-LINE-NO.
+026800     MOVE SRT-ACCT-NO             TO  GLJE-ACCT-NO.
+026810     MOVE SRT-CURR-CODE           TO  GLJE-CURR-CODE.
+026820     MOVE SRT-CO-CODE             TO  GLJE-CO-CODE.
+026900
+027000     IF  SRT-DR-CR-CODE IS EQUAL TO "D"
+027100         MOVE "C"                 TO  GLJE-DR-CR-CODE
+027200     ELSE
+027300         MOVE "D"                 TO  GLJE-DR-CR-CODE.
+027400
+027500     MOVE SRT-QTY                 TO  GLJE-QTY.
+027600     MOVE SRT-PRICE               TO  GLJE-PRICE.
+027700
+027800     WRITE GLJE-RECORD.
+027810     IF  WS-REV-STATUS IS NOT EQUAL TO "00"
+027820         DISPLAY "GLREVERS - ERROR WRITING GLREVOUT, STATUS "
+027830                 WS-REV-STATUS
+027840         STOP RUN.
+027900     ADD 1                        TO  WS-LINE-CNT.
+028000 2300-EXIT.
+028100     EXIT.
+028200
+028300*****************************************************************
+028400* 9000-TERMINATE - CLOSE FILES AND DISPLAY THE RUN SUMMARY      *
+028500*****************************************************************
+028600 9000-TERMINATE.
+028700     CLOSE BTCH-FILE.
+028800     CLOSE REV-FILE.
+028900
+029000     DISPLAY "GLREVERS - BATCHES REVERSED: " WS-BATCH-CNT.
+029100     DISPLAY "GLREVERS - LINES GENERATED:  " WS-LINE-CNT.
+029200 9000-EXIT.
+029300     EXIT.
+029400
+029500 9999-EXIT.
+029600     STOP RUN.
