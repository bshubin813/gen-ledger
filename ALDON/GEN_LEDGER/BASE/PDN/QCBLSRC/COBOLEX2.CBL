@@ -1,16 +1,711 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  MULTIPLIER.
-       AUTHOR.  MICHAEL COUGHLAN.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  NUM1                                PIC 9  VALUE ZEROS.
-       01  NUM2                                PIC 9  VALUE ZEROS.
-       01  RESULT                              PIC 99 VALUE ZEROS.
-       PROCEDURE DIVISION.
-           DISPLAY "ENTER FIRST NUMBER (1 DIGIT)"
-           ACCEPT NUM1
-           DISPLAY "ENTER SECOND NUMBER (1 DIGIT)"
-           ACCEPT NUM2
-           MULTIPLY NUM1 BY NUM2 GIVING RESULT.
-           DISPLAY "RESULT IS = ", RESULT.
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    GLPOST.
+000300 AUTHOR.        M J FENNIMORE.
+000400 INSTALLATION.  ALDON DATA PROCESSING - GENERAL LEDGER.
+000500 DATE-WRITTEN.  03/02/2021.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*  GLPOST  -  GENERAL LEDGER EXTENDED-AMOUNT POSTING PROGRAM    *
+001000*                                                               *
+001100*  READS THE DAY'S JOURNAL-ENTRY TRANSACTION DETAIL FILE        *
+001200*  (GLJEREC - BATCH, LINE, ACCOUNT, DEBIT/CREDIT CODE,          *
+001300*  QUANTITY AND UNIT PRICE PER LINE).  EACH LINE'S BATCH MUST   *
+001400*  BE ON FILE IN THE JOURNAL BATCH HEADER (GLBTCHREC) AND       *
+001500*  FLAGGED BALANCED (TOTAL DEBITS = TOTAL CREDITS) BEFORE ANY   *
+001600*  OF ITS LINES ARE POSTED.  A BALANCED LINE'S ACCOUNT NUMBER   *
+001700*  IS THEN VALIDATED AGAINST THE CHART-OF-ACCOUNTS MASTER       *
+001800*  (GLCOAREC), EXTENDED BY MULTIPLYING QUANTITY BY PRICE, AND   *
+001900*  WRITTEN TO THE POSTED GL TRANSACTION OUTPUT FILE (GLPSTREC). *
+002000*  LINES THAT FAIL EITHER CHECK ARE REJECTED AND COUNTED BUT    *
+002100*  DO NOT STOP THE RUN.                                        *
+002200*                                                               *
+002300*  THE RUN CHECKPOINTS THE BATCH/LINE OF THE LAST TRANSACTION   *
+002400*  SUCCESSFULLY POSTED IN GLCKPTREC.  IF A PRIOR RUN LEFT THAT  *
+002500*  CHECKPOINT MARKED IN-PROGRESS (AN ABEND PARTWAY THROUGH),    *
+002600*  THIS RUN SKIPS EVERY TRANSACTION UP TO AND INCLUDING THAT    *
+002700*  CHECKPOINT AND APPENDS TO THE EXISTING GLPSTOUT INSTEAD OF   *
+002800*  REPOSTING (AND DOUBLE-COUNTING) WHAT ALREADY WENT THROUGH.   *
+002900*                                                               *
+003000*---------------------------------------------------------------*
+003100*  MODIFICATION HISTORY                                         *
+003200*---------------------------------------------------------------*
+003300*  03/02/21  MJF  ORIGINAL PROGRAM - REPLACES THE OLD MULTIPLIER *
+003400*                 CONSOLE EXERCISE WITH REAL FILE I/O.          *
+003500*  04/19/21  MJF  ADDED CHART-OF-ACCOUNTS VALIDATION BEFORE THE *
+003600*                 EXTENSION IS CALCULATED.                     *
+003700*  06/07/21  MJF  WIDENED QUANTITY/PRICE TO PACKED DECIMAL.     *
+003800*  07/21/21  MJF  ADDED JOURNAL BATCH HEADER/DETAIL PAIR AND A  *
+003900*                 DEBIT-EQUALS-CREDIT CHECK AGAINST THE BATCH   *
+004000*                 BEFORE ITS LINES ARE POSTED.                 *
+004100*  09/03/21  MJF  ADDED RESTART/CHECKPOINT LOGIC FOR THE        *
+004200*                 NIGHTLY POSTING RUN.                         *
+004210*  10/12/21  MJF  POSTING NOW UPDATES GLCOA-CURR-BAL AND LOGS   *
+004220*                 A GLLOGREC AUDIT ROW PER TRANSACTION, UNDER   *
+004230*                 THE CALLING JOB'S USER PROFILE.               *
+004240*  09/10/21  MJF  A BALANCED BATCH'S LINES ARE NOW ALSO REJECTED*
+004250*                 WHEN THE BATCH'S ENTRY-DATE PERIOD IS CLOSED  *
+004260*                 ON THE PERIOD-CONTROL FILE GLEDIT ALREADY     *
+004270*                 CHECKS AT PRE-POST EDIT TIME.                 *
+004280*  09/11/21  MJF  TRANSACTIONS ARE NOW SORTED INTO COMPANY/     *
+004282*                 ACCOUNT SEQUENCE BEFORE POSTING SO EACH       *
+004284*                 ACCOUNT'S MASTER ROW IS READ AND REWRITTEN    *
+004286*                 ONCE PER GROUP OF LINES INSTEAD OF ONCE PER   *
+004288*                 LINE.  THE RESTART CHECKPOINT NOW RECORDS A   *
+004290*                 POSITION IN THAT SORTED SEQUENCE.             *
+004300*****************************************************************
+004400 ENVIRONMENT DIVISION.
+004500 CONFIGURATION SECTION.
+004600 SOURCE-COMPUTER.   IBM-ISERIES.
+004700 OBJECT-COMPUTER.   IBM-ISERIES.
+004800 INPUT-OUTPUT SECTION.
+004900 FILE-CONTROL.
+005000     SELECT JE-FILE   ASSIGN TO GLTRANIN
+005100         ORGANIZATION IS SEQUENTIAL
+005200         FILE STATUS  IS WS-JE-STATUS.
+005300
+005400     SELECT PST-FILE  ASSIGN TO GLPSTOUT
+005500         ORGANIZATION IS SEQUENTIAL
+005600         FILE STATUS  IS WS-PST-STATUS.
+005700
+005800     SELECT COA-FILE  ASSIGN TO GLCOA
+005900         ORGANIZATION IS INDEXED
+006000         ACCESS       IS DYNAMIC
+006100         RECORD KEY   IS GLCOA-KEY
+006200         FILE STATUS  IS WS-COA-STATUS.
+006210
+006220     SELECT LOG-FILE  ASSIGN TO GLPSTLOG
+006230         ORGANIZATION IS SEQUENTIAL
+006240         FILE STATUS  IS WS-LOG-STATUS.
+006300
+006400     SELECT BTCH-FILE ASSIGN TO GLBATCH
+006500         ORGANIZATION IS INDEXED
+006600         ACCESS       IS DYNAMIC
+006700         RECORD KEY   IS GLBTCH-KEY
+006800         FILE STATUS  IS WS-BTCH-STATUS.
+006900
+007000     SELECT CKPT-FILE ASSIGN TO GLPCKPT
+007100         ORGANIZATION IS INDEXED
+007200         ACCESS       IS DYNAMIC
+007300         RECORD KEY   IS GLCKPT-KEY
+007400         FILE STATUS  IS WS-CKPT-STATUS.
+007410
+007420     SELECT CURR-FILE ASSIGN TO GLCURR
+007430         ORGANIZATION IS INDEXED
+007440         ACCESS       IS DYNAMIC
+007450         RECORD KEY   IS GLCURR-KEY
+007460         FILE STATUS  IS WS-CURR-STATUS.
+007470
+007480     SELECT PER-FILE  ASSIGN TO GLPERIOD
+007490         ORGANIZATION IS INDEXED
+007492         ACCESS       IS DYNAMIC
+007494         RECORD KEY   IS GLPER-KEY
+007496         FILE STATUS  IS WS-PER-STATUS.
+007498
+007499     SELECT SORT-FILE ASSIGN TO GLJESRT.
+007500
+007600/
+007700*****************************************************************
+007800* D A T A   D I V I S I O N                                     *
+007900*****************************************************************
+008000 DATA DIVISION.
+008100 FILE SECTION.
+008200
+008300 FD  JE-FILE
+008400     LABEL RECORDS ARE STANDARD
+008500     RECORDING MODE IS F.
+008600     COPY GLJEREC.
+008700
+008800 FD  PST-FILE
+008900     LABEL RECORDS ARE STANDARD
+009000     RECORDING MODE IS F.
+009100     COPY GLPSTREC.
+009200
+009300 FD  COA-FILE
+009400     LABEL RECORDS ARE STANDARD.
+009500     COPY GLCOAREC.
+009600
+009700 FD  BTCH-FILE
+009800     LABEL RECORDS ARE STANDARD.
+009900     COPY GLBTCHREC.
+010000
+010100 FD  CKPT-FILE
+010200     LABEL RECORDS ARE STANDARD.
+010300     COPY GLCKPTREC.
+010310
+010320 FD  LOG-FILE
+010330     LABEL RECORDS ARE STANDARD
+010340     RECORDING MODE IS F.
+010350     COPY GLLOGREC.
+010360
+010370 FD  CURR-FILE
+010380     LABEL RECORDS ARE STANDARD.
+010390     COPY GLCURRREC.
+
+010393 FD  PER-FILE
+010395     LABEL RECORDS ARE STANDARD.
+010397     COPY GLPERREC.
+010400
+
+010410 SD  SORT-FILE.
+010420     COPY GLJEREC
+010430         REPLACING ==GLJE-RECORD==     BY ==SRT-RECORD==
+010440                   ==GLJE-BATCH-NO==   BY ==SRT-BATCH-NO==
+010450                   ==GLJE-LINE-NO==    BY ==SRT-LINE-NO==
+010460                   ==GLJE-ACCT-NO==    BY ==SRT-ACCT-NO==
+010470                   ==GLJE-DR-CR-CODE== BY ==SRT-DR-CR-CODE==
+010480                   ==GLJE-DEBIT==      BY ==SRT-DEBIT==
+010482                   ==GLJE-CREDIT==     BY ==SRT-CREDIT==
+010484                   ==GLJE-QTY==        BY ==SRT-QTY==
+010486                   ==GLJE-PRICE==      BY ==SRT-PRICE==
+010488                   ==GLJE-CURR-CODE==  BY ==SRT-CURR-CODE==
+010490                   ==GLJE-CO-CODE==    BY ==SRT-CO-CODE==.
+
+010500/
+010600*****************************************************************
+010700* W O R K I N G   S T O R A G E   S E C T I O N                 *
+010800*****************************************************************
+010900 WORKING-STORAGE SECTION.
+011000
+011100 77  WS-JE-STATUS               PIC X(02) VALUE SPACES.
+011200     88  WS-JE-OK                        VALUE "00".
+011300     88  WS-JE-EOF                       VALUE "10".
+011400
+011500 77  WS-PST-STATUS              PIC X(02) VALUE SPACES.
+011600     88  WS-PST-OK                       VALUE "00".
+011700
+011800 77  WS-COA-STATUS              PIC X(02) VALUE SPACES.
+011900     88  WS-COA-OK                       VALUE "00".
+012000     88  WS-COA-NOTFOUND                 VALUE "23".
+012100
+012200 77  WS-BTCH-STATUS             PIC X(02) VALUE SPACES.
+012300     88  WS-BTCH-OK                      VALUE "00".
+012400     88  WS-BTCH-NOTFOUND                VALUE "23".
+012500
+012600 77  WS-CKPT-STATUS             PIC X(02) VALUE SPACES.
+012700     88  WS-CKPT-OK                      VALUE "00".
+012800     88  WS-CKPT-NOTFOUND                VALUE "23".
+012810
+012820 77  WS-LOG-STATUS              PIC X(02) VALUE SPACES.
+012830     88  WS-LOG-OK                       VALUE "00".
+012840
+012850 77  WS-CURR-STATUS             PIC X(02) VALUE SPACES.
+012860     88  WS-CURR-OK                      VALUE "00".
+012870     88  WS-CURR-NOTFOUND                VALUE "23".
+012880
+012890 77  WS-PER-STATUS              PIC X(02) VALUE SPACES.
+012895     88  WS-PER-OK                       VALUE "00".
+012900
+013000 77  WS-CKPT-RUN-ID             PIC X(10) VALUE "GLPOST".
+013010
+013020 77  WS-BAL-BEFORE              PIC S9(09)V99 COMP-3 VALUE ZERO.
+013030 77  WS-BAL-AFTER               PIC S9(09)V99 COMP-3 VALUE ZERO.
+013100
+013200 77  WS-EOF-SW                  PIC X(01) VALUE "N".
+013300     88  WS-END-OF-FILE                  VALUE "Y".
+013400
+
+013410 77  WS-SORT-EOF-SW             PIC X(01) VALUE "N".
+013420     88  WS-SORT-EOF                     VALUE "Y".
+013430
+
+013440 77  WS-ACCT-LOADED-SW          PIC X(01) VALUE "N".
+013450     88  WS-ACCT-IS-LOADED               VALUE "Y".
+013460 77  WS-LOADED-CO-CODE          PIC X(03) VALUE SPACES.
+013470 77  WS-LOADED-ACCT-NO          PIC 9(06) VALUE ZERO.
+013480
+013500 77  WS-BATCH-VALID-SW          PIC X(01) VALUE "N".
+013600     88  WS-BATCH-IS-VALID               VALUE "Y".
+013700
+013800 77  WS-ACCT-VALID-SW           PIC X(01) VALUE "N".
+013900     88  WS-ACCT-IS-VALID                VALUE "Y".
+013910
+013920 77  WS-CURR-VALID-SW           PIC X(01) VALUE "N".
+013930     88  WS-CURR-IS-VALID                VALUE "Y".
+013932
+013934 77  WS-PERIOD-VALID-SW         PIC X(01) VALUE "N".
+013936     88  WS-PERIOD-IS-VALID              VALUE "Y".
+013940
+013950 77  WS-HOME-CURR-CODE          PIC X(03) VALUE "USD".
+013960 77  WS-EXCH-RATE               PIC S9(3)V9(6)  COMP-3 VALUE ZERO.
+013970 77  WS-FOREIGN-AMT             PIC S9(9)V99    COMP-3 VALUE ZERO.
+014000
+014100 77  WS-RESTART-SW              PIC X(01) VALUE "N".
+014200     88  WS-IS-RESTART                   VALUE "Y".
+014300
+014400 77  WS-PAST-RESTART-SW         PIC X(01) VALUE "N".
+014500     88  WS-PAST-RESTART-POINT           VALUE "Y".
+014600
+014700 77  WS-RESTART-BATCH-NO        PIC 9(06) VALUE ZERO.
+014800 77  WS-RESTART-LINE-NO         PIC 9(04) VALUE ZERO.
+014810 77  WS-RESTART-CO-CODE         PIC X(03) VALUE SPACES.
+014820 77  WS-RESTART-ACCT-NO         PIC 9(06) VALUE ZERO.
+014900
+015000 77  WS-REC-CNT                 PIC 9(07) BINARY VALUE ZERO.
+015100 77  WS-REJ-CNT                 PIC 9(07) BINARY VALUE ZERO.
+015200 77  WS-SKIP-CNT                PIC 9(07) BINARY VALUE ZERO.
+015300
+015310/
+015320****************************************************************
+015330* L I N K A G E   S E C T I O N                                *
+015340*                                                               *
+015350* WS-USER-ID IS PASSED BY THE CALLING JOB/CL PROGRAM SO EVERY   *
+015360* POSTING RUN'S GLLOGREC AUDIT ROWS CAN BE TRACED TO A USER.    *
+015370****************************************************************
+015380 LINKAGE SECTION.
+015390 01  WS-USER-ID                 PIC X(10).
+015400/
+015500*****************************************************************
+015600* P R O C E D U R E   D I V I S I O N                           *
+015700*****************************************************************
+015800 PROCEDURE DIVISION      USING WS-USER-ID.
+015900
+016000*****************************************************************
+016100* 0000-MAINLINE                                                 *
+016200*****************************************************************
+016300 0000-MAINLINE.
+016400     PERFORM 1000-INITIALIZE   THRU 1000-EXIT.
+016450     SORT SORT-FILE
+016460         ON ASCENDING KEY SRT-CO-CODE
+016470         ON ASCENDING KEY SRT-ACCT-NO
+016480         ON ASCENDING KEY SRT-BATCH-NO
+016490         ON ASCENDING KEY SRT-LINE-NO
+016495         USING JE-FILE
+016498         OUTPUT PROCEDURE IS 2000-PROCESS-SORTED THRU 2000-EXIT.
+016700     PERFORM 9000-TERMINATE    THRU 9000-EXIT.
+016800     GO TO 9999-EXIT.
+016900
+017000*****************************************************************
+017100* 1000-INITIALIZE - OPEN FILES AND ESTABLISH THE RESTART POINT   *
+017200*                   (IF ANY) FROM THE CHECKPOINT FILE.  THE      *
+017300*                   TRANSACTION FILE ITSELF IS OPENED BY THE     *
+017350*                   SORT STATEMENT IN 0000-MAINLINE.             *
+017400*****************************************************************
+017500 1000-INITIALIZE.
+017700     OPEN I-O    COA-FILE.
+017800     OPEN INPUT  BTCH-FILE.
+017810     OPEN INPUT  CURR-FILE.
+017820     OPEN INPUT  PER-FILE.
+017900     OPEN I-O    CKPT-FILE.
+018000
+018100     PERFORM 1100-DETERMINE-RESTART THRU 1100-EXIT.
+018200
+018300     IF  WS-IS-RESTART
+018400         OPEN EXTEND PST-FILE
+018410         OPEN EXTEND LOG-FILE
+018500         DISPLAY "GLPOST - RESTARTING AFTER COMPANY "
+018510                 WS-RESTART-CO-CODE " ACCOUNT " WS-RESTART-ACCT-NO
+018520                 " BATCH " WS-RESTART-BATCH-NO
+018600                 " LINE " WS-RESTART-LINE-NO
+018700     ELSE
+018800         OPEN OUTPUT PST-FILE
+018810         OPEN OUTPUT LOG-FILE.
+019400 1000-EXIT.
+019500     EXIT.
+019600
+019700*****************************************************************
+019800* 1100-DETERMINE-RESTART - READ THIS RUN'S CHECKPOINT ROW; A    *
+019900*                          MISSING ROW OR ONE MARKED COMPLETE   *
+020000*                          MEANS A FRESH RUN, ONE MARKED IN-    *
+020100*                          PROGRESS MEANS THE PRIOR RUN ABENDED *
+020200*****************************************************************
+020300 1100-DETERMINE-RESTART.
+020400     MOVE WS-CKPT-RUN-ID          TO  GLCKPT-RUN-ID.
+020500     READ CKPT-FILE
+020600         INVALID KEY
+020700             PERFORM 1150-CREATE-CKPT THRU 1150-EXIT
+020800             GO TO 1100-EXIT.
+020900
+021000     IF  GLCKPT-IN-PROGRESS
+021050         MOVE GLCKPT-LAST-CO-CODE  TO  WS-RESTART-CO-CODE
+021060         MOVE GLCKPT-LAST-ACCT-NO  TO  WS-RESTART-ACCT-NO
+021100         MOVE GLCKPT-LAST-BATCH-NO TO  WS-RESTART-BATCH-NO
+021200         MOVE GLCKPT-LAST-LINE-NO  TO  WS-RESTART-LINE-NO
+021300         MOVE "Y"                  TO  WS-RESTART-SW
+021400     ELSE
+021500         MOVE "I"                  TO  GLCKPT-STATUS-SW
+021520         MOVE SPACES               TO  GLCKPT-LAST-CO-CODE
+021540         MOVE 0                    TO  GLCKPT-LAST-ACCT-NO
+021600         MOVE 0                    TO  GLCKPT-LAST-BATCH-NO
+021700         MOVE 0                    TO  GLCKPT-LAST-LINE-NO
+021800         REWRITE GLCKPT-RECORD.
+021900 1100-EXIT.
+022000     EXIT.
+022100
+022200*****************************************************************
+022300* 1150-CREATE-CKPT - FIRST-EVER RUN UNDER THIS RUN-ID; WRITE AN *
+022400*                    IN-PROGRESS CHECKPOINT ROW STARTING AT 0   *
+022500*****************************************************************
+022600 1150-CREATE-CKPT.
+022700     MOVE WS-CKPT-RUN-ID          TO  GLCKPT-RUN-ID.
+022720     MOVE SPACES                  TO  GLCKPT-LAST-CO-CODE.
+022740     MOVE 0                       TO  GLCKPT-LAST-ACCT-NO.
+022800     MOVE 0                       TO  GLCKPT-LAST-BATCH-NO.
+022900     MOVE 0                       TO  GLCKPT-LAST-LINE-NO.
+023000     MOVE "I"                     TO  GLCKPT-STATUS-SW.
+023100     WRITE GLCKPT-RECORD.
+023200 1150-EXIT.
+023300     EXIT.
+023400
+023500*****************************************************************
+023510* 2000-PROCESS-SORTED - SORT OUTPUT PROCEDURE; SKIPS PAST        *
+023520*                       ANYTHING ALREADY POSTED BY A PRIOR RUN   *
+023530*                       THEN DRIVES THE COMPANY/ACCOUNT-SEQUENCED*
+023540*                       POSTING LOOP, FLUSHING THE LAST ACCOUNT  *
+023550*                       HELD IN MEMORY WHEN THE SORT IS EXHAUSTED*
+023700*****************************************************************
+023800 2000-PROCESS-SORTED.
+023810     PERFORM 2100-RETURN-SORTED  THRU 2100-EXIT.
+023820     PERFORM 2150-SKIP-ALREADY-POSTED THRU 2150-EXIT
+023830         UNTIL WS-SORT-EOF
+023840         OR    WS-PAST-RESTART-POINT.
+023850     PERFORM 2020-PROCESS-ONE-TXN THRU 2020-EXIT
+023860         UNTIL WS-SORT-EOF.
+023870
+023880     IF  WS-ACCT-IS-LOADED
+023890         PERFORM 2900-REWRITE-LOADED-ACCT THRU 2900-EXIT.
+024700 2000-EXIT.
+024710     EXIT.
+024720
+024730*****************************************************************
+024740* 2020-PROCESS-ONE-TXN - VALIDATE, EXTEND, AND POST ONE          *
+024750*                        COMPANY/ACCOUNT-SEQUENCED TRANSACTION   *
+024760*****************************************************************
+024770 2020-PROCESS-ONE-TXN.
+024780     PERFORM 2040-CHECK-BATCH-BALANCE THRU 2040-EXIT.
+024790
+024800     IF  WS-BATCH-IS-VALID
+024810         PERFORM 2045-CHECK-PERIOD-OPEN THRU 2045-EXIT
+024820         PERFORM 2050-VALIDATE-ACCOUNT THRU 2050-EXIT
+024830         PERFORM 2060-VALIDATE-CURRENCY THRU 2060-EXIT
+024840     ELSE
+024850         DISPLAY "GLPOST - REJECTED, BATCH NOT BALANCED "
+024860                 SRT-BATCH-NO
+024870         MOVE "N"                TO  WS-PERIOD-VALID-SW
+024880         MOVE "N"                TO  WS-ACCT-VALID-SW
+024890         MOVE "N"                TO  WS-CURR-VALID-SW
+024900     END-IF.
+024910
+024920     IF  WS-ACCT-IS-VALID AND WS-CURR-IS-VALID
+024930         AND WS-BATCH-IS-VALID AND WS-PERIOD-IS-VALID
+025000         PERFORM 2200-CALCULATE-EXTENSION THRU 2200-EXIT
+025005         PERFORM 2210-CONVERT-CURRENCY    THRU 2210-EXIT
+025010         PERFORM 2250-UPDATE-ACCT-BALANCE THRU 2250-EXIT
+025100         PERFORM 2300-WRITE-POSTING       THRU 2300-EXIT
+025110         PERFORM 2260-LOG-POSTING         THRU 2260-EXIT
+025200         PERFORM 2350-UPDATE-CKPT         THRU 2350-EXIT
+025300         ADD 1                       TO  WS-REC-CNT
+025400     ELSE
+025410         IF  WS-BATCH-IS-VALID AND NOT WS-PERIOD-IS-VALID
+025420             DISPLAY "GLPOST - REJECTED, PERIOD CLOSED "
+025430                     SRT-BATCH-NO
+025440         END-IF
+025500         IF  WS-BATCH-IS-VALID AND WS-PERIOD-IS-VALID
+025510             AND NOT WS-ACCT-IS-VALID
+025600             DISPLAY "GLPOST - REJECTED, INVALID ACCOUNT "
+025700                     SRT-ACCT-NO
+025710         END-IF
+025720         IF  WS-BATCH-IS-VALID AND WS-PERIOD-IS-VALID
+025721             AND WS-ACCT-IS-VALID
+025730             AND NOT WS-CURR-IS-VALID
+025740             DISPLAY "GLPOST - REJECTED, INVALID CURRENCY "
+025750                     SRT-CURR-CODE
+025800         END-IF
+025900         ADD 1                       TO  WS-REJ-CNT
+026000     END-IF.
+026100
+026200     PERFORM 2100-RETURN-SORTED THRU 2100-EXIT.
+026300 2020-EXIT.
+026400     EXIT.
+026500
+026600*****************************************************************
+026700* 2040-CHECK-BATCH-BALANCE - THE BATCH MUST BE ON FILE AND      *
+026800*                            FLAGGED DEBITS = CREDITS           *
+026900*****************************************************************
+027000 2040-CHECK-BATCH-BALANCE.
+027100     MOVE "N"                    TO  WS-BATCH-VALID-SW.
+027200     MOVE SRT-BATCH-NO           TO  GLBTCH-BATCH-NO.
+027300
+027400     READ BTCH-FILE
+027500         INVALID KEY
+027600             GO TO 2040-EXIT.
+027700
+027800     IF  GLBTCH-IS-BALANCED
+027900         MOVE "Y"                TO  WS-BATCH-VALID-SW.
+028000 2040-EXIT.
+028100     EXIT.
+028200
+028210*****************************************************************
+028220* 2045-CHECK-PERIOD-OPEN - DERIVE THE POSTING PERIOD FROM THE    *
+028230*                          BATCH'S ENTRY-DATE AND REJECT THE     *
+028240*                          LINE IF THAT PERIOD IS CLOSED ON      *
+028250*                          THE PERIOD-CONTROL FILE, THE SAME     *
+028260*                          CHECK GLEDIT MAKES AT PRE-POST TIME   *
+028270*****************************************************************
+028280 2045-CHECK-PERIOD-OPEN.
+028290     MOVE "Y"                    TO  WS-PERIOD-VALID-SW.
+028295     MOVE GLBTCH-CO-CODE         TO  GLPER-CO-CODE.
+028300     MOVE GLBTCH-ENTRY-DATE (1:6) TO GLPER-PERIOD.
+028310
+028320     READ PER-FILE
+028330         INVALID KEY
+028340             GO TO 2045-EXIT.
+028350
+028360     IF  GLPER-IS-CLOSED
+028370         MOVE "N"                TO  WS-PERIOD-VALID-SW.
+028380 2045-EXIT.
+028390     EXIT.
+028400
+028410*****************************************************************
+028420* 2050-VALIDATE-ACCOUNT - CHECK ACCOUNT AGAINST GLCOA MASTER.    *
+028425*                         THE TRANSACTIONS ARRIVE IN COMPANY/    *
+028427*                         ACCOUNT SEQUENCE, SO A RUN OF LINES    *
+028429*                         AGAINST THE SAME ACCOUNT SHARES THE    *
+028431*                         ONE MASTER ROW ALREADY HELD IN MEMORY  *
+028433*                         INSTEAD OF RE-READING GLCOA FOR EVERY  *
+028435*                         LINE; 2250-UPDATE-ACCT-BALANCE STILL   *
+028436*                         REWRITES THE ROW AFTER EVERY POSTED    *
+028437*                         LINE SO THE BALANCE IS NEVER LOST ON AN*
+028438*                         ABEND, AND 2900-REWRITE-LOADED-ACCT IS *
+028440*                         JUST A SAFETY FLUSH FOR AN ACCOUNT     *
+028442*                         WHOSE LAST LINE WAS REJECTED           *
+028443*****************************************************************
+028600 2050-VALIDATE-ACCOUNT.
+028700     MOVE "N"                    TO  WS-ACCT-VALID-SW.
+028710
+028720     IF  WS-ACCT-IS-LOADED
+028730         AND SRT-CO-CODE IS EQUAL TO WS-LOADED-CO-CODE
+028740         AND SRT-ACCT-NO IS EQUAL TO WS-LOADED-ACCT-NO
+028750         MOVE "Y"                TO  WS-ACCT-VALID-SW
+028760         GO TO 2050-EXIT.
+028770
+028780     IF  WS-ACCT-IS-LOADED
+028790         PERFORM 2900-REWRITE-LOADED-ACCT THRU 2900-EXIT.
+028800
+028810     MOVE SRT-CO-CODE            TO  GLCOA-CO-CODE.
+028820     MOVE SRT-ACCT-NO            TO  GLCOA-ACCT-NO.
+028900
+029000     READ COA-FILE
+029100         INVALID KEY
+029110             MOVE "N"            TO  WS-ACCT-LOADED-SW
+029200             GO TO 2050-EXIT.
+029300
+029400     MOVE "Y"                    TO  WS-ACCT-VALID-SW.
+029410     MOVE "Y"                    TO  WS-ACCT-LOADED-SW.
+029420     MOVE SRT-CO-CODE            TO  WS-LOADED-CO-CODE.
+029430     MOVE SRT-ACCT-NO            TO  WS-LOADED-ACCT-NO.
+029500 2050-EXIT.
+029600     EXIT.
+029605
+029610*****************************************************************
+029615* 2900-REWRITE-LOADED-ACCT - COMMIT THE ACCOUNT MASTER ROW HELD  *
+029617*                            IN MEMORY BACK TO GLCOA BEFORE A    *
+029618*                            NEW ACCOUNT IS LOADED OR THE RUN    *
+029619*                            ENDS                                *
+029621*****************************************************************
+029625 2900-REWRITE-LOADED-ACCT.
+029630     REWRITE GLCOA-RECORD.
+029631     IF  NOT WS-COA-OK
+029632         DISPLAY "GLPOST - ERROR REWRITING GLCOAREC, STATUS "
+029633                 WS-COA-STATUS
+029634         STOP RUN.
+029635     MOVE "N"                    TO  WS-ACCT-LOADED-SW.
+029640 2900-EXIT.
+029645     EXIT.
+029610
+029620*****************************************************************
+029630* 2060-VALIDATE-CURRENCY - LOOK UP THE LINE'S CURRENCY CODE ON  *
+029640*                          THE EXCHANGE-RATE MASTER; A BLANK    *
+029650*                          CODE DEFAULTS TO THE HOME CURRENCY   *
+029660*****************************************************************
+029670 2060-VALIDATE-CURRENCY.
+029680     MOVE "N"                    TO  WS-CURR-VALID-SW.
+029690
+029700     IF  SRT-CURR-CODE IS EQUAL TO SPACES
+029710         MOVE WS-HOME-CURR-CODE  TO  SRT-CURR-CODE.
+029720
+029730     MOVE SRT-CURR-CODE          TO  GLCURR-CODE.
+029740
+029750     READ CURR-FILE
+029760         INVALID KEY
+029770             GO TO 2060-EXIT.
+029780
+029790     MOVE GLCURR-EXCH-RATE       TO  WS-EXCH-RATE.
+029800     MOVE "Y"                    TO  WS-CURR-VALID-SW.
+029810 2060-EXIT.
+029820     EXIT.
+029700
+029800*****************************************************************
+029900* 2200-CALCULATE-EXTENSION - MULTIPLY QUANTITY BY PRICE, IN     *
+029910*                            THE LINE'S ORIGINAL CURRENCY       *
+030000*****************************************************************
+030100 2200-CALCULATE-EXTENSION.
+030200     MULTIPLY SRT-QTY BY SRT-PRICE
+030300             GIVING WS-FOREIGN-AMT.
+030400 2200-EXIT.
+030500     EXIT.
+030510
+030520*****************************************************************
+030530* 2210-CONVERT-CURRENCY - CONVERT THE FOREIGN-CURRENCY          *
+030540*                         EXTENSION TO HOME CURRENCY USING THE  *
+030550*                         RATE FOUND IN 2060-VALIDATE-CURRENCY  *
+030560*****************************************************************
+030570 2210-CONVERT-CURRENCY.
+030580     MULTIPLY WS-FOREIGN-AMT BY WS-EXCH-RATE
+030590             GIVING GLPST-EXT-AMT.
+030600 2210-EXIT.
+030610     EXIT.
+030620
+030630*****************************************************************
+030640* 2250-UPDATE-ACCT-BALANCE - APPLY THE EXTENDED AMOUNT TO THE   *
+030540*                            ACCOUNT'S CURRENT BALANCE, THE     *
+030550*                            SAME DEBIT-ADDS/CREDIT-SUBTRACTS   *
+030560*                            CONVENTION THE TRIAL BALANCE USES  *
+030570*****************************************************************
+030580 2250-UPDATE-ACCT-BALANCE.
+030590     MOVE GLCOA-CURR-BAL         TO  WS-BAL-BEFORE.
+030600
+030610     IF  SRT-DEBIT
+030620         ADD GLPST-EXT-AMT       TO  GLCOA-CURR-BAL
+030630     ELSE
+030640         SUBTRACT GLPST-EXT-AMT  FROM GLCOA-CURR-BAL
+030650     END-IF.
+030660
+030670     MOVE GLCOA-CURR-BAL         TO  WS-BAL-AFTER.
+030680     REWRITE GLCOA-RECORD.
+030681     IF  NOT WS-COA-OK
+030682         DISPLAY "GLPOST - ERROR REWRITING GLCOAREC, STATUS "
+030683                 WS-COA-STATUS
+030684         STOP RUN.
+030690 2250-EXIT.
+030691     EXIT.
+030692
+030693*****************************************************************
+030694* 2260-LOG-POSTING - WRITE THE AUDIT-TRAIL ROW FOR THIS POSTING *
+030695*****************************************************************
+030696 2260-LOG-POSTING.
+030697     MOVE WS-USER-ID             TO  GLLOG-USER-ID.
+030698     ACCEPT GLLOG-DATE           FROM DATE YYYYMMDD.
+030699     ACCEPT GLLOG-TIME           FROM TIME.
+030700     MOVE SRT-BATCH-NO           TO  GLLOG-BATCH-NO.
+030701     MOVE SRT-LINE-NO            TO  GLLOG-LINE-NO.
+030702     MOVE SRT-ACCT-NO            TO  GLLOG-ACCT-NO.
+030703     MOVE SRT-DR-CR-CODE         TO  GLLOG-DR-CR-CODE.
+030704     MOVE WS-BAL-BEFORE          TO  GLLOG-BAL-BEFORE.
+030705     MOVE WS-BAL-AFTER           TO  GLLOG-BAL-AFTER.
+030706     WRITE GLLOG-RECORD.
+030750     IF  NOT WS-LOG-OK
+030751         DISPLAY "GLPOST - ERROR WRITING GLLOGREC, STATUS "
+030752                 WS-LOG-STATUS
+030753         STOP RUN.
+030707 2260-EXIT.
+030708     EXIT.
+030709
+030710*****************************************************************
+030711* 2300-WRITE-POSTING - BUILD AND WRITE THE POSTED GL RECORD      *
+030712*****************************************************************
+031000 2300-WRITE-POSTING.
+030910     MOVE SRT-CO-CODE            TO  GLPST-CO-CODE.
+031100     MOVE SRT-BATCH-NO           TO  GLPST-BATCH-NO.
+031200     MOVE SRT-LINE-NO            TO  GLPST-LINE-NO.
+031300     MOVE SRT-ACCT-NO            TO  GLPST-ACCT-NO.
+031400     MOVE GLCOA-DESC             TO  GLPST-ACCT-DESC.
+031500     MOVE SRT-DR-CR-CODE         TO  GLPST-DR-CR-CODE.
+031600     MOVE SRT-QTY                TO  GLPST-QTY.
+031700     MOVE SRT-PRICE              TO  GLPST-PRICE.
+031710     MOVE SRT-CURR-CODE          TO  GLPST-CURR-CODE.
+031720     MOVE WS-EXCH-RATE           TO  GLPST-EXCH-RATE.
+031730     MOVE WS-FOREIGN-AMT         TO  GLPST-FOREIGN-AMT.
+031800
+031900     WRITE GLPST-RECORD.
+031901     IF  NOT WS-PST-OK
+031902         DISPLAY "GLPOST - ERROR WRITING GLPSTREC, STATUS "
+031903                 WS-PST-STATUS
+031904         STOP RUN.
+032000 2300-EXIT.
+032100     EXIT.
+032200
+032300*****************************************************************
+032400* 2350-UPDATE-CKPT - RECORD THIS TRANSACTION AS THE LAST ONE    *
+032500*                    SUCCESSFULLY POSTED                        *
+032600*****************************************************************
+032700 2350-UPDATE-CKPT.
+032800     MOVE WS-CKPT-RUN-ID         TO  GLCKPT-RUN-ID.
+032850     MOVE SRT-CO-CODE            TO  GLCKPT-LAST-CO-CODE.
+032860     MOVE SRT-ACCT-NO            TO  GLCKPT-LAST-ACCT-NO.
+032900     MOVE SRT-BATCH-NO           TO  GLCKPT-LAST-BATCH-NO.
+033000     MOVE SRT-LINE-NO            TO  GLCKPT-LAST-LINE-NO.
+033100     MOVE "I"                    TO  GLCKPT-STATUS-SW.
+033200     REWRITE GLCKPT-RECORD.
+033201     IF  NOT WS-CKPT-OK
+033202         DISPLAY "GLPOST - ERROR REWRITING GLCKPTREC, STATUS "
+033203                 WS-CKPT-STATUS
+033204         STOP RUN.
+033300 2350-EXIT.
+033400     EXIT.
+033500
+033600*****************************************************************
+033700* 2100-RETURN-SORTED - RETURN THE NEXT RECORD FROM THE SORTED    *
+033750*                      COMPANY/ACCOUNT/BATCH/LINE SEQUENCE       *
+033800*****************************************************************
+033900 2100-RETURN-SORTED.
+034000     RETURN SORT-FILE
+034100         AT END
+034200             MOVE "Y"            TO  WS-SORT-EOF-SW.
+034300 2100-EXIT.
+034400     EXIT.
+034500
+034600*****************************************************************
+034700* 2150-SKIP-ALREADY-POSTED - ON A RESTART, BYPASS EVERY          *
+034800*                            TRANSACTION UP TO AND INCLUDING     *
+034900*                            THE CHECKPOINTED COMPANY/ACCOUNT/   *
+034950*                            BATCH/LINE                          *
+035000*****************************************************************
+035100 2150-SKIP-ALREADY-POSTED.
+035150     IF  (SRT-CO-CODE IS GREATER THAN WS-RESTART-CO-CODE)
+035160     OR  ((SRT-CO-CODE IS EQUAL TO WS-RESTART-CO-CODE)
+035170     AND  (SRT-ACCT-NO IS GREATER THAN WS-RESTART-ACCT-NO))
+035180     OR  ((SRT-CO-CODE IS EQUAL TO WS-RESTART-CO-CODE)
+035190     AND  (SRT-ACCT-NO IS EQUAL TO WS-RESTART-ACCT-NO)
+035200     AND  (SRT-BATCH-NO IS GREATER THAN WS-RESTART-BATCH-NO))
+035300     OR  ((SRT-CO-CODE IS EQUAL TO WS-RESTART-CO-CODE)
+035310     AND  (SRT-ACCT-NO IS EQUAL TO WS-RESTART-ACCT-NO)
+035320     AND  (SRT-BATCH-NO IS EQUAL TO WS-RESTART-BATCH-NO)
+035400     AND  (SRT-LINE-NO IS GREATER THAN WS-RESTART-LINE-NO))
+035500         MOVE "Y"                TO  WS-PAST-RESTART-SW
+035600     ELSE
+035700         ADD 1                   TO  WS-SKIP-CNT
+035800         PERFORM 2100-RETURN-SORTED THRU 2100-EXIT.
+035900 2150-EXIT.
+036000     EXIT.
+036100
+036200*****************************************************************
+036300* 9000-TERMINATE - MARK THE CHECKPOINT COMPLETE, CLOSE FILES,   *
+036400*                  AND DISPLAY THE RUN SUMMARY                  *
+036500*****************************************************************
+036600 9000-TERMINATE.
+036700     MOVE WS-CKPT-RUN-ID         TO  GLCKPT-RUN-ID.
+036800     MOVE "C"                    TO  GLCKPT-STATUS-SW.
+036900     REWRITE GLCKPT-RECORD.
+036901     IF  NOT WS-CKPT-OK
+036902         DISPLAY "GLPOST - ERROR REWRITING GLCKPTREC, STATUS "
+036903                 WS-CKPT-STATUS
+036904         STOP RUN.
+037000
+037200     CLOSE PST-FILE.
+037300     CLOSE COA-FILE.
+037400     CLOSE BTCH-FILE.
+037410     CLOSE CURR-FILE.
+037420     CLOSE PER-FILE.
+037500     CLOSE CKPT-FILE.
+037510     CLOSE LOG-FILE.
+037600
+037700     DISPLAY "GLPOST - TRANSACTIONS SKIPPED (RESTART): "
+037800             WS-SKIP-CNT.
+037900     DISPLAY "GLPOST - TRANSACTIONS POSTED:  " WS-REC-CNT.
+038000     DISPLAY "GLPOST - TRANSACTIONS REJECTED: " WS-REJ-CNT.
+038100 9000-EXIT.
+038200     EXIT.
+038300
+038400 9999-EXIT.
+038500     STOP RUN.
