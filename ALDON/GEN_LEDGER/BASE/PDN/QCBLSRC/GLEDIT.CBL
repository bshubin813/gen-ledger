@@ -0,0 +1,348 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    GLEDIT.
+000300 AUTHOR.        M J FENNIMORE.
+000400 INSTALLATION.  ALDON DATA PROCESSING - GENERAL LEDGER.
+000500 DATE-WRITTEN.  09/01/2021.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*  GLEDIT  -  PRE-POST EDIT/VALIDATION REPORT                   *
+001000*                                                               *
+001100*  READS THE JOURNAL-ENTRY TRANSACTION FILE (GLTRANIN) THE      *
+001200*  SAME WAY GLPOST DOES, BUT ONLY VALIDATES - IT NEVER POSTS OR *
+001300*  UPDATES ANY MASTER.  ON EVERY BATCH BREAK THE BATCH HEADER   *
+001400*  (GLBTCHREC) IS LOOKED UP FOR ITS PRECOMPUTED DEBIT-EQUALS-   *
+001500*  CREDIT FLAG (GLBTCH-BALANCED-SW) - THE SAME FLAG GLPOST'S    *
+001600*  2040-CHECK-BATCH-BALANCE TESTS - AND THE ACCOUNTING PERIOD   *
+001700*  CONTAINING THE BATCH'S ENTRY DATE IS LOOKED UP ON THE NEW    *
+001800*  PERIOD-CONTROL FILE (GLPERREC) TO SEE WHETHER IT IS STILL    *
+001900*  OPEN.  EVERY LINE'S ACCOUNT NUMBER IS VALIDATED AGAINST THE  *
+002000*  CHART OF ACCOUNTS (GLCOAREC).  ONLY LINES THAT FAIL ONE OF   *
+002100*  THESE CHECKS ARE PRINTED, AS AN EDIT-EXCEPTIONS REPORT.      *
+002200*                                                               *
+002300*---------------------------------------------------------------*
+002400*  MODIFICATION HISTORY                                         *
+002500*---------------------------------------------------------------*
+002600*  09/01/21  MJF  ORIGINAL PROGRAM.                             *
+002700*****************************************************************
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SOURCE-COMPUTER.   IBM-ISERIES.
+003100 OBJECT-COMPUTER.   IBM-ISERIES.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT JE-FILE    ASSIGN TO GLTRANIN
+003500         ORGANIZATION IS SEQUENTIAL
+003600         FILE STATUS  IS WS-JE-STATUS.
+003700
+003800     SELECT COA-FILE   ASSIGN TO GLCOA
+003900         ORGANIZATION IS INDEXED
+004000         ACCESS       IS DYNAMIC
+004100         RECORD KEY   IS GLCOA-KEY
+004200         FILE STATUS  IS WS-COA-STATUS.
+004300
+004400     SELECT BTCH-FILE  ASSIGN TO GLBATCH
+004500         ORGANIZATION IS INDEXED
+004600         ACCESS       IS DYNAMIC
+004700         RECORD KEY   IS GLBTCH-KEY
+004800         FILE STATUS  IS WS-BTCH-STATUS.
+004900
+005000     SELECT PER-FILE   ASSIGN TO GLPERIOD
+005100         ORGANIZATION IS INDEXED
+005200         ACCESS       IS DYNAMIC
+005300         RECORD KEY   IS GLPER-KEY
+005400         FILE STATUS  IS WS-PER-STATUS.
+005500
+005600     SELECT RPT-FILE   ASSIGN TO GLEDITRPT
+005700         ORGANIZATION IS SEQUENTIAL
+005800         FILE STATUS  IS WS-RPT-STATUS.
+005900
+006000/
+006100*****************************************************************
+006200* D A T A   D I V I S I O N                                     *
+006300*****************************************************************
+006400 DATA DIVISION.
+006500 FILE SECTION.
+006600
+006700 FD  JE-FILE
+006800     LABEL RECORDS ARE STANDARD
+006900     RECORDING MODE IS F.
+007000     COPY GLJEREC.
+007100
+007200 FD  COA-FILE
+007300     LABEL RECORDS ARE STANDARD.
+007400     COPY GLCOAREC.
+007500
+007600 FD  BTCH-FILE
+007700     LABEL RECORDS ARE STANDARD.
+007800     COPY GLBTCHREC.
+007900
+008000 FD  PER-FILE
+008100     LABEL RECORDS ARE STANDARD.
+008200     COPY GLPERREC.
+008300
+008400 FD  RPT-FILE
+008500     LABEL RECORDS ARE STANDARD
+008600     RECORDING MODE IS F.
+008700     COPY GLEDTPRT.
+008800
+008900/
+009000*****************************************************************
+009100* W O R K I N G   S T O R A G E   S E C T I O N                 *
+009200*****************************************************************
+009300 WORKING-STORAGE SECTION.
+009400
+009500 77  WS-JE-STATUS               PIC X(02) VALUE SPACES.
+009600     88  WS-JE-EOF                       VALUE "10".
+009700
+009800 77  WS-COA-STATUS              PIC X(02) VALUE SPACES.
+009900     88  WS-COA-OK                       VALUE "00".
+010000
+010100 77  WS-BTCH-STATUS             PIC X(02) VALUE SPACES.
+010200     88  WS-BTCH-OK                      VALUE "00".
+010300
+010400 77  WS-PER-STATUS              PIC X(02) VALUE SPACES.
+010500     88  WS-PER-OK                       VALUE "00".
+010600
+010700 77  WS-RPT-STATUS              PIC X(02) VALUE SPACES.
+010800
+010900 77  WS-FIRST-REC-SW            PIC X(01) VALUE "Y".
+011000     88  WS-FIRST-RECORD                 VALUE "Y".
+011100
+011200 77  WS-PREV-BATCH              PIC 9(06) VALUE ZERO.
+011300
+011400 77  WS-BATCH-FOUND-SW          PIC X(01) VALUE "N".
+011500     88  WS-BATCH-FOUND                  VALUE "Y".
+011600
+011700 77  WS-BATCH-BAL-SW            PIC X(01) VALUE "Y".
+011800     88  WS-BATCH-IS-BAL                 VALUE "Y".
+011900
+012000 77  WS-PERIOD-CLOSED-SW        PIC X(01) VALUE "N".
+012100     88  WS-PERIOD-IS-CLOSED             VALUE "Y".
+012200
+012300 77  WS-ACCT-FOUND-SW           PIC X(01) VALUE "N".
+012400     88  WS-ACCT-FOUND                   VALUE "Y".
+012500
+012600 77  WS-EXCEPTION-SW            PIC X(01) VALUE "N".
+012700     88  WS-IS-EXCEPTION                 VALUE "Y".
+012800
+012900 77  WS-REASON                  PIC X(20) VALUE SPACES.
+013000
+013100 77  WS-LINE-CNT                PIC 9(07) BINARY VALUE ZERO.
+013200 77  WS-EXCEPTION-CNT           PIC 9(07) BINARY VALUE ZERO.
+013300
+013400 01  WS-DETAIL-LINE.
+013450     05  WS-DTL-CO-CODE         PIC X(03).
+013500     05  FILLER                 PIC X(02) VALUE SPACES.
+013600     05  WS-DTL-BATCH-NO        PIC 9(06).
+013700     05  FILLER                 PIC X(02) VALUE SPACES.
+013800     05  WS-DTL-LINE-NO         PIC 9(04).
+013900     05  FILLER                 PIC X(02) VALUE SPACES.
+014000     05  WS-DTL-ACCT-NO         PIC 9(06).
+014100     05  FILLER                 PIC X(02) VALUE SPACES.
+014200     05  WS-DTL-REASON          PIC X(20).
+014300
+014400/
+014500*****************************************************************
+014600* P R O C E D U R E   D I V I S I O N                           *
+014700*****************************************************************
+014800 PROCEDURE DIVISION.
+014900
+015000*****************************************************************
+015100* 0000-MAINLINE                                                 *
+015200*****************************************************************
+015300 0000-MAINLINE.
+015400     PERFORM 1000-INITIALIZE          THRU 1000-EXIT.
+015500     PERFORM 2000-EDIT-ONE-LINE       THRU 2000-EXIT
+015600         UNTIL WS-JE-EOF.
+015700     PERFORM 8000-PRINT-SUMMARY       THRU 8000-EXIT.
+015800     PERFORM 9000-TERMINATE           THRU 9000-EXIT.
+015900     GO TO 9999-EXIT.
+016000
+016100*****************************************************************
+016200* 1000-INITIALIZE - OPEN THE FILES AND PRINT THE REPORT         *
+016300*                   HEADING LINES                                *
+016400*****************************************************************
+016500 1000-INITIALIZE.
+016600     OPEN INPUT  JE-FILE.
+016700     OPEN INPUT  COA-FILE.
+016800     OPEN INPUT  BTCH-FILE.
+016900     OPEN INPUT  PER-FILE.
+017000     OPEN OUTPUT RPT-FILE.
+017100
+017200     MOVE SPACES                  TO  GLEDTP-RECORD.
+017300     MOVE "PRE-POST EDIT/VALIDATION EXCEPTIONS REPORT"
+017400                                   TO  GLEDTP-RECORD.
+017500     WRITE GLEDTP-RECORD.
+017600
+017700     MOVE SPACES                  TO  GLEDTP-RECORD.
+017800     WRITE GLEDTP-RECORD.
+017900
+018000     MOVE SPACES                  TO  GLEDTP-RECORD.
+018100     MOVE "CO   BATCH   LINE  ACCOUNT  REASON"
+018200                                   TO  GLEDTP-RECORD.
+018300     WRITE GLEDTP-RECORD.
+018400
+018500     PERFORM 2100-READ-NEXT-JE    THRU 2100-EXIT.
+018600 1000-EXIT.
+018700     EXIT.
+018800
+018900*****************************************************************
+019000* 2000-EDIT-ONE-LINE - ON A BATCH BREAK, LOOK UP THE BATCH AND  *
+019100*                      ITS PERIOD; VALIDATE THE ACCOUNT; PRINT  *
+019200*                      THE LINE IF ANY CHECK FAILED             *
+019300*****************************************************************
+019400 2000-EDIT-ONE-LINE.
+019500     IF  WS-FIRST-RECORD OR GLJE-BATCH-NO IS NOT EQUAL
+019510             TO WS-PREV-BATCH
+019600         PERFORM 2150-LOOKUP-BATCH THRU 2150-EXIT
+019700         MOVE GLJE-BATCH-NO       TO  WS-PREV-BATCH
+019800         MOVE "N"                 TO  WS-FIRST-REC-SW.
+019900
+020000     PERFORM 2200-VALIDATE-ACCOUNT    THRU 2200-EXIT.
+020100     PERFORM 2300-PRINT-IF-EXCEPTION  THRU 2300-EXIT.
+020200     ADD 1                        TO  WS-LINE-CNT.
+020300
+020400     PERFORM 2100-READ-NEXT-JE        THRU 2100-EXIT.
+020500 2000-EXIT.
+020600     EXIT.
+020700
+020800*****************************************************************
+020900* 2100-READ-NEXT-JE - READ THE NEXT JOURNAL-ENTRY LINE          *
+021000*****************************************************************
+021100 2100-READ-NEXT-JE.
+021200     READ JE-FILE
+021300         AT END
+021400             MOVE "10"            TO  WS-JE-STATUS.
+021500 2100-EXIT.
+021600     EXIT.
+021700
+021800*****************************************************************
+021900* 2150-LOOKUP-BATCH - READ THE BATCH HEADER FOR ITS BALANCED    *
+022000*                     FLAG AND CHECK ITS PERIOD                 *
+022100*****************************************************************
+022200 2150-LOOKUP-BATCH.
+022300     MOVE "N"                     TO  WS-BATCH-FOUND-SW.
+022400     MOVE "Y"                     TO  WS-BATCH-BAL-SW.
+022500     MOVE "N"                     TO  WS-PERIOD-CLOSED-SW.
+022600     MOVE GLJE-BATCH-NO           TO  GLBTCH-BATCH-NO.
+022700
+022800     READ BTCH-FILE
+022900         INVALID KEY
+023000             GO TO 2150-EXIT.
+023100
+023200     MOVE "Y"                     TO  WS-BATCH-FOUND-SW.
+023300     MOVE GLBTCH-BALANCED-SW      TO  WS-BATCH-BAL-SW.
+023400
+023500     PERFORM 2160-CHECK-PERIOD        THRU 2160-EXIT.
+023600 2150-EXIT.
+023700     EXIT.
+023800
+023900*****************************************************************
+024000* 2160-CHECK-PERIOD - LOOK UP THE BATCH'S ACCOUNTING PERIOD ON  *
+024100*                     THE PERIOD-CONTROL FILE; A PERIOD WITH NO*
+024200*                     ROW IS TREATED AS OPEN                    *
+024300*****************************************************************
+024400 2160-CHECK-PERIOD.
+024450     MOVE GLBTCH-CO-CODE          TO  GLPER-CO-CODE.
+024500     MOVE GLBTCH-ENTRY-DATE (1:6) TO  GLPER-PERIOD.
+024600
+024700     READ PER-FILE
+024800         INVALID KEY
+024900             GO TO 2160-EXIT.
+025000
+025100     IF  GLPER-IS-CLOSED
+025200         MOVE "Y"                 TO  WS-PERIOD-CLOSED-SW.
+025300 2160-EXIT.
+025400     EXIT.
+025500
+025600*****************************************************************
+025700* 2200-VALIDATE-ACCOUNT - CHECK THE LINE'S ACCOUNT AGAINST THE  *
+025800*                         CHART OF ACCOUNTS MASTER              *
+025900*****************************************************************
+026000 2200-VALIDATE-ACCOUNT.
+026100     MOVE "N"                     TO  WS-ACCT-FOUND-SW.
+026150     MOVE GLJE-CO-CODE            TO  GLCOA-CO-CODE.
+026200     MOVE GLJE-ACCT-NO            TO  GLCOA-ACCT-NO.
+026300
+026400     READ COA-FILE
+026500         INVALID KEY
+026600             GO TO 2200-EXIT.
+026700
+026800     MOVE "Y"                     TO  WS-ACCT-FOUND-SW.
+026900 2200-EXIT.
+027000     EXIT.
+027100
+027200*****************************************************************
+027300* 2300-PRINT-IF-EXCEPTION - PRINT ONE EXCEPTION LINE IF ANY     *
+027400*                           EDIT CHECK FAILED FOR THIS LINE     *
+027500*****************************************************************
+027600 2300-PRINT-IF-EXCEPTION.
+027700     MOVE "N"                     TO  WS-EXCEPTION-SW.
+027800     MOVE SPACES                  TO  WS-REASON.
+027900
+028000     IF  NOT WS-BATCH-FOUND
+028100         MOVE "BATCH NOT ON FILE" TO  WS-REASON
+028200         MOVE "Y"                 TO  WS-EXCEPTION-SW
+028300     ELSE
+028400         IF  NOT WS-BATCH-IS-BAL
+028500             MOVE "BATCH NOT BALANCED" TO  WS-REASON
+028600             MOVE "Y"             TO  WS-EXCEPTION-SW
+028700         ELSE
+028800             IF  WS-PERIOD-IS-CLOSED
+028900                 MOVE "PERIOD CLOSED" TO  WS-REASON
+029000                 MOVE "Y"         TO  WS-EXCEPTION-SW
+029100             END-IF
+029200         END-IF
+029300     END-IF.
+029400
+029500     IF  NOT WS-ACCT-FOUND
+029600         MOVE "INVALID ACCOUNT"   TO  WS-REASON
+029700         MOVE "Y"                 TO  WS-EXCEPTION-SW.
+029800
+029900     IF  WS-IS-EXCEPTION
+030000         MOVE SPACES              TO  WS-DETAIL-LINE
+030050         MOVE GLJE-CO-CODE        TO  WS-DTL-CO-CODE
+030100         MOVE GLJE-BATCH-NO       TO  WS-DTL-BATCH-NO
+030200         MOVE GLJE-LINE-NO        TO  WS-DTL-LINE-NO
+030300         MOVE GLJE-ACCT-NO        TO  WS-DTL-ACCT-NO
+030400         MOVE WS-REASON           TO  WS-DTL-REASON
+030500         MOVE WS-DETAIL-LINE      TO  GLEDTP-RECORD
+030600         WRITE GLEDTP-RECORD
+030700         ADD 1                    TO  WS-EXCEPTION-CNT.
+030800 2300-EXIT.
+030900     EXIT.
+031000
+031100*****************************************************************
+031200* 8000-PRINT-SUMMARY - PRINT HOW MANY LINES WERE CHECKED AND    *
+031300*                      HOW MANY FAILED AN EDIT                  *
+031400*****************************************************************
+031500 8000-PRINT-SUMMARY.
+031600     MOVE SPACES                  TO  GLEDTP-RECORD.
+031700     WRITE GLEDTP-RECORD.
+031800
+031900     MOVE SPACES                  TO  GLEDTP-RECORD.
+032000     IF  WS-EXCEPTION-CNT IS EQUAL TO ZERO
+032100         MOVE "ALL LINES PASSED PRE-POST EDIT."
+032200                                   TO  GLEDTP-RECORD
+032300     ELSE
+032400         MOVE "*** ONE OR MORE LINES FAILED PRE-POST EDIT ***"
+032500                                   TO  GLEDTP-RECORD.
+032600     WRITE GLEDTP-RECORD.
+032700 8000-EXIT.
+032800     EXIT.
+032900
+033000*****************************************************************
+033100* 9000-TERMINATE - CLOSE ALL FILES                               *
+033200*****************************************************************
+033300 9000-TERMINATE.
+033400     CLOSE JE-FILE.
+033500     CLOSE COA-FILE.
+033600     CLOSE BTCH-FILE.
+033700     CLOSE PER-FILE.
+033800     CLOSE RPT-FILE.
+033900 9000-EXIT.
+034000     EXIT.
+034100
+034200 9999-EXIT.
+034300     STOP RUN.
