@@ -15,7 +15,9 @@
                ASSIGN       TO DATABASE-ANZFLDL1
                ORGANIZATION IS INDEXED
                ACCESS       IS DYNAMIC
-               RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY
+               RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY OF FLD-REC
+               ALTERNATE RECORD KEY IS FLDKEY OF ANZFLDR OF FLD-REC
+                     WITH DUPLICATES
                FILE STATUS  IS WS-FILE-STATUS.
 
            SELECT ACCP-FILE
@@ -23,6 +25,13 @@
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS  IS WS-FILE-STATUS.
 
+           SELECT CKPT-FILE
+               ASSIGN       TO DATABASE-ANZCKPT
+               ORGANIZATION IS INDEXED
+               ACCESS       IS DYNAMIC
+               RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY OF CKPT-REC
+               FILE STATUS  IS WS-FILE-STATUS.
+
       /
       ****************************************************************
       * D A T A   D I V I S O N                                      *
@@ -39,6 +48,11 @@
            LABEL RECORDS ARE OMITTED.
        01  ACCP-REC.
            COPY DDS-ALL-FORMATS OF ANZFILC.
+
+       FD  CKPT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  CKPT-REC.
+           COPY DDS-ALL-FORMATS OF ANZCKPT.
       /
       ****************************************************************
       * W O R K I N G   S T O R A G E   S E C T I O N                *
@@ -93,23 +107,52 @@
            05 WS-FILE-STATUS             PIC X(2)  VALUE "00".
            05 WS-FIRST-SW                PIC X(1)  VALUE "Y".
            05 WS-SEQ                     PIC S9(4).
+           05 WS-ERROR-SW                PIC X(1)  VALUE "N".
+           05 WS-DUP-FLD-SW              PIC X(1)  VALUE "N".
+              88 DUP-FLD-FOUND                     VALUE "Y".
+           05 WS-JOIN-FIRST-SW           PIC X(1)  VALUE SPACE.
+           05 WS-UNIQUE-FIRST-SW         PIC X(1)  VALUE SPACE.
+           05 WS-JOIN-DISAGREE-SW        PIC X(1)  VALUE "N".
+              88 WS-JOIN-DISAGREES                 VALUE "Y".
+           05 WS-UNIQUE-DISAGREE-SW      PIC X(1)  VALUE "N".
+              88 WS-UNIQUE-DISAGREES               VALUE "Y".
+
+       01  WS-CKPT-REC.
+           COPY DDS-ALL-FORMATS OF ANZCKPT.
+
+       01  WS-CKPT-FIELDS.
+           05 WS-CKPT-ALREADY-DONE-SW    PIC X(1)  VALUE "N".
+              88 CKPT-ALREADY-DONE                 VALUE "Y".
+           05 WS-CKPT-DATE               PIC 9(8)  VALUE 0.
+           05 WS-CKPT-TIME               PIC 9(6)  VALUE 0.
       /
        LINKAGE SECTION.
        01  WS-FILE                       PIC X(10).
        01  WS-LIB                        PIC X(10).
        01  WS-UNIQUE                     PIC X(1).
        01  WS-JOIN                       PIC X(1).
+       01  WS-RUNID                      PIC X(10).
+
+       01  WS-NOTIFY-PARMS.
+           05  WS-NOTIFY-THRESHOLD-PARM    PIC 9(5).
+           05  WS-NOTIFY-MSGQ-PARM         PIC X(20).
       /
       ****************************************************************
       *   P R O C E D U R E   D I V I S I O N
       ****************************************************************
-       PROCEDURE DIVISION  USING WS-FILE WS-LIB WS-UNIQUE WS-JOIN.
+       PROCEDURE DIVISION  USING WS-FILE WS-LIB WS-UNIQUE WS-JOIN
+                                 WS-RUNID WS-NOTIFY-PARMS.
 
        MAINLINE.
       *
            PERFORM INITIAL-LOGIC.
 
-           PERFORM READ-ACCP THRU ACP-EXIT.
+           PERFORM CHECK-RESTART THRU CKR-EXIT.
+
+           IF  WS-CKPT-ALREADY-DONE-SW IS NOT EQUAL TO "Y"
+               PERFORM READ-ACCP THRU ACP-EXIT
+               IF  WS-ERROR-SW IS NOT EQUAL TO "Y"
+                   PERFORM WRITE-CKPT THRU WCK-EXIT.
 
            PERFORM END-OF-JOB.
       /
@@ -118,8 +161,32 @@
              AT END
                 GO TO ACP-EXIT.
 
-           MOVE APJOIN OF QWHFDACP    TO  WS-JOIN.
-           MOVE APUNIQ OF QWHFDACP    TO  WS-UNIQUE.
+           IF  WS-JOIN-FIRST-SW IS EQUAL TO SPACE
+               MOVE APJOIN OF QWHFDACP  TO  WS-JOIN-FIRST-SW
+           ELSE
+               IF  APJOIN OF QWHFDACP IS NOT EQUAL TO WS-JOIN-FIRST-SW
+                   AND NOT WS-JOIN-DISAGREES
+                   MOVE "Y"             TO  WS-JOIN-DISAGREE-SW
+                   MOVE "DMA0011"       TO  WS-MSGID
+                   MOVE WS-FILE         TO  WS-MSGDTA
+                   MOVE 10              TO  WS-MSGDTALEN
+                   PERFORM SND-MSG-RTN THRU SMR-EXIT.
+
+           IF  WS-UNIQUE-FIRST-SW IS EQUAL TO SPACE
+               MOVE APUNIQ OF QWHFDACP  TO  WS-UNIQUE-FIRST-SW
+           ELSE
+               IF  APUNIQ OF QWHFDACP IS NOT EQUAL TO WS-UNIQUE-FIRST-SW
+                   AND NOT WS-UNIQUE-DISAGREES
+                   MOVE "Y"             TO  WS-UNIQUE-DISAGREE-SW
+                   MOVE "DMA0011"       TO  WS-MSGID
+                   MOVE WS-FILE         TO  WS-MSGDTA
+                   MOVE 10              TO  WS-MSGDTALEN
+                   PERFORM SND-MSG-RTN THRU SMR-EXIT.
+
+           IF  APJOIN OF QWHFDACP IS EQUAL TO  "Y"
+               MOVE "Y"                TO  WS-JOIN.
+           IF  APUNIQ OF QWHFDACP IS EQUAL TO  "Y"
+               MOVE "Y"                TO  WS-UNIQUE.
 
            MOVE WS-FILE                   TO  FILN OF ANZFLDR
                                               OF WS-ATTR-REC.
@@ -139,17 +206,40 @@
                                               OF WS-ATTR-REC
                MOVE WS-LIB                TO  PFLIB OF ANZFLDR
                                               OF WS-ATTR-REC.
-           MOVE WS-SEQ                    TO  FILSEQ OF ANZFLDR
+
+           MOVE FILN OF ANZFLDR OF WS-ATTR-REC
+                                   TO  FKFILN OF FLDKEY OF ANZFLDR
+                                              OF WS-ATTR-REC.
+           MOVE LIBN OF ANZFLDR OF WS-ATTR-REC
+                                   TO  FKLIBN OF FLDKEY OF ANZFLDR
+                                              OF WS-ATTR-REC.
+           MOVE FLDN OF ANZFLDR OF WS-ATTR-REC
+                                   TO  FKFLDN OF FLDKEY OF ANZFLDR
                                               OF WS-ATTR-REC.
+
+           PERFORM FIND-DUP-FLD THRU FDF-EXIT.
+
+           IF  DUP-FLD-FOUND
+               MOVE FILSEQ OF ANZFLDR OF FLD-REC
+                                   TO  FILSEQ OF ANZFLDR OF WS-ATTR-REC
+           ELSE
+               MOVE WS-SEQ                    TO  FILSEQ OF ANZFLDR
+                                                  OF WS-ATTR-REC
+               ADD 1                          TO  WS-SEQ.
+
            MOVE WS-ATTR-REC          TO  FLD-REC.
-           ADD 1                     TO  WS-SEQ.
 
-           WRITE FLD-REC.
+           IF  DUP-FLD-FOUND
+               REWRITE FLD-REC
+           ELSE
+               WRITE FLD-REC.
+
            IF WS-FILE-STATUS IS NOT EQUAL TO "00"
               MOVE "DMA0010"    TO  WS-MSGID
               MOVE "ANZFLDL1"   TO  WS-MSGDTA
               MOVE 10           TO  WS-MSGDTALEN
               PERFORM SND-MSG-RTN THRU SMR-EXIT
+              MOVE "Y"          TO  WS-ERROR-SW
               GO TO ACP-EXIT.
 
            GO TO READ-ACCP.
@@ -158,13 +248,142 @@
            EXIT.
       /
       **************************************************************
+      * FIND MAX SEQ routine                                       *
+      *                                                            *
+      * Positions to the highest FILSEQ already on file for this   *
+      * FILN/LIBN so new fields are numbered above every surviving *
+      * row instead of always restarting at 1, which would collide *
+      * with an already-occupied key once duplicate fields (kept   *
+      * via REWRITE in READ-ACCP) share the file with new ones.    *
+      **************************************************************
+       FIND-MAX-SEQ.
+           MOVE WS-FILE                   TO  EDK-FILN OF FLD-REC.
+           MOVE WS-LIB                    TO  EDK-LIBN OF FLD-REC.
+           MOVE 9999                      TO  EDK-FILSEQ OF FLD-REC.
+
+           START FLD-FILE
+               KEY IS NOT GREATER THAN EXTERNALLY-DESCRIBED-KEY
+                                              OF FLD-REC
+               INVALID KEY
+                   MOVE 1                 TO  WS-SEQ
+                   GO TO FMS-EXIT.
+
+           READ FLD-FILE PREVIOUS
+             AT END
+                MOVE 1                    TO  WS-SEQ
+                GO TO FMS-EXIT.
+
+           IF  EDK-FILN OF FLD-REC IS EQUAL TO WS-FILE
+               AND EDK-LIBN OF FLD-REC IS EQUAL TO WS-LIB
+               COMPUTE WS-SEQ = EDK-FILSEQ OF FLD-REC + 1
+           ELSE
+               MOVE 1                     TO  WS-SEQ.
+       FMS-EXIT.
+           EXIT.
+      /
+      **************************************************************
+      * FIND DUP FLD routine                                       *
+      *                                                            *
+      * Looks up FLDKEY (FILN/LIBN/FLDN) of the field about to be  *
+      * written. If a row already exists for this file/field, its  *
+      * record (including its original FILSEQ) is left in FLD-REC  *
+      * so READ-ACCP can REWRITE it instead of appending a new row.*
+      **************************************************************
+       FIND-DUP-FLD.
+           MOVE "N"                       TO  WS-DUP-FLD-SW.
+
+           MOVE FLDKEY OF ANZFLDR OF WS-ATTR-REC
+                                   TO  FLDKEY OF ANZFLDR OF FLD-REC.
+
+           START FLD-FILE
+               KEY IS EQUAL TO FLDKEY OF ANZFLDR OF FLD-REC
+               INVALID KEY
+                  GO TO FDF-EXIT.
+
+           READ FLD-FILE NEXT
+             AT END
+                GO TO FDF-EXIT.
+
+           MOVE "Y"                       TO  WS-DUP-FLD-SW.
+       FDF-EXIT.
+           EXIT.
+      /
+      **************************************************************
+      * CHECK RESTART routine                                      *
+      *                                                            *
+      * If a prior run of the library-wide analysis already        *
+      * finished the field pass for this file under this run-id,   *
+      * skip re-adding its ANZFLDL1 rows.                          *
+      **************************************************************
+       CHECK-RESTART.
+           MOVE WS-RUNID           TO  CKRUNID OF CKPTR
+                                       OF WS-CKPT-REC.
+           MOVE WS-FILE            TO  CKFILN  OF CKPTR
+                                       OF WS-CKPT-REC.
+           MOVE WS-LIB              TO  CKLIBN  OF CKPTR
+                                       OF WS-CKPT-REC.
+           MOVE WS-CKPT-REC        TO  CKPT-REC.
+
+           READ CKPT-FILE
+               INVALID KEY
+                   GO TO CKR-EXIT.
+
+           IF  CKSTS OF CKPTR OF CKPT-REC IS EQUAL TO  "D"
+               MOVE "Y"             TO  WS-CKPT-ALREADY-DONE-SW.
+       CKR-EXIT.
+           EXIT.
+      /
+      **************************************************************
+      * WRITE CHECKPOINT routine                                   *
+      *                                                            *
+      * Marks the field pass complete for this file under this     *
+      * run-id, so a restarted run can skip it next time.          *
+      **************************************************************
+       WRITE-CKPT.
+           ACCEPT WS-CKPT-DATE      FROM DATE YYYYMMDD.
+           ACCEPT WS-CKPT-TIME      FROM TIME.
+
+           MOVE WS-RUNID            TO  CKRUNID OF CKPTR
+                                       OF WS-CKPT-REC.
+           MOVE WS-FILE             TO  CKFILN  OF CKPTR
+                                       OF WS-CKPT-REC.
+           MOVE WS-LIB              TO  CKLIBN  OF CKPTR
+                                       OF WS-CKPT-REC.
+           MOVE "D"                 TO  CKSTS   OF CKPTR
+                                       OF WS-CKPT-REC.
+           MOVE WS-CKPT-DATE        TO  CKDATE  OF CKPTR
+                                       OF WS-CKPT-REC.
+           MOVE WS-CKPT-TIME        TO  CKTIME  OF CKPTR
+                                       OF WS-CKPT-REC.
+           MOVE WS-CKPT-REC         TO  CKPT-REC.
+
+           WRITE CKPT-REC.
+           IF WS-FILE-STATUS IS EQUAL TO "22"
+              REWRITE CKPT-REC.
+
+           IF WS-FILE-STATUS IS NOT EQUAL TO "00"
+              MOVE "DMA0010"        TO  WS-MSGID
+              MOVE "ANZCKPT "       TO  WS-MSGDTA
+              MOVE 10               TO  WS-MSGDTALEN
+              PERFORM SND-MSG-RTN THRU SMR-EXIT.
+       WCK-EXIT.
+           EXIT.
+      /
+      **************************************************************
       * INITIAL LOGIC routine                                      *
       *                                                            *
       **************************************************************
        INITIAL-LOGIC.
 
-           MOVE 1 TO WS-SEQ.
            MOVE "Y" TO WS-FIRST-SW.
+           MOVE "N" TO WS-JOIN.
+           MOVE "N" TO WS-UNIQUE.
+           MOVE SPACE TO WS-JOIN-FIRST-SW.
+           MOVE SPACE TO WS-UNIQUE-FIRST-SW.
+           MOVE "N" TO WS-JOIN-DISAGREE-SW.
+           MOVE "N" TO WS-UNIQUE-DISAGREE-SW.
+           MOVE WS-NOTIFY-THRESHOLD-PARM TO WS-MSG-NOTIFY-THRESHOLD.
+           MOVE WS-NOTIFY-MSGQ-PARM      TO  WS-MSGQ-NOTIFY.
            OPEN I-O   FLD-FILE.
            IF WS-FILE-STATUS IS NOT EQUAL TO "00"
               MOVE "ANZFLDF1"        TO  WS-MSGDTA
@@ -173,6 +392,8 @@
               PERFORM SND-MSG-RTN THRU SMR-EXIT
               PERFORM END-OF-JOB.
 
+           PERFORM FIND-MAX-SEQ THRU FMS-EXIT.
+
            OPEN INPUT ACCP-FILE.
            IF WS-FILE-STATUS IS NOT EQUAL TO "00"
               MOVE "ANZFILC  "       TO  WS-MSGDTA
@@ -181,6 +402,14 @@
               PERFORM SND-MSG-RTN THRU SMR-EXIT
               PERFORM END-OF-JOB.
 
+           OPEN I-O   CKPT-FILE.
+           IF WS-FILE-STATUS IS NOT EQUAL TO "00"
+              MOVE "ANZCKPT "        TO  WS-MSGDTA
+              MOVE 10                TO  WS-MSGDTALEN
+              MOVE "DMA0007"         TO  WS-MSGID
+              PERFORM SND-MSG-RTN THRU SMR-EXIT
+              PERFORM END-OF-JOB.
+
       /
       **************************************************************
       * END OF JOB routine.                                        *
@@ -191,6 +420,7 @@
 
            CLOSE FLD-FILE.
            CLOSE ACCP-FILE.
+           CLOSE CKPT-FILE.
            STOP RUN.
       /
       **************************************************************
