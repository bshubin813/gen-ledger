@@ -21,6 +21,15 @@
       *              Added WS-IND to pass back PF12 or PF3 to         *
       *                    HASTRJRNS                                  *
       *              Added CANCEL-REQUEST-IN12 to handle PF12         *
+      *              R Chow - Aug 9, 2026                             *
+      *              Notify-message threshold and queue name are now  *
+      *              passed in as LINKAGE parameters instead of being *
+      *              hardcoded zero/spaces                            *
+      *              R Chow - Aug 9, 2026                             *
+      *              WRITE-SF's file-name filter was dropping rows in *
+      *              SRTKEY sort-by-name mode, since that mode browses*
+      *              the whole library by name regardless of any file*
+      *              filter - filter no longer applies when type "S" *
       *****************************************************************
       /
        ENVIRONMENT DIVISION.
@@ -43,6 +52,8 @@
                ORGANIZATION IS INDEXED
                ACCESS       IS DYNAMIC
                RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY
+               ALTERNATE RECORD KEY IS SRTKEY OF ANZFILR
+                     WITH DUPLICATES
                FILE STATUS  IS WS-FILE-STATUS.
 
       /
@@ -172,12 +183,16 @@
       /
        LINKAGE SECTION.
        01  WS-IND                      PIC X(2).
+
+       01  WS-NOTIFY-PARMS.
+           05  WS-NOTIFY-THRESHOLD-PARM    PIC 9(5).
+           05  WS-NOTIFY-MSGQ-PARM         PIC X(20).
       /
       ****************************************************************
       *   P R O C E D U R E   D I V I S I O N
       ****************************************************************
       *
-       PROCEDURE DIVISION USING WS-IND.
+       PROCEDURE DIVISION USING WS-IND WS-NOTIFY-PARMS.
 
        MAIN-CONTROL.
 
@@ -306,19 +321,33 @@
            ELSE
                MOVE "N"        TO ALL-FILE-SW.
 
-           MOVE WS-PREV-LIB    TO PFLIB     OF ANZFILR.
-           MOVE WS-PREV-FILE   TO PFFIL     OF ANZFILR.
-           MOVE ZEROES         TO FILSEQ    OF ANZFILR.
-           START ATTR-FILE
-             KEY IS NOT LESS THAN EXTERNALLY-DESCRIBED-KEY
-             INVALID KEY
-               MOVE "DMA0001"          TO  WS-MSGID
-               MOVE "START"            TO  WS-MSGDTA
-               MOVE 10                 TO  WS-MSGDTALEN
-               PERFORM SND-MSG-RTN THRU SMR-EXIT
-               MOVE "Y"                    TO  WS-FATAL-ERROR
-               MOVE "N"                    TO  WS-BUILD-SW
-               GO TO BR-EXIT.
+           IF  WS-PREV-TYPE        IS EQUAL TO  "S"
+               MOVE WS-PREV-LIB    TO SRTLIB    OF ANZFILR
+               MOVE SPACES         TO SRTFIL    OF ANZFILR
+               START ATTR-FILE
+                 KEY IS NOT LESS THAN SRTKEY OF ANZFILR
+                 INVALID KEY
+                   MOVE "DMA0001"          TO  WS-MSGID
+                   MOVE "START"            TO  WS-MSGDTA
+                   MOVE 10                 TO  WS-MSGDTALEN
+                   PERFORM SND-MSG-RTN THRU SMR-EXIT
+                   MOVE "Y"                    TO  WS-FATAL-ERROR
+                   MOVE "N"                    TO  WS-BUILD-SW
+                   GO TO BR-EXIT
+           ELSE
+               MOVE WS-PREV-LIB    TO PFLIB     OF ANZFILR
+               MOVE WS-PREV-FILE   TO PFFIL     OF ANZFILR
+               MOVE ZEROES         TO FILSEQ    OF ANZFILR
+               START ATTR-FILE
+                 KEY IS NOT LESS THAN EXTERNALLY-DESCRIBED-KEY
+                 INVALID KEY
+                   MOVE "DMA0001"          TO  WS-MSGID
+                   MOVE "START"            TO  WS-MSGDTA
+                   MOVE 10                 TO  WS-MSGDTALEN
+                   PERFORM SND-MSG-RTN THRU SMR-EXIT
+                   MOVE "Y"                    TO  WS-FATAL-ERROR
+                   MOVE "N"                    TO  WS-BUILD-SW
+                   GO TO BR-EXIT.
 
            IF  WS-FILE-STATUS IS NOT EQUAL TO "00"
                MOVE "DMA0001"          TO  WS-MSGID
@@ -359,6 +388,7 @@
                    GO TO WS-EXIT.
 
            IF  ALL-FILE-SW    IS EQUAL TO  "N"
+           AND WS-PREV-TYPE   NOT EQUAL TO  "S"
            AND WS-PREV-FILE   NOT EQUAL TO  PFFIL OF ANZFILR
                MOVE "N"        TO  FILE-FOUND-SW
                GO TO WS-EXIT.
@@ -371,6 +401,10 @@
            AND UNIQ OF ANZFILR IS NOT EQUAL TO  "N"
                GO TO WS-EXIT.
 
+           IF  WS-PREV-TYPE        IS EQUAL TO  "J"
+           AND JRN  OF ANZFILR IS EQUAL TO  "Y"
+               GO TO WS-EXIT.
+
            MOVE CORRESPONDING ANZFILR TO SFLRCD
                                        IN SUBFILE-RECORD-FORMAT.
 
@@ -578,6 +612,8 @@
            MOVE SPACES                 TO  WS-MSGCTL-FMT.
            MOVE "DSPANZFIL"            TO  PGMFLD   OF WS-MSGCTL-FMT.
            MOVE ALL B"0"               TO  ALL-99-INDICATORS.
+           MOVE WS-NOTIFY-THRESHOLD-PARM TO WS-MSG-NOTIFY-THRESHOLD.
+           MOVE WS-NOTIFY-MSGQ-PARM    TO  WS-MSGQ-NOTIFY.
       *
            OPEN  I-O   SCREEN-FILE.
 
