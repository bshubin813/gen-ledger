@@ -0,0 +1,201 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    GLEXTRCT.
+000300 AUTHOR.        M J FENNIMORE.
+000400 INSTALLATION.  ALDON DATA PROCESSING - GENERAL LEDGER.
+000500 DATE-WRITTEN.  08/27/2021.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*  GLEXTRCT  -  POSTED GL TRANSACTION EXTRACT/INTERFACE         *
+001000*                                                               *
+001100*  READS THE POSTED GL TRANSACTION FILE (GLPSTOUT) SEQUENTIALLY *
+001200*  AND STRINGS EACH RECORD INTO A COMMA-DELIMITED LINE FOR THE  *
+001300*  EXTERNAL FINANCIAL-REPORTING AND TAX-PREP PACKAGE TO PICK    *
+001400*  UP, THE SAME DELIMITED-EXTRACT APPROACH PRTANZFILS USES FOR  *
+001500*  ITS CSV OPTION.  GLPST-EXCH-RATE IS MOVED TO AN UNSIGNED     *
+001550*  DISPLAY WORK FIELD SINCE AN EXCHANGE RATE IS ALWAYS POSITIVE *
+001560*  GLPST-QTY, GLPST-PRICE, GLPST-EXT-AMT, AND GLPST-FOREIGN-AMT *
+001570*  ARE ALL DERIVED FROM QTY * PRICE AND CAN BE NEGATIVE ON A    *
+001580*  CREDIT-MEMO/CONTRA LINE, SO ALL FOUR ARE MOVED TO SIGNED     *
+001590*  WORK FIELDS WITH A LEADING SEPARATE SIGN INSTEAD, SO THE     *
+001595*  EXTRACT NEVER SILENTLY DROPS THEIR SIGN.                     *
+002000*                                                               *
+002100*---------------------------------------------------------------*
+002200*  MODIFICATION HISTORY                                         *
+002300*---------------------------------------------------------------*
+002400*  08/27/21  MJF  ORIGINAL PROGRAM.                             *
+002450*  08/09/26  MJF  GLPST-EXT-AMT AND GLPST-FOREIGN-AMT ARE BOTH  *
+002460*                 QTY * PRICE DERIVED AND CAN GO NEGATIVE ON A  *
+002470*                 CREDIT-MEMO/CONTRA LINE THE SAME AS QTY/PRICE *
+002480*                 THEMSELVES - MOVED BOTH TO SIGNED WORK FIELDS *
+002490*                 SO THE EXTRACT STOPS SILENTLY DROPPING THEIR  *
+002495*                 SIGN.                                        *
+002500*****************************************************************
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.   IBM-ISERIES.
+002900 OBJECT-COMPUTER.   IBM-ISERIES.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT PST-FILE   ASSIGN TO GLPSTOUT
+003300         ORGANIZATION IS SEQUENTIAL
+003400         FILE STATUS  IS WS-PST-STATUS.
+003500
+003600     SELECT EXT-FILE   ASSIGN TO GLEXTOUT
+003700         ORGANIZATION IS SEQUENTIAL
+003800         FILE STATUS  IS WS-EXT-STATUS.
+003900
+004000/
+004100*****************************************************************
+004200* D A T A   D I V I S I O N                                     *
+004300*****************************************************************
+004400 DATA DIVISION.
+004500 FILE SECTION.
+004600
+004700 FD  PST-FILE
+004800     LABEL RECORDS ARE STANDARD
+004900     RECORDING MODE IS F.
+005000     COPY GLPSTREC.
+005100
+005200 FD  EXT-FILE
+005300     LABEL RECORDS ARE STANDARD
+005400     RECORDING MODE IS F.
+005500 01  EXT-RECORD                  PIC X(200).
+005600
+005700/
+005800*****************************************************************
+005900* W O R K I N G   S T O R A G E   S E C T I O N                 *
+006000*****************************************************************
+006100 WORKING-STORAGE SECTION.
+006200
+006300 77  WS-PST-STATUS              PIC X(02) VALUE SPACES.
+006400     88  WS-PST-EOF                      VALUE "10".
+006500
+006600 77  WS-EXT-STATUS              PIC X(02) VALUE SPACES.
+006700
+006800 77  WS-REC-CNT                 PIC 9(07) BINARY VALUE ZERO.
+006900
+007000 01  WS-UNSIGNED-AMOUNTS.
+007400     05  WS-U-EXCH-RATE         PIC 9(3)V9(6)   VALUE ZERO.
+
+007550 01  WS-SIGNED-AMOUNTS.
+007560     05  WS-S-QTY               PIC S9(7)V99
+007570                                SIGN IS LEADING SEPARATE
+007580                                VALUE ZERO.
+007590     05  WS-S-PRICE             PIC S9(7)V9999
+007600                                SIGN IS LEADING SEPARATE
+007610                                VALUE ZERO.
+007620     05  WS-S-EXT-AMT           PIC S9(9)V99
+007630                                SIGN IS LEADING SEPARATE
+007640                                VALUE ZERO.
+007650     05  WS-S-FOREIGN-AMT       PIC S9(9)V99
+007660                                SIGN IS LEADING SEPARATE
+007670                                VALUE ZERO.
+007700/
+007800*****************************************************************
+007900* P R O C E D U R E   D I V I S I O N                           *
+008000*****************************************************************
+008100 PROCEDURE DIVISION.
+008200
+008300*****************************************************************
+008400* 0000-MAINLINE                                                 *
+008500*****************************************************************
+008600 0000-MAINLINE.
+008700     PERFORM 1000-INITIALIZE          THRU 1000-EXIT.
+008800     PERFORM 2000-EXTRACT-ONE         THRU 2000-EXIT
+008900         UNTIL WS-PST-EOF.
+009000     PERFORM 9000-TERMINATE           THRU 9000-EXIT.
+009100     GO TO 9999-EXIT.
+009200
+009300*****************************************************************
+009400* 1000-INITIALIZE - OPEN THE FILES, WRITE THE CSV HEADER LINE   *
+009500*                   AND READ THE FIRST POSTED RECORD            *
+009600*****************************************************************
+009700 1000-INITIALIZE.
+009800     OPEN INPUT  PST-FILE.
+009900     OPEN OUTPUT EXT-FILE.
+010000
+010100     MOVE SPACES                  TO  EXT-RECORD.
+010200     STRING "CO,BATCH,LINE,ACCT,DESC,DRCR,QTY,PRICE,EXT-AMT,"
+010300            "CURR,RATE,FOREIGN-AMT"   DELIMITED BY SIZE
+010400            INTO EXT-RECORD.
+010500     WRITE EXT-RECORD.
+010600
+010700     PERFORM 2100-READ-NEXT-PST   THRU 2100-EXIT.
+010800 1000-EXIT.
+010900     EXIT.
+011000
+011100*****************************************************************
+011200* 2000-EXTRACT-ONE - BUILD AND WRITE ONE DELIMITED EXTRACT LINE *
+011300*****************************************************************
+011400 2000-EXTRACT-ONE.
+011500     PERFORM 2200-WRITE-EXT-LINE      THRU 2200-EXIT.
+011600     ADD 1                        TO  WS-REC-CNT.
+011700
+011800     PERFORM 2100-READ-NEXT-PST       THRU 2100-EXIT.
+011900 2000-EXIT.
+012000     EXIT.
+012100
+012200*****************************************************************
+012300* 2100-READ-NEXT-PST - READ THE NEXT POSTED GL TRANSACTION      *
+012400*****************************************************************
+012500 2100-READ-NEXT-PST.
+012600     READ PST-FILE
+012700         AT END
+012800             MOVE "10"            TO  WS-PST-STATUS.
+012900 2100-EXIT.
+013000     EXIT.
+013100
+013200*****************************************************************
+013300* 2200-WRITE-EXT-LINE - STRING THE POSTED RECORD'S FIELDS INTO  *
+013400*                       ONE COMMA-DELIMITED LINE                *
+013500*****************************************************************
+013600 2200-WRITE-EXT-LINE.
+013700     MOVE GLPST-QTY               TO  WS-S-QTY.
+013800     MOVE GLPST-PRICE             TO  WS-S-PRICE.
+013900     MOVE GLPST-EXT-AMT           TO  WS-S-EXT-AMT.
+014000     MOVE GLPST-EXCH-RATE         TO  WS-U-EXCH-RATE.
+014100     MOVE GLPST-FOREIGN-AMT       TO  WS-S-FOREIGN-AMT.
+014200
+014300     MOVE SPACES                  TO  EXT-RECORD.
+014400     STRING GLPST-CO-CODE         DELIMITED BY SIZE
+014410            ","                   DELIMITED BY SIZE
+014420            GLPST-BATCH-NO        DELIMITED BY SIZE
+014500            ","                   DELIMITED BY SIZE
+014600            GLPST-LINE-NO         DELIMITED BY SIZE
+014700            ","                   DELIMITED BY SIZE
+014800            GLPST-ACCT-NO         DELIMITED BY SIZE
+014900            ","                   DELIMITED BY SIZE
+015000            GLPST-ACCT-DESC       DELIMITED BY "  "
+015100            ","                   DELIMITED BY SIZE
+015200            GLPST-DR-CR-CODE      DELIMITED BY SIZE
+015300            ","                   DELIMITED BY SIZE
+015400            WS-S-QTY              DELIMITED BY SIZE
+015500            ","                   DELIMITED BY SIZE
+015600            WS-S-PRICE            DELIMITED BY SIZE
+015700            ","                   DELIMITED BY SIZE
+015800            WS-S-EXT-AMT          DELIMITED BY SIZE
+015900            ","                   DELIMITED BY SIZE
+016000            GLPST-CURR-CODE       DELIMITED BY SIZE
+016100            ","                   DELIMITED BY SIZE
+016200            WS-U-EXCH-RATE        DELIMITED BY SIZE
+016300            ","                   DELIMITED BY SIZE
+016400            WS-S-FOREIGN-AMT      DELIMITED BY SIZE
+016500            INTO EXT-RECORD.
+016600
+016700     WRITE EXT-RECORD.
+016800 2200-EXIT.
+016900     EXIT.
+017000
+017100*****************************************************************
+017200* 9000-TERMINATE - CLOSE THE FILES                               *
+017300*****************************************************************
+017400 9000-TERMINATE.
+017500     CLOSE PST-FILE.
+017600     CLOSE EXT-FILE.
+017700     DISPLAY "GLEXTRCT - RECORDS EXTRACTED: " WS-REC-CNT.
+017800 9000-EXIT.
+017900     EXIT.
+018000
+018100 9999-EXIT.
+018200     STOP RUN.
