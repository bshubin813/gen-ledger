@@ -0,0 +1,321 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    GLCLOSE.
+000300 AUTHOR.        M J FENNIMORE.
+000400 INSTALLATION.  ALDON DATA PROCESSING - GENERAL LEDGER.
+000500 DATE-WRITTEN.  08/16/2021.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*  GLCLOSE  -  GENERAL LEDGER PERIOD-END CLOSING BATCH JOB      *
+001000*                                                               *
+001100*  BROWSES THE CHART-OF-ACCOUNTS MASTER (GLCOAREC) IN COMPANY/  *
+001150*  ACCOUNT NUMBER SEQUENCE.  EVERY ACCOUNT'S CURRENT BALANCE IS *
+001160*  FIRST SNAPSHOT INTO GLCOA-PRIOR-YR-BAL.  INCOME AND EXPENSE  *
+001400*  (INCOME-STATEMENT) ACCOUNTS ARE THEN ZEROED, WITH THEIR NET  *
+001500*  EFFECT ACCUMULATED INTO A NET-INCOME TOTAL; ASSET, LIABILITY *
+001600*  AND EQUITY (BALANCE-SHEET) ACCOUNTS ARE LEFT UNCHANGED SO    *
+001700*  THEIR BALANCE CARRIES FORWARD INTO THE NEXT PERIOD AS-IS.    *
+001800*  NET INCOME IS ACCUMULATED SEPARATELY FOR EACH COMPANY CODE,  *
+001850*  ON EVERY COMPANY BREAK, INTO A SMALL IN-MEMORY TABLE - A     *
+001860*  RANDOM READ/REWRITE TO POST RETAINED EARNINGS MUST NOT BE    *
+001870*  ISSUED WHILE THE MASTER IS STILL BEING BROWSED SEQUENTIALLY, *
+001880*  SINCE THAT WOULD REPOSITION THE FILE FOR THE NEXT SEQUENTIAL *
+001890*  READ.  ONCE THE BROWSE REACHES END OF FILE, THE TABLE IS     *
+001900*  WALKED AND THE ACCUMULATED NET INCOME FOR EACH COMPANY IS    *
+002000*  POSTED TO WHICHEVER ACCOUNT IS FLAGGED THE RETAINED-EARNINGS *
+002050*  ACCOUNT (GLCOA-RE-ACCT-SW) FOR THAT SAME COMPANY.            *
+002060*                                                               *
+002070*  ONCE THE CLOSE HAS RUN, THE RUN DATE'S ACCOUNTING PERIOD     *
+002080*  (GLPERREC) IS MARKED CLOSED SO GLPOST AND GLEDIT WILL REJECT *
+002090*  ANY FURTHER POSTING TO IT.                                   *
+002100*                                                               *
+002200*---------------------------------------------------------------*
+002300*  MODIFICATION HISTORY                                         *
+002400*---------------------------------------------------------------*
+002500*  08/16/21  MJF  ORIGINAL PROGRAM.                             *
+002550*  08/09/26  MJF  MARK THE CLOSED PERIOD ON GLPERREC SO THE     *
+002560*                 OPEN/CLOSED CHECK IN GLPOST/GLEDIT HAS A      *
+002570*                 MAINTENANCE PATH.                             *
+002580*  08/09/26  MJF  2000-CLOSE-ONE-ACCOUNT WAS ADDING AN INCOME    *
+002585*                 ACCOUNT'S CREDIT-SIDE (NEGATIVE) BALANCE INTO  *
+002590*                 NET INCOME INSTEAD OF SUBTRACTING IT, THE     *
+002595*                 SAME WAY EXPENSE ACCOUNTS ALREADY ARE -        *
+002596*                 CHANGED TO SUBTRACT SO REVENUE INCREASES NET   *
+002597*                 INCOME.                                       *
+002600*****************************************************************
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER.   IBM-ISERIES.
+003000 OBJECT-COMPUTER.   IBM-ISERIES.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT COA-FILE   ASSIGN TO GLCOA
+003400         ORGANIZATION IS INDEXED
+003500         ACCESS       IS DYNAMIC
+003600         RECORD KEY   IS GLCOA-KEY
+003700         FILE STATUS  IS WS-COA-STATUS.
+003750
+003760     SELECT PER-FILE   ASSIGN TO GLPERIOD
+003770         ORGANIZATION IS INDEXED
+003780         ACCESS       IS DYNAMIC
+003790         RECORD KEY   IS GLPER-KEY
+003795         FILE STATUS  IS WS-PER-STATUS.
+003800
+003900/
+004000*****************************************************************
+004100* D A T A   D I V I S I O N                                     *
+004200*****************************************************************
+004300 DATA DIVISION.
+004400 FILE SECTION.
+004500
+004600 FD  COA-FILE
+004700     LABEL RECORDS ARE STANDARD.
+004800     COPY GLCOAREC.
+004850
+004860 FD  PER-FILE
+004870     LABEL RECORDS ARE STANDARD.
+004880     COPY GLPERREC.
+004900
+005000/
+005100*****************************************************************
+005200* W O R K I N G   S T O R A G E   S E C T I O N                 *
+005300*****************************************************************
+005400 WORKING-STORAGE SECTION.
+005500
+005600 77  WS-COA-STATUS              PIC X(02) VALUE SPACES.
+005700     88  WS-COA-OK                       VALUE "00".
+005800     88  WS-COA-EOF                      VALUE "10".
+005850
+005860 77  WS-PER-STATUS              PIC X(02) VALUE SPACES.
+005870     88  WS-PER-OK                       VALUE "00".
+005880     88  WS-PER-NOTFOUND                 VALUE "23".
+005890
+005900 77  WS-RUN-DATE                PIC 9(08) VALUE ZERO.
+005910
+005950 77  WS-FIRST-REC-SW            PIC X(01) VALUE "Y".
+005960     88  WS-FIRST-RECORD                 VALUE "Y".
+005970
+005980 77  WS-PREV-CO-CODE            PIC X(03) VALUE SPACES.
+006000 77  WS-NET-INCOME              PIC S9(09)V99 COMP-3 VALUE ZERO.
+006050 77  WS-TOTAL-NET-INCOME        PIC S9(09)V99 COMP-3 VALUE ZERO.
+006100 77  WS-RE-ACCT-NO              PIC 9(06) VALUE ZERO.
+006200
+006300 77  WS-RE-FOUND-SW             PIC X(01) VALUE "N".
+006400     88  WS-RE-FOUND                     VALUE "Y".
+006500
+006600 77  WS-ACCT-CNT                PIC 9(07) BINARY VALUE ZERO.
+006650 77  WS-RE-TBL-CNT              PIC 9(04) BINARY VALUE ZERO.
+006660 77  WS-RE-TBL-IX               PIC 9(04) BINARY VALUE ZERO.
+006670
+006680 01  WS-RE-TABLE.
+006690     05  WS-RE-TBL-ENTRY        OCCURS 50 TIMES
+006700                                INDEXED BY WS-RE-TBL-NDX.
+006710         10  WS-RE-TBL-CO-CODE      PIC X(03).
+006720         10  WS-RE-TBL-ACCT-NO      PIC 9(06).
+006730         10  WS-RE-TBL-NET-INCOME   PIC S9(09)V99 COMP-3.
+006740         10  WS-RE-TBL-FOUND-SW     PIC X(01).
+006750             88  WS-RE-TBL-FOUND            VALUE "Y".
+006700
+006800/
+006900*****************************************************************
+007000* P R O C E D U R E   D I V I S I O N                           *
+007100*****************************************************************
+007200 PROCEDURE DIVISION.
+007300
+007400*****************************************************************
+007500* 0000-MAINLINE                                                 *
+007600*****************************************************************
+007700 0000-MAINLINE.
+007800     PERFORM 1000-INITIALIZE          THRU 1000-EXIT.
+007900     PERFORM 2000-CLOSE-ONE-ACCOUNT   THRU 2000-EXIT
+008000         UNTIL WS-COA-EOF.
+008050     PERFORM 2500-SAVE-COMPANY-TOTALS THRU 2500-EXIT.
+008060     PERFORM 4000-CLOSE-PERIOD        THRU 4000-EXIT.
+008100     PERFORM 3000-POST-RETAINED-EARNINGS THRU 3000-EXIT
+008110         VARYING WS-RE-TBL-NDX FROM 1 BY 1
+008120         UNTIL WS-RE-TBL-NDX IS GREATER THAN WS-RE-TBL-CNT.
+008200     PERFORM 9000-TERMINATE           THRU 9000-EXIT.
+008300     GO TO 9999-EXIT.
+008400
+008500*****************************************************************
+008600* 1000-INITIALIZE - OPEN THE MASTER AND POSITION AT THE FIRST   *
+008700*                   ACCOUNT                                     *
+008800*****************************************************************
+008900 1000-INITIALIZE.
+009000     OPEN I-O COA-FILE.
+009010     OPEN I-O PER-FILE.
+009020
+009030     ACCEPT WS-RUN-DATE           FROM DATE YYYYMMDD.
+009100
+009200     MOVE LOW-VALUES              TO  GLCOA-KEY.
+009300     START COA-FILE
+009400         KEY IS NOT LESS THAN GLCOA-KEY
+009500         INVALID KEY
+009600             MOVE "10"            TO  WS-COA-STATUS.
+009700
+009800     IF  WS-COA-OK
+009900         PERFORM 2100-READ-NEXT-COA THRU 2100-EXIT.
+010000 1000-EXIT.
+010100     EXIT.
+010200
+010300*****************************************************************
+010400* 2000-CLOSE-ONE-ACCOUNT - SNAPSHOT THE PRIOR BALANCE, ZERO AN  *
+010500*                          INCOME-STATEMENT ACCOUNT'S BALANCE   *
+010600*                          INTO THE NET-INCOME ACCUMULATOR, AND *
+010700*                          NOTE THE RETAINED-EARNINGS ACCOUNT   *
+010800*****************************************************************
+010900 2000-CLOSE-ONE-ACCOUNT.
+010910     IF  WS-FIRST-RECORD
+010920         MOVE GLCOA-CO-CODE       TO  WS-PREV-CO-CODE
+010930         MOVE "N"                 TO  WS-FIRST-REC-SW.
+010940
+010950     IF  GLCOA-CO-CODE IS NOT EQUAL TO WS-PREV-CO-CODE
+010960         PERFORM 2500-SAVE-COMPANY-TOTALS THRU 2500-EXIT
+010965         PERFORM 4000-CLOSE-PERIOD THRU 4000-EXIT
+010970         MOVE ZERO                TO  WS-NET-INCOME
+010980         MOVE "N"                 TO  WS-RE-FOUND-SW
+010990         MOVE GLCOA-CO-CODE       TO  WS-PREV-CO-CODE.
+011000     MOVE GLCOA-CURR-BAL          TO  GLCOA-PRIOR-YR-BAL.
+011100
+011200     IF  GLCOA-IS-RE-ACCOUNT
+011300         MOVE GLCOA-ACCT-NO       TO  WS-RE-ACCT-NO
+011400         MOVE "Y"                 TO  WS-RE-FOUND-SW.
+011500
+011600     IF  GLCOA-TYPE-INCOME
+011700         SUBTRACT GLCOA-CURR-BAL  FROM WS-NET-INCOME
+011800         MOVE 0                   TO  GLCOA-CURR-BAL.
+011900
+012000     IF  GLCOA-TYPE-EXPENSE
+012100         SUBTRACT GLCOA-CURR-BAL  FROM WS-NET-INCOME
+012200         MOVE 0                   TO  GLCOA-CURR-BAL.
+012300
+012400     REWRITE GLCOA-RECORD.
+012410     IF  NOT WS-COA-OK
+012420         DISPLAY "GLCLOSE - ERROR REWRITING GLCOAREC, STATUS "
+012430                 WS-COA-STATUS
+012440         STOP RUN.
+012500     ADD 1                        TO  WS-ACCT-CNT.
+012600
+012700     PERFORM 2100-READ-NEXT-COA   THRU 2100-EXIT.
+012800 2000-EXIT.
+012900     EXIT.
+013000
+013100*****************************************************************
+013200* 2100-READ-NEXT-COA - READ THE NEXT ACCOUNT IN KEY SEQUENCE    *
+013300*****************************************************************
+013400 2100-READ-NEXT-COA.
+013500     READ COA-FILE NEXT RECORD
+013600         AT END
+013700             MOVE "10"            TO  WS-COA-STATUS.
+013800 2100-EXIT.
+013900     EXIT.
+014000
+014050*****************************************************************
+014060* 2500-SAVE-COMPANY-TOTALS - APPEND THE COMPANY JUST FINISHED   *
+014070*                            TO THE RETAINED-EARNINGS TABLE SO  *
+014080*                            IT CAN BE POSTED AFTER THE MASTER  *
+014090*                            IS DONE BEING BROWSED SEQUENTIALLY *
+014095*****************************************************************
+014096 2500-SAVE-COMPANY-TOTALS.
+014097     IF  NOT WS-RE-FOUND
+014098         DISPLAY "GLCLOSE - NO RETAINED EARNINGS ACCOUNT "
+014099                 "FLAGGED FOR COMPANY " WS-PREV-CO-CODE
+014100                 ", NET INCOME NOT POSTED"
+014101         GO TO 2500-EXIT.
+014102
+014103     IF  WS-RE-TBL-CNT IS EQUAL TO 50
+014104         DISPLAY "GLCLOSE - RETAINED EARNINGS TABLE FULL, "
+014105                 "COMPANY " WS-PREV-CO-CODE
+014106                 " NET INCOME NOT POSTED"
+014107         GO TO 2500-EXIT.
+014108
+014109     ADD WS-NET-INCOME            TO  WS-TOTAL-NET-INCOME.
+014110     ADD 1                        TO  WS-RE-TBL-CNT.
+014111     MOVE WS-RE-TBL-CNT           TO  WS-RE-TBL-IX.
+014112     SET WS-RE-TBL-NDX            TO  WS-RE-TBL-IX.
+014113     MOVE WS-PREV-CO-CODE
+014114         TO  WS-RE-TBL-CO-CODE (WS-RE-TBL-NDX).
+014115     MOVE WS-RE-ACCT-NO
+014116         TO  WS-RE-TBL-ACCT-NO (WS-RE-TBL-NDX).
+014117     MOVE WS-NET-INCOME
+014118         TO  WS-RE-TBL-NET-INCOME (WS-RE-TBL-NDX).
+014119     MOVE "Y"
+014120         TO  WS-RE-TBL-FOUND-SW (WS-RE-TBL-NDX).
+014121 2500-EXIT.
+014122     EXIT.
+014123
+014100*****************************************************************
+014200* 3000-POST-RETAINED-EARNINGS - ADD ONE TABLE ENTRY'S            *
+014300*                               ACCUMULATED NET INCOME TO THAT  *
+014400*                               COMPANY'S RETAINED-EARNINGS     *
+014450*                               ACCOUNT                         *
+014500*****************************************************************
+014600 3000-POST-RETAINED-EARNINGS.
+014700     IF  NOT WS-RE-TBL-FOUND (WS-RE-TBL-NDX)
+014800         GO TO 3000-EXIT.
+015000
+015150     MOVE WS-RE-TBL-CO-CODE (WS-RE-TBL-NDX)  TO  GLCOA-CO-CODE.
+015200     MOVE WS-RE-TBL-ACCT-NO (WS-RE-TBL-NDX)  TO  GLCOA-ACCT-NO.
+015300     READ COA-FILE
+015400         INVALID KEY
+015500             DISPLAY "GLCLOSE - RETAINED EARNINGS ACCOUNT "
+015600                     "NOT FOUND"
+015700             GO TO 3000-EXIT.
+015800
+015900     ADD WS-RE-TBL-NET-INCOME (WS-RE-TBL-NDX)  TO  GLCOA-CURR-BAL.
+016000     REWRITE GLCOA-RECORD.
+016010     IF  NOT WS-COA-OK
+016020         DISPLAY "GLCLOSE - ERROR REWRITING GLCOAREC, STATUS "
+016030                 WS-COA-STATUS
+016040         STOP RUN.
+016100 3000-EXIT.
+016200     EXIT.
+016300
+016310*****************************************************************
+016320* 4000-CLOSE-PERIOD - MARK THE RUN DATE'S ACCOUNTING PERIOD      *
+016330*                     CLOSED, FOR THE COMPANY JUST FINISHED     *
+016340*                     (WS-PREV-CO-CODE), ON THE PERIOD-CONTROL  *
+016345*                     FILE SO GLPOST AND GLEDIT WILL REJECT ANY *
+016350*                     FURTHER POSTING TO IT FOR THAT COMPANY.   *
+016360*                     A ROW IS WRITTEN IF THE COMPANY/PERIOD    *
+016370*                     HAS NEVER BEEN SEEN BEFORE, OR REWRITTEN  *
+016375*                     IF IT WAS ALREADY ON FILE.                *
+016380*****************************************************************
+016390 4000-CLOSE-PERIOD.
+016395     MOVE WS-PREV-CO-CODE        TO  GLPER-CO-CODE.
+016400     MOVE WS-RUN-DATE (1:6)       TO  GLPER-PERIOD.
+016410
+016420     READ PER-FILE
+016430         INVALID KEY
+016440             MOVE "C"             TO  GLPER-STATUS-SW
+016450             WRITE GLPER-RECORD
+016452             IF  NOT WS-PER-OK
+016454                 DISPLAY "GLCLOSE - ERROR WRITING GLPERREC, "
+016456                         "STATUS " WS-PER-STATUS
+016458                 STOP RUN
+016460             END-IF
+016462             GO TO 4000-EXIT.
+016470
+016480     MOVE "C"                     TO  GLPER-STATUS-SW.
+016490     REWRITE GLPER-RECORD.
+016492     IF  NOT WS-PER-OK
+016494         DISPLAY "GLCLOSE - ERROR REWRITING GLPERREC, STATUS "
+016496                 WS-PER-STATUS
+016498         STOP RUN.
+016500 4000-EXIT.
+016510     EXIT.
+016520
+016400*****************************************************************
+016500* 9000-TERMINATE - CLOSE THE MASTER AND DISPLAY THE RUN SUMMARY *
+016600*****************************************************************
+016700 9000-TERMINATE.
+016800     CLOSE COA-FILE.
+016810     CLOSE PER-FILE.
+016900
+017000     DISPLAY "GLCLOSE - ACCOUNTS PROCESSED: " WS-ACCT-CNT.
+017100     DISPLAY "GLCLOSE - NET INCOME CLOSED:   " WS-TOTAL-NET-INCOME.
+017200 9000-EXIT.
+017300     EXIT.
+017400
+017500 9999-EXIT.
+017600     STOP RUN.
