@@ -0,0 +1,316 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    GLRECGEN.
+000300 AUTHOR.        M J FENNIMORE.
+000400 INSTALLATION.  ALDON DATA PROCESSING - GENERAL LEDGER.
+000500 DATE-WRITTEN.  08/30/2021.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*  GLRECGEN  -  RECURRING JOURNAL-ENTRY TEMPLATE GENERATOR      *
+001000*                                                               *
+001100*  BROWSES THE RECURRING-ENTRY TEMPLATE FILE (GLRECREC) IN      *
+001200*  TEMPLATE-NUMBER/LINE-NUMBER KEY SEQUENCE.  EACH TEMPLATE     *
+001300*  WHOSE LINES ARE FLAGGED ACTIVE (GLREC-ACTIVE-SW) IS GIVEN    *
+001400*  THE NEXT AVAILABLE BATCH NUMBER - THE SAME                   *
+001500*  START-HIGH-VALUES/READ-PREVIOUS LOOKUP GLREVERS USES TO      *
+001600*  ASSIGN ITS REVERSAL BATCHES - AND ONE JOURNAL-ENTRY LINE     *
+001700*  (GLJEREC) IS GENERATED PER ACTIVE TEMPLATE LINE INTO         *
+001800*  GLRECOUT FOR THE NEXT GLPOST RUN TO PICK UP AND POST LIKE    *
+001900*  ANY OTHER BATCH.  ONCE ALL OF A TEMPLATE'S LINES HAVE BEEN   *
+002000*  GENERATED, A BATCH HEADER (GLBTCHREC) IS WRITTEN CARRYING    *
+002100*  THE DEBIT/CREDIT TOTALS ACCUMULATED ACROSS ITS ACTIVE LINES. *
+002200*  INACTIVE TEMPLATE LINES ARE SKIPPED, AND A TEMPLATE WITH NO  *
+002300*  ACTIVE LINES AT ALL GENERATES NO BATCH.                      *
+002400*                                                               *
+002500*---------------------------------------------------------------*
+002600*  MODIFICATION HISTORY                                         *
+002700*---------------------------------------------------------------*
+002800*  08/30/21  MJF  ORIGINAL PROGRAM.                             *
+002900*****************************************************************
+003000 ENVIRONMENT DIVISION.
+003100 CONFIGURATION SECTION.
+003200 SOURCE-COMPUTER.   IBM-ISERIES.
+003300 OBJECT-COMPUTER.   IBM-ISERIES.
+003400 INPUT-OUTPUT SECTION.
+003500 FILE-CONTROL.
+003600     SELECT REC-FILE   ASSIGN TO GLRECUR
+003700         ORGANIZATION IS INDEXED
+003800         ACCESS       IS DYNAMIC
+003900         RECORD KEY   IS GLREC-KEY
+004000         FILE STATUS  IS WS-REC-STATUS.
+004100
+004200     SELECT BTCH-FILE  ASSIGN TO GLBATCH
+004300         ORGANIZATION IS INDEXED
+004400         ACCESS       IS DYNAMIC
+004500         RECORD KEY   IS GLBTCH-KEY
+004600         FILE STATUS  IS WS-BTCH-STATUS.
+004700
+004800     SELECT GEN-FILE   ASSIGN TO GLRECOUT
+004900         ORGANIZATION IS SEQUENTIAL
+005000         FILE STATUS  IS WS-GEN-STATUS.
+005100
+005200/
+005300*****************************************************************
+005400* D A T A   D I V I S I O N                                     *
+005500*****************************************************************
+005600 DATA DIVISION.
+005700 FILE SECTION.
+005800
+005900 FD  REC-FILE
+006000     LABEL RECORDS ARE STANDARD.
+006100     COPY GLRECREC.
+006200
+006300 FD  BTCH-FILE
+006400     LABEL RECORDS ARE STANDARD.
+006500     COPY GLBTCHREC.
+006600
+006700 FD  GEN-FILE
+006800     LABEL RECORDS ARE STANDARD
+006900     RECORDING MODE IS F.
+007000     COPY GLJEREC.
+007100
+007200/
+007300*****************************************************************
+007400* W O R K I N G   S T O R A G E   S E C T I O N                 *
+007500*****************************************************************
+007600 WORKING-STORAGE SECTION.
+007700
+007800 77  WS-REC-STATUS              PIC X(02) VALUE SPACES.
+007900     88  WS-REC-OK                       VALUE "00".
+008000     88  WS-REC-EOF                      VALUE "10".
+008100
+008200 77  WS-BTCH-STATUS             PIC X(02) VALUE SPACES.
+008300     88  WS-BTCH-OK                      VALUE "00".
+008400
+008500 77  WS-GEN-STATUS              PIC X(02) VALUE SPACES.
+008600
+008700 77  WS-FIRST-REC-SW            PIC X(01) VALUE "Y".
+008800     88  WS-FIRST-RECORD                 VALUE "Y".
+008900
+009000 77  WS-ANY-RECS-SW             PIC X(01) VALUE "N".
+009100     88  WS-ANY-RECS                     VALUE "Y".
+009200
+009300 77  WS-ANY-ACTIVE-SW           PIC X(01) VALUE "N".
+009400     88  WS-ANY-ACTIVE-LINES             VALUE "Y".
+009500
+009600 77  WS-TODAY-DATE              PIC 9(08) VALUE ZERO.
+009700
+009800 77  WS-PREV-TMPL               PIC 9(06) VALUE ZERO.
+009900 77  WS-NEXT-BATCH-NO           PIC 9(06) VALUE ZERO.
+010000 77  WS-CUR-BATCH-NO            PIC 9(06) VALUE ZERO.
+010005 77  WS-BATCH-CO-CODE           PIC X(03) VALUE SPACES.
+010100
+010200 77  WS-LINE-EXT-AMT            PIC S9(09)V99 COMP-3 VALUE ZERO.
+010300 77  WS-BATCH-TOTAL-DR          PIC S9(09)V99 COMP-3 VALUE ZERO.
+010400 77  WS-BATCH-TOTAL-CR          PIC S9(09)V99 COMP-3 VALUE ZERO.
+010500
+010600 77  WS-BATCH-CNT               PIC 9(07) BINARY VALUE ZERO.
+010700 77  WS-LINE-CNT                PIC 9(07) BINARY VALUE ZERO.
+010800
+010900/
+011000*****************************************************************
+011100* P R O C E D U R E   D I V I S I O N                           *
+011200*****************************************************************
+011300 PROCEDURE DIVISION.
+011400
+011500*****************************************************************
+011600* 0000-MAINLINE                                                 *
+011700*****************************************************************
+011800 0000-MAINLINE.
+011900     PERFORM 1000-INITIALIZE          THRU 1000-EXIT.
+012000     PERFORM 2000-PROCESS-TEMPLATE-LN THRU 2000-EXIT
+012100         UNTIL WS-REC-EOF.
+012200
+012300     IF  WS-ANY-RECS
+012400         PERFORM 2500-FINISH-BATCH    THRU 2500-EXIT.
+012500
+012600     PERFORM 9000-TERMINATE           THRU 9000-EXIT.
+012700     GO TO 9999-EXIT.
+012800
+012900*****************************************************************
+013000* 1000-INITIALIZE - OPEN THE FILES, DETERMINE THE NEXT AVAILABLE*
+013100*                   BATCH NUMBER AND POSITION AT THE FIRST      *
+013200*                   TEMPLATE LINE                                *
+013300*****************************************************************
+013400 1000-INITIALIZE.
+013500     OPEN INPUT  REC-FILE.
+013600     OPEN I-O    BTCH-FILE.
+013700     OPEN OUTPUT GEN-FILE.
+013800
+013900     ACCEPT WS-TODAY-DATE         FROM DATE YYYYMMDD.
+014000
+014100     PERFORM 1100-FIND-NEXT-BATCH-NO THRU 1100-EXIT.
+014200
+014300     MOVE LOW-VALUES              TO  GLREC-KEY.
+014400     START REC-FILE
+014500         KEY IS NOT LESS THAN GLREC-KEY
+014600         INVALID KEY
+014700             MOVE "10"            TO  WS-REC-STATUS.
+014800
+014900     IF  WS-REC-OK
+015000         PERFORM 2100-READ-NEXT-REC THRU 2100-EXIT.
+015100 1000-EXIT.
+015200     EXIT.
+015300
+015400*****************************************************************
+015500* 1100-FIND-NEXT-BATCH-NO - THE HIGHEST EXISTING BATCH NUMBER,  *
+015600*                           PLUS ONE, IS WHERE THIS RUN BEGINS  *
+015700*                           ASSIGNING GENERATED BATCHES         *
+015800*****************************************************************
+015900 1100-FIND-NEXT-BATCH-NO.
+016000     MOVE HIGH-VALUES             TO  GLBTCH-KEY.
+016100     START BTCH-FILE
+016200         KEY IS NOT GREATER THAN GLBTCH-KEY
+016300         INVALID KEY
+016400             MOVE ZERO            TO  WS-NEXT-BATCH-NO
+016500             GO TO 1100-EXIT.
+016600
+016700     READ BTCH-FILE PREVIOUS RECORD
+016800         AT END
+016900             MOVE ZERO            TO  WS-NEXT-BATCH-NO
+017000             GO TO 1100-EXIT.
+017100
+017200     MOVE GLBTCH-BATCH-NO         TO  WS-NEXT-BATCH-NO.
+017300 1100-EXIT.
+017400     EXIT.
+017500
+017600*****************************************************************
+017700* 2000-PROCESS-TEMPLATE-LN - ON EVERY TEMPLATE BREAK, FINISH    *
+017800*                            THE PRIOR BATCH AND ASSIGN A NEW   *
+017900*                            BATCH NUMBER; GENERATE THE LINE IF *
+018000*                            IT IS ACTIVE                       *
+018100*****************************************************************
+018200 2000-PROCESS-TEMPLATE-LN.
+018300     MOVE "Y"                     TO  WS-ANY-RECS-SW.
+018400
+018500     IF  WS-FIRST-RECORD
+018600         MOVE GLREC-TMPL-NO       TO  WS-PREV-TMPL
+018700         PERFORM 2600-START-NEW-BATCH THRU 2600-EXIT
+018800         MOVE "N"                 TO  WS-FIRST-REC-SW.
+018900
+019000     IF  GLREC-TMPL-NO IS NOT EQUAL TO WS-PREV-TMPL
+019100         PERFORM 2500-FINISH-BATCH THRU 2500-EXIT
+019200         MOVE GLREC-TMPL-NO       TO  WS-PREV-TMPL
+019300         PERFORM 2600-START-NEW-BATCH THRU 2600-EXIT.
+019400
+019500     IF  GLREC-IS-ACTIVE
+019600         PERFORM 2300-WRITE-GEN-LINE THRU 2300-EXIT
+019700         PERFORM 2400-ACCUM-TOTALS   THRU 2400-EXIT.
+019800
+019900     PERFORM 2100-READ-NEXT-REC       THRU 2100-EXIT.
+020000 2000-EXIT.
+020100     EXIT.
+020200
+020300*****************************************************************
+020400* 2100-READ-NEXT-REC - READ THE NEXT TEMPLATE LINE IN KEY       *
+020500*                      SEQUENCE                                 *
+020600*****************************************************************
+020700 2100-READ-NEXT-REC.
+020800     READ REC-FILE NEXT RECORD
+020900         AT END
+021000             MOVE "10"            TO  WS-REC-STATUS.
+021100 2100-EXIT.
+021200     EXIT.
+021300
+021400*****************************************************************
+021500* 2300-WRITE-GEN-LINE - WRITE ONE GENERATED JOURNAL-ENTRY LINE  *
+021600*                       FOR THE CURRENT BATCH                   *
+021700*****************************************************************
+021800 2300-WRITE-GEN-LINE.
+021900     MOVE WS-CUR-BATCH-NO         TO  GLJE-BATCH-NO.
+022000     MOVE GLREC-LINE-NO           TO  GLJE-LINE-NO.
+022100     MOVE GLREC-ACCT-NO           TO  GLJE-ACCT-NO.
+022150     MOVE GLREC-CO-CODE           TO  GLJE-CO-CODE.
+022160     MOVE GLREC-CO-CODE           TO  WS-BATCH-CO-CODE.
+022200     MOVE GLREC-DR-CR-CODE        TO  GLJE-DR-CR-CODE.
+022300     MOVE GLREC-QTY               TO  GLJE-QTY.
+022400     MOVE GLREC-PRICE             TO  GLJE-PRICE.
+022500     MOVE GLREC-CURR-CODE         TO  GLJE-CURR-CODE.
+022600
+022700     WRITE GLJE-RECORD.
+022710     IF  WS-GEN-STATUS IS NOT EQUAL TO "00"
+022720         DISPLAY "GLRECGEN - ERROR WRITING GLRECOUT, STATUS "
+022730                 WS-GEN-STATUS
+022740         STOP RUN.
+022800     ADD 1                        TO  WS-LINE-CNT.
+022900 2300-EXIT.
+023000     EXIT.
+023100
+023200*****************************************************************
+023300* 2400-ACCUM-TOTALS - FOLD THE GENERATED LINE'S EXTENSION INTO  *
+023400*                     THE CURRENT BATCH'S DEBIT/CREDIT TOTALS   *
+023500*****************************************************************
+023600 2400-ACCUM-TOTALS.
+023700     MULTIPLY GLREC-QTY BY GLREC-PRICE GIVING WS-LINE-EXT-AMT.
+023800
+023900     IF  GLREC-DEBIT
+024000         ADD WS-LINE-EXT-AMT      TO  WS-BATCH-TOTAL-DR
+024100     ELSE
+024200         ADD WS-LINE-EXT-AMT      TO  WS-BATCH-TOTAL-CR.
+024300
+024400     MOVE "Y"                     TO  WS-ANY-ACTIVE-SW.
+024500 2400-EXIT.
+024600     EXIT.
+024700
+024800*****************************************************************
+024900* 2500-FINISH-BATCH - WRITE THE BATCH HEADER FOR THE TEMPLATE   *
+025000*                     JUST COMPLETED, IF IT GENERATED ANY       *
+025100*                     ACTIVE LINES                               *
+025200*****************************************************************
+025300 2500-FINISH-BATCH.
+025400     IF  NOT WS-ANY-ACTIVE-LINES
+025500         GO TO 2500-EXIT.
+025600
+025700     MOVE WS-CUR-BATCH-NO         TO  GLBTCH-BATCH-NO.
+025750     MOVE WS-BATCH-CO-CODE        TO  GLBTCH-CO-CODE.
+025800     MOVE WS-TODAY-DATE           TO  GLBTCH-ENTRY-DATE.
+025900     MOVE "RECURRING ENTRY"       TO  GLBTCH-DESC.
+026000     MOVE WS-BATCH-TOTAL-DR       TO  GLBTCH-TOTAL-DR.
+026100     MOVE WS-BATCH-TOTAL-CR       TO  GLBTCH-TOTAL-CR.
+026200
+026300     IF  WS-BATCH-TOTAL-DR IS EQUAL TO WS-BATCH-TOTAL-CR
+026400         MOVE "Y"                 TO  GLBTCH-BALANCED-SW
+026500     ELSE
+026600         MOVE "N"                 TO  GLBTCH-BALANCED-SW.
+026700
+026800     MOVE "N"                     TO  GLBTCH-REVERSING-SW.
+026900     MOVE "N"                     TO  GLBTCH-REVERSED-SW.
+027000     MOVE ZERO                    TO  GLBTCH-REVERSAL-OF-BATCH.
+027100
+027200     WRITE GLBTCH-RECORD.
+027210     IF  NOT WS-BTCH-OK
+027220         DISPLAY "GLRECGEN - ERROR WRITING GLBATCH, STATUS "
+027230                 WS-BTCH-STATUS
+027240         STOP RUN.
+027300     ADD 1                        TO  WS-BATCH-CNT.
+027400 2500-EXIT.
+027500     EXIT.
+027600
+027700*****************************************************************
+027800* 2600-START-NEW-BATCH - ASSIGN THE NEXT BATCH NUMBER AND RESET *
+027900*                        THE RUNNING TOTALS FOR IT              *
+028000*****************************************************************
+028100 2600-START-NEW-BATCH.
+028200     ADD 1                        TO  WS-NEXT-BATCH-NO.
+028300     MOVE WS-NEXT-BATCH-NO        TO  WS-CUR-BATCH-NO.
+028400     MOVE ZERO                    TO  WS-BATCH-TOTAL-DR.
+028500     MOVE ZERO                    TO  WS-BATCH-TOTAL-CR.
+028600     MOVE "N"                     TO  WS-ANY-ACTIVE-SW.
+028700 2600-EXIT.
+028800     EXIT.
+028900
+029000*****************************************************************
+029100* 9000-TERMINATE - CLOSE FILES AND DISPLAY THE RUN SUMMARY      *
+029200*****************************************************************
+029300 9000-TERMINATE.
+029400     CLOSE REC-FILE.
+029500     CLOSE BTCH-FILE.
+029600     CLOSE GEN-FILE.
+029700
+029800     DISPLAY "GLRECGEN - BATCHES GENERATED: " WS-BATCH-CNT.
+029900     DISPLAY "GLRECGEN - LINES GENERATED:   " WS-LINE-CNT.
+030000 9000-EXIT.
+030100     EXIT.
+030200
+030300 9999-EXIT.
+030400     STOP RUN.
