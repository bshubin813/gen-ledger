@@ -1,264 +1,478 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.   RESETANZ.
-       AUTHOR.       DATA MIRROR CORP.
-       INSTALLATION. DATA MIRROR CORP.
-       DATE-COMPILED.
-      *****************************************************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. IBM-AS400.
-       OBJECT-COMPUTER. IBM-AS400.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT ANZ-FILE
-               ASSIGN       TO DATABASE-ANZFILL2
-               ORGANIZATION IS INDEXED
-               ACCESS       IS DYNAMIC
-               RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY
-               FILE STATUS  IS WS-FILE-STATUS.
-
-           SELECT FLD-FILE
-               ASSIGN       TO DATABASE-ANZFLDL2
-               ORGANIZATION IS INDEXED
-               ACCESS       IS DYNAMIC
-               RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY
-                     WITH DUPLICATES
-               FILE STATUS  IS WS-FILE-STATUS.
-
-      /
-      ****************************************************************
-      * D A T A   D I V I S O N                                      *
-      ****************************************************************
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD  ANZ-FILE
-           LABEL RECORDS ARE OMITTED.
-       01  ANZ-REC.
-           COPY DDS-ALL-FORMATS OF ANZFILL2.
-
-       FD  FLD-FILE
-           LABEL RECORDS ARE OMITTED.
-       01  FLD-REC.
-           COPY DDS-ALL-FORMATS OF ANZFLDL2.
-      /
-      ****************************************************************
-      * W O R K I N G   S T O R A G E   S E C T I O N                *
-      ****************************************************************
-       WORKING-STORAGE SECTION.
-      *
-       01  WS-MSG.
-           05 WS-MSGID                   PIC X(7).
-           05 WS-MSGF.
-              10 WS-MSGFIL               PIC X(10).
-              10 WS-MSGLIB               PIC X(10).
-           05 WS-MSGDTA                  PIC X(100).
-           05 WS-MSGDTALEN               PIC S9(8) COMP-4 VALUE 0.
-           05 WS-MSGTYP                  PIC X(10) VALUE "*INFO".
-           05 WS-MSGTYP-DIAG             PIC X(10) VALUE "*DIAG".
-           05 WS-MSGTYP-INFO             PIC X(10) VALUE "*INFO".
-           05 WS-MSGTYP-ESCAPE           PIC X(10) VALUE "*ESCAPE".
-           05 WS-MSGQ                    PIC X(10) VALUE "*".
-           05 WS-MSG-NOTIFY-COUNT        PIC S9(5) COMP-3 VALUE 0.
-           05 WS-MSG-NOTIFY-MSGID        PIC X(10) VALUE "DMU0185".
-           05 WS-MSG-NOTIFY-MSGDTA.
-              10 WS-MSGDTA-THRESHOLD     PIC S9(9) COMP-4.
-              10 WS-MSGDTA-EXTERNAL      PIC X(10).
-           05 WS-MSG-NOTIFY-MSGDTALEN    PIC S9(8) COMP-4 VALUE 14.
-           05 WS-MSG-QCOUNT              PIC S9(8) COMP-4 VALUE 1.
-           05 WS-CSCTR                   PIC S9(8) COMP-4 VALUE 0.
-           05 WS-MSGKEY                  PIC X(4).
-           05 WS-ERRCDE.
-              10 WS-ERRBYTP              PIC S9(8) COMP-4 VALUE 66.
-              10 WS-ERRBYTA              PIC S9(8) COMP-4.
-              10 WS-ERRID                PIC X(7).
-              10 WS-ERRRES               PIC X(1).
-              10 WS-ERRDATA              PIC X(50).
-      *
-           05 WS-MSGRMV                  PIC X(10) VALUE "*OLD".
-      *
-       01  WS-MSG-SYSPARM-DATA.
-           05 WS-MSGQ-EXTERNAL.
-              07 WS-MSGQ-EXTERNAL-NAME   PIC X(10) VALUE SPACES.
-              07 WS-MSGQ-EXTERNAL-LIB    PIC X(10) VALUE SPACES.
-           05 WS-MSGQ-NOTIFY             PIC X(20) VALUE SPACES.
-           05 WS-MSG-NOTIFY-THRESHOLD    PIC 9(5)  VALUE 0.
-      *
-       01  WS-MSGDTA-FMT.
-           05 WS-MD-FILE                 PIC X(10).
-           05 WS-MD-KEY                  PIC X(50).
-
-       01  WS-VARIABLES.
-           05 WS-FILE-STATUS             PIC X(2)  VALUE "00".
-           05 WS-FIRST-SW                PIC X(1)  VALUE "Y".
-
-      /
-       LINKAGE SECTION.
-       01  WS-PF-FILE                    PIC X(10).
-       01  WS-PF-LIB                     PIC X(10).
-      /
-      ****************************************************************
-      *   P R O C E D U R E   D I V I S I O N
-      ****************************************************************
-       PROCEDURE DIVISION USING WS-PF-FILE WS-PF-LIB.
-
-       MAINLINE.
-      *
-           PERFORM INITIAL-LOGIC  THRU INIT-EXIT.
-
-           PERFORM READ-PF THRU PF-EXIT.
-
-           PERFORM END-OF-JOB.
-      /
-       READ-PF.
-           MOVE WS-PF-FILE                 TO PFFIL OF ANZFILR.
-           MOVE WS-PF-LIB                  TO PFLIB OF ANZFILR.
-           MOVE ZEROES                     TO FILSEQ OF ANZFILR.
-           START ANZ-FILE
-               KEY IS NOT LESS THAN EXTERNALLY-DESCRIBED-KEY
-               INVALID KEY
-                  GO TO PF-EXIT.
-
-       PF-0001.
-           READ ANZ-FILE NEXT
-             AT END
-                GO TO PF-0002.
-
-           IF  PFFIL OF ANZFILR IS NOT EQUAL TO WS-PF-FILE
-           OR  PFLIB OF ANZFILR IS NOT EQUAL TO WS-PF-LIB
-                GO TO PF-0002.
-
-           DELETE ANZ-FILE.
-           IF WS-FILE-STATUS IS NOT EQUAL TO "00"
-              MOVE "DMA0010"    TO  WS-MSGID
-              MOVE "ANZFILL2"   TO  WS-MSGDTA
-              MOVE 10           TO  WS-MSGDTALEN
-              PERFORM SND-MSG-RTN THRU SMR-EXIT
-              GO TO PF-EXIT.
-
-           GO TO PF-0001.
-
-       PF-0002.
-           MOVE WS-PF-FILE                 TO PFFIL OF ANZFLDR.
-           MOVE WS-PF-LIB                  TO PFLIB OF ANZFLDR.
-           MOVE ZEROES                     TO FILSEQ OF ANZFLDR.
-           START FLD-FILE
-               KEY IS NOT LESS THAN EXTERNALLY-DESCRIBED-KEY
-               INVALID KEY
-                  GO TO PF-EXIT.
-
-       PF-0003.
-           READ FLD-FILE NEXT
-             AT END
-                GO TO PF-EXIT.
-
-           IF  PFFIL OF ANZFLDR IS NOT EQUAL TO WS-PF-FILE
-           OR  PFLIB OF ANZFLDR IS NOT EQUAL TO WS-PF-LIB
-                GO TO PF-EXIT.
-
-           DELETE FLD-FILE.
-           IF WS-FILE-STATUS IS NOT EQUAL TO "00"
-              MOVE "DMA0010"    TO  WS-MSGID
-              MOVE "ANZFLDL2"   TO  WS-MSGDTA
-              MOVE 10           TO  WS-MSGDTALEN
-              PERFORM SND-MSG-RTN THRU SMR-EXIT
-              GO TO PF-EXIT.
-
-           GO TO PF-0002.
-
-       PF-EXIT.
-           EXIT.
-      /
-      **************************************************************
-      * INITIAL LOGIC routine                                      *
-      *                                                            *
-      * This routine opens the Journal ID and Journal Status files.*
-      **************************************************************
-       INITIAL-LOGIC.
-
-           OPEN I-O   ANZ-FILE.
-           IF WS-FILE-STATUS IS NOT EQUAL TO "00"
-              MOVE "ANZFILL2"        TO  WS-MSGDTA
-              MOVE 10                TO  WS-MSGDTALEN
-              MOVE "DMA0001"         TO  WS-MSGID
-              PERFORM SND-MSG-RTN THRU SMR-EXIT
-              PERFORM END-OF-JOB.
-
-           OPEN I-O   FLD-FILE.
-           IF WS-FILE-STATUS IS NOT EQUAL TO "00"
-              MOVE "ANZFLDL2"        TO  WS-MSGDTA
-              MOVE 10                TO  WS-MSGDTALEN
-              MOVE "DMA0007"         TO  WS-MSGID
-              PERFORM SND-MSG-RTN THRU SMR-EXIT
-              PERFORM END-OF-JOB.
-
-       INIT-EXIT.
-           EXIT.
-
-      /
-      **************************************************************
-      * END OF JOB routine.                                        *
-      *                                                            *
-      * The following code handles the end of job processing       *
-      **************************************************************
-       END-OF-JOB.
-
-           CLOSE ANZ-FILE
-                 FLD-FILE.
-           STOP RUN.
-      /
-      **************************************************************
-      * SEND MESSAGE ROUTINE                                       *
-      **************************************************************
-       SND-MSG-RTN.
-
-           MOVE   "HATMSGF"         TO     WS-MSGFIL
-           MOVE   "*LIBL     "      TO     WS-MSGLIB
-           CALL   "QMHSNDPM"        USING  WS-MSGID
-                                           WS-MSGF
-                                           WS-MSGDTA
-                                           WS-MSGDTALEN
-                                           WS-MSGTYP
-                                           WS-MSGQ
-                                           WS-CSCTR
-                                           WS-MSGKEY
-                                           WS-ERRCDE.
-      *
-           IF WS-MSGQ-EXTERNAL IS NOT EQUAL TO SPACES
-              CALL   "QMHSNDM"      USING  WS-MSGID
-                                           WS-MSGF
-                                           WS-MSGDTA
-                                           WS-MSGDTALEN
-                                           WS-MSGTYP
-                                           WS-MSGQ-EXTERNAL
-                                           WS-MSG-QCOUNT
-                                           WS-MSGQ-EXTERNAL
-                                           WS-MSGKEY
-                                           WS-ERRCDE.
-      *
-           IF WS-MSGTYP IS EQUAL TO WS-MSGTYP-DIAG
-              IF WS-MSG-NOTIFY-THRESHOLD IS NOT EQUAL TO ZERO
-                 ADD 1                 TO WS-MSG-NOTIFY-COUNT
-                 IF WS-MSG-NOTIFY-COUNT IS GREATER THAN OR EQUAL TO
-                                          WS-MSG-NOTIFY-THRESHOLD
-                    MOVE ZERO          TO WS-MSG-NOTIFY-COUNT
-                    IF WS-MSGQ-NOTIFY IS NOT EQUAL TO SPACES
-                       MOVE WS-MSG-NOTIFY-THRESHOLD
-                                       TO WS-MSGDTA-THRESHOLD
-                       MOVE WS-MSGQ-EXTERNAL TO WS-MSGDTA-EXTERNAL
-                       CALL "QMHSNDM"  USING  WS-MSG-NOTIFY-MSGID
-                                              WS-MSGF
-                                              WS-MSG-NOTIFY-MSGDTA
-                                              WS-MSG-NOTIFY-MSGDTALEN
-                                              WS-MSGTYP-INFO
-                                              WS-MSGQ-NOTIFY
-                                              WS-MSG-QCOUNT
-                                              WS-MSGQ-NOTIFY
-                                              WS-MSGKEY
-                                              WS-ERRCDE.
-      *
-           MOVE WS-MSGTYP-INFO         TO WS-MSGTYP.
-      *
-       SMR-EXIT.
-           EXIT.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   RESETANZ.
+       AUTHOR.       DATA MIRROR CORP.
+       INSTALLATION. DATA MIRROR CORP.
+       DATE-COMPILED.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ANZ-FILE
+               ASSIGN       TO DATABASE-ANZFILL2
+               ORGANIZATION IS INDEXED
+               ACCESS       IS DYNAMIC
+               RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY OF ANZ-REC
+               FILE STATUS  IS WS-FILE-STATUS.
+
+           SELECT FLD-FILE
+               ASSIGN       TO DATABASE-ANZFLDL2
+               ORGANIZATION IS INDEXED
+               ACCESS       IS DYNAMIC
+               RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY OF FLD-REC
+                     WITH DUPLICATES
+               FILE STATUS  IS WS-FILE-STATUS.
+
+           SELECT STG-ATTR-FILE
+               ASSIGN       TO DATABASE-ANZFILL1
+               ORGANIZATION IS INDEXED
+               ACCESS       IS DYNAMIC
+               RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY OF STG-ATTR-REC
+               FILE STATUS  IS WS-FILE-STATUS.
+
+           SELECT STG-FLD-FILE
+               ASSIGN       TO DATABASE-ANZFLDL1
+               ORGANIZATION IS INDEXED
+               ACCESS       IS DYNAMIC
+               RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY OF STG-FLD-REC
+               FILE STATUS  IS WS-FILE-STATUS.
+
+           SELECT ACCP-FILE
+               ASSIGN       TO DATABASE-ANZFILC
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS  IS WS-FILE-STATUS.
+
+           SELECT HIST-FILE
+               ASSIGN       TO DATABASE-ANZHIST
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS  IS WS-FILE-STATUS.
+
+      /
+      ****************************************************************
+      * D A T A   D I V I S O N                                      *
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ANZ-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  ANZ-REC.
+           COPY DDS-ALL-FORMATS OF ANZFILL2.
+
+       FD  FLD-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  FLD-REC.
+           COPY DDS-ALL-FORMATS OF ANZFLDL2.
+
+       FD  STG-ATTR-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  STG-ATTR-REC.
+           COPY DDS-ALL-FORMATS OF ANZFILL1.
+
+       FD  STG-FLD-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  STG-FLD-REC.
+           COPY DDS-ALL-FORMATS OF ANZFLDL1.
+
+       FD  ACCP-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  ACCP-REC.
+           COPY DDS-ALL-FORMATS OF ANZFILC.
+
+       FD  HIST-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  HIST-REC.
+           COPY DDS-ALL-FORMATS OF ANZHIST.
+      /
+      ****************************************************************
+      * W O R K I N G   S T O R A G E   S E C T I O N                *
+      ****************************************************************
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-MSG.
+           05 WS-MSGID                   PIC X(7).
+           05 WS-MSGF.
+              10 WS-MSGFIL               PIC X(10).
+              10 WS-MSGLIB               PIC X(10).
+           05 WS-MSGDTA                  PIC X(100).
+           05 WS-MSGDTALEN               PIC S9(8) COMP-4 VALUE 0.
+           05 WS-MSGTYP                  PIC X(10) VALUE "*INFO".
+           05 WS-MSGTYP-DIAG             PIC X(10) VALUE "*DIAG".
+           05 WS-MSGTYP-INFO             PIC X(10) VALUE "*INFO".
+           05 WS-MSGTYP-ESCAPE           PIC X(10) VALUE "*ESCAPE".
+           05 WS-MSGQ                    PIC X(10) VALUE "*".
+           05 WS-MSG-NOTIFY-COUNT        PIC S9(5) COMP-3 VALUE 0.
+           05 WS-MSG-NOTIFY-MSGID        PIC X(10) VALUE "DMU0185".
+           05 WS-MSG-NOTIFY-MSGDTA.
+              10 WS-MSGDTA-THRESHOLD     PIC S9(9) COMP-4.
+              10 WS-MSGDTA-EXTERNAL      PIC X(10).
+           05 WS-MSG-NOTIFY-MSGDTALEN    PIC S9(8) COMP-4 VALUE 14.
+           05 WS-MSG-QCOUNT              PIC S9(8) COMP-4 VALUE 1.
+           05 WS-CSCTR                   PIC S9(8) COMP-4 VALUE 0.
+           05 WS-MSGKEY                  PIC X(4).
+           05 WS-ERRCDE.
+              10 WS-ERRBYTP              PIC S9(8) COMP-4 VALUE 66.
+              10 WS-ERRBYTA              PIC S9(8) COMP-4.
+              10 WS-ERRID                PIC X(7).
+              10 WS-ERRRES               PIC X(1).
+              10 WS-ERRDATA              PIC X(50).
+      *
+           05 WS-MSGRMV                  PIC X(10) VALUE "*OLD".
+      *
+       01  WS-MSG-SYSPARM-DATA.
+           05 WS-MSGQ-EXTERNAL.
+              07 WS-MSGQ-EXTERNAL-NAME   PIC X(10) VALUE SPACES.
+              07 WS-MSGQ-EXTERNAL-LIB    PIC X(10) VALUE SPACES.
+           05 WS-MSGQ-NOTIFY             PIC X(20) VALUE SPACES.
+           05 WS-MSG-NOTIFY-THRESHOLD    PIC 9(5)  VALUE 0.
+      *
+       01  WS-MSGDTA-FMT.
+           05 WS-MD-FILE                 PIC X(10).
+           05 WS-MD-KEY                  PIC X(50).
+
+       01  WS-VARIABLES.
+           05 WS-FILE-STATUS             PIC X(2)  VALUE "00".
+           05 WS-FIRST-SW                PIC X(1)  VALUE "Y".
+           05 WS-CASCADE-OK-SW           PIC X(1)  VALUE "Y".
+              88 CASCADE-OK                        VALUE "Y".
+
+       01  WS-HIST-REC.
+           COPY DDS-ALL-FORMATS OF ANZHIST.
+
+      /
+       LINKAGE SECTION.
+       01  WS-PF-FILE                    PIC X(10).
+       01  WS-PF-LIB                     PIC X(10).
+       01  WS-CASCADE                    PIC X(1).
+           88 CASCADE-RESET              VALUE "Y".
+       01  WS-USER                       PIC X(10).
+
+       01  WS-NOTIFY-PARMS.
+           05  WS-NOTIFY-THRESHOLD-PARM    PIC 9(5).
+           05  WS-NOTIFY-MSGQ-PARM         PIC X(20).
+      /
+      ****************************************************************
+      *   P R O C E D U R E   D I V I S I O N
+      ****************************************************************
+       PROCEDURE DIVISION USING WS-PF-FILE WS-PF-LIB WS-CASCADE
+                                WS-USER WS-NOTIFY-PARMS.
+
+       MAINLINE.
+      *
+           PERFORM INITIAL-LOGIC  THRU INIT-EXIT.
+
+           PERFORM READ-PF THRU PF-EXIT.
+
+           IF CASCADE-RESET
+              PERFORM CASCADE-RESET-RTN THRU CAS-EXIT.
+
+           IF (NOT CASCADE-RESET) OR CASCADE-OK
+              PERFORM LOG-HISTORY THRU LGH-EXIT.
+
+           PERFORM END-OF-JOB.
+      /
+       READ-PF.
+           MOVE WS-PF-FILE                 TO PFFIL   OF ANZFILR
+                                               OF ANZ-REC.
+           MOVE WS-PF-LIB                  TO PFLIB   OF ANZFILR
+                                               OF ANZ-REC.
+           MOVE ZEROES                     TO FILSEQ  OF ANZFILR
+                                               OF ANZ-REC.
+           START ANZ-FILE
+               KEY IS NOT LESS THAN EXTERNALLY-DESCRIBED-KEY OF ANZ-REC
+               INVALID KEY
+                  GO TO PF-EXIT.
+
+       PF-0001.
+           READ ANZ-FILE NEXT
+             AT END
+                GO TO PF-0002.
+
+           IF  PFFIL OF ANZFILR OF ANZ-REC IS NOT EQUAL TO
+                                              WS-PF-FILE
+           OR  PFLIB OF ANZFILR OF ANZ-REC IS NOT EQUAL TO
+                                              WS-PF-LIB
+                GO TO PF-0002.
+
+           DELETE ANZ-FILE.
+           IF WS-FILE-STATUS IS NOT EQUAL TO "00"
+              MOVE "DMA0010"    TO  WS-MSGID
+              MOVE "ANZFILL2"   TO  WS-MSGDTA
+              MOVE 10           TO  WS-MSGDTALEN
+              PERFORM SND-MSG-RTN THRU SMR-EXIT
+              GO TO PF-EXIT.
+
+           GO TO PF-0001.
+
+       PF-0002.
+           MOVE WS-PF-FILE                 TO PFFIL   OF ANZFLDR
+                                               OF FLD-REC.
+           MOVE WS-PF-LIB                  TO PFLIB   OF ANZFLDR
+                                               OF FLD-REC.
+           MOVE ZEROES                     TO FILSEQ  OF ANZFLDR
+                                               OF FLD-REC.
+           START FLD-FILE
+               KEY IS NOT LESS THAN EXTERNALLY-DESCRIBED-KEY OF FLD-REC
+               INVALID KEY
+                  GO TO PF-EXIT.
+
+       PF-0003.
+           READ FLD-FILE NEXT
+             AT END
+                GO TO PF-EXIT.
+
+           IF  PFFIL OF ANZFLDR OF FLD-REC IS NOT EQUAL TO
+                                              WS-PF-FILE
+           OR  PFLIB OF ANZFLDR OF FLD-REC IS NOT EQUAL TO
+                                              WS-PF-LIB
+                GO TO PF-EXIT.
+
+           DELETE FLD-FILE.
+           IF WS-FILE-STATUS IS NOT EQUAL TO "00"
+              MOVE "DMA0010"    TO  WS-MSGID
+              MOVE "ANZFLDL2"   TO  WS-MSGDTA
+              MOVE 10           TO  WS-MSGDTALEN
+              PERFORM SND-MSG-RTN THRU SMR-EXIT
+              GO TO PF-EXIT.
+
+           GO TO PF-0002.
+
+       PF-EXIT.
+           EXIT.
+      /
+      **************************************************************
+      * CASCADE-RESET-RTN purges the same PFFIL/PFLIB rows out of   *
+      * the staging tables (ANZFILL1/ANZFLDL1) and clears the       *
+      * ANZFILC access-path extract, so a reset does not leave      *
+      * stale staging or access-path data behind for the next       *
+      * ADDANZFILE/ADDANZFLD pass to collide with.                  *
+      **************************************************************
+       CASCADE-RESET-RTN.
+
+           OPEN I-O   STG-ATTR-FILE.
+           IF WS-FILE-STATUS IS NOT EQUAL TO "00"
+              MOVE "ANZFILL1"        TO  WS-MSGDTA
+              MOVE 10                TO  WS-MSGDTALEN
+              MOVE "DMA0007"         TO  WS-MSGID
+              PERFORM SND-MSG-RTN THRU SMR-EXIT
+              MOVE "N"               TO  WS-CASCADE-OK-SW
+              GO TO CAS-EXIT.
+
+           OPEN I-O   STG-FLD-FILE.
+           IF WS-FILE-STATUS IS NOT EQUAL TO "00"
+              MOVE "ANZFLDL1"        TO  WS-MSGDTA
+              MOVE 10                TO  WS-MSGDTALEN
+              MOVE "DMA0007"         TO  WS-MSGID
+              PERFORM SND-MSG-RTN THRU SMR-EXIT
+              MOVE "N"               TO  WS-CASCADE-OK-SW
+              GO TO CAS-EXIT.
+
+      * ANZFILL1 is keyed by FILN/LIBN/FILSEQ, not by the physical
+      * source file, so it takes a full scan matched on PFFIL/PFLIB.
+           MOVE "N"                        TO WS-FIRST-SW.
+
+       CAS-0001.
+           READ STG-ATTR-FILE NEXT
+             AT END
+                GO TO CAS-0002.
+
+           IF  PFFIL OF ANZFILR OF STG-ATTR-REC IS NOT EQUAL TO
+                                              WS-PF-FILE
+           OR  PFLIB OF ANZFILR OF STG-ATTR-REC IS NOT EQUAL TO
+                                              WS-PF-LIB
+                GO TO CAS-0001.
+
+           DELETE STG-ATTR-FILE.
+           IF WS-FILE-STATUS IS NOT EQUAL TO "00"
+              MOVE "DMA0010"    TO  WS-MSGID
+              MOVE "ANZFILL1"   TO  WS-MSGDTA
+              MOVE 10           TO  WS-MSGDTALEN
+              PERFORM SND-MSG-RTN THRU SMR-EXIT
+              GO TO CAS-0002.
+
+           GO TO CAS-0001.
+
+       CAS-0002.
+      * ANZFLDL1 is keyed by FILN/LIBN/FILSEQ as well, and also
+      * carries the PFFIL/PFLIB of the physical source file - the
+      * same full-scan approach applies here.
+       CAS-0003.
+           READ STG-FLD-FILE NEXT
+             AT END
+                GO TO CAS-0004.
+
+           IF  PFFIL OF ANZFLDR OF STG-FLD-REC IS NOT EQUAL TO
+                                              WS-PF-FILE
+           OR  PFLIB OF ANZFLDR OF STG-FLD-REC IS NOT EQUAL TO
+                                              WS-PF-LIB
+                GO TO CAS-0003.
+
+           DELETE STG-FLD-FILE.
+           IF WS-FILE-STATUS IS NOT EQUAL TO "00"
+              MOVE "DMA0010"    TO  WS-MSGID
+              MOVE "ANZFLDL1"   TO  WS-MSGDTA
+              MOVE 10           TO  WS-MSGDTALEN
+              PERFORM SND-MSG-RTN THRU SMR-EXIT
+              GO TO CAS-0004.
+
+           GO TO CAS-0003.
+
+       CAS-0004.
+      * ANZFILC is a scratch access-path extract rebuilt fresh by
+      * ADDANZFLD for whichever single file it is called against -
+      * it carries no PFFIL/PFLIB of its own to filter on, so a
+      * cascaded reset just clears it out entirely.
+           OPEN OUTPUT ACCP-FILE.
+           IF WS-FILE-STATUS IS NOT EQUAL TO "00"
+              MOVE "ANZFILC  "       TO  WS-MSGDTA
+              MOVE 10                TO  WS-MSGDTALEN
+              MOVE "DMA0007"         TO  WS-MSGID
+              PERFORM SND-MSG-RTN THRU SMR-EXIT
+              MOVE "N"               TO  WS-CASCADE-OK-SW
+              GO TO CAS-EXIT.
+           CLOSE ACCP-FILE.
+
+           CLOSE STG-ATTR-FILE
+                 STG-FLD-FILE.
+
+       CAS-EXIT.
+           EXIT.
+      /
+      **************************************************************
+      * LOG-HISTORY records this reset (and, if cascaded, the       *
+      * staging/access-path purge that went with it) to ANZHIST so  *
+      * there is a record of who reset which file and when.         *
+      **************************************************************
+       LOG-HISTORY.
+           MOVE "RESET"                    TO HACTN  OF HISTR
+                                               OF WS-HIST-REC.
+           IF CASCADE-RESET
+              MOVE "CASCADE"                TO HACTN  OF HISTR
+                                                OF WS-HIST-REC.
+           MOVE WS-PF-FILE                 TO HPFFIL OF HISTR
+                                               OF WS-HIST-REC.
+           MOVE WS-PF-LIB                  TO HPFLIB OF HISTR
+                                               OF WS-HIST-REC.
+           MOVE WS-USER                    TO HUSER  OF HISTR
+                                               OF WS-HIST-REC.
+           ACCEPT HDATE OF HISTR OF WS-HIST-REC FROM DATE YYYYMMDD.
+           ACCEPT HTIME OF HISTR OF WS-HIST-REC FROM TIME.
+
+           OPEN EXTEND HIST-FILE.
+           IF WS-FILE-STATUS IS NOT EQUAL TO "00"
+              MOVE "ANZHIST "        TO  WS-MSGDTA
+              MOVE 10                TO  WS-MSGDTALEN
+              MOVE "DMA0007"         TO  WS-MSGID
+              PERFORM SND-MSG-RTN THRU SMR-EXIT
+              GO TO LGH-EXIT.
+
+           MOVE WS-HIST-REC                TO HIST-REC.
+           WRITE HIST-REC.
+           IF WS-FILE-STATUS IS NOT EQUAL TO "00"
+              MOVE "DMA0010"        TO  WS-MSGID
+              MOVE "ANZHIST "       TO  WS-MSGDTA
+              MOVE 10               TO  WS-MSGDTALEN
+              PERFORM SND-MSG-RTN THRU SMR-EXIT.
+
+           CLOSE HIST-FILE.
+       LGH-EXIT.
+           EXIT.
+      /
+      **************************************************************
+      * INITIAL LOGIC routine                                      *
+      *                                                            *
+      * This routine opens the Journal ID and Journal Status files.*
+      **************************************************************
+       INITIAL-LOGIC.
+
+           MOVE WS-NOTIFY-THRESHOLD-PARM TO WS-MSG-NOTIFY-THRESHOLD.
+           MOVE WS-NOTIFY-MSGQ-PARM      TO  WS-MSGQ-NOTIFY.
+
+           OPEN I-O   ANZ-FILE.
+           IF WS-FILE-STATUS IS NOT EQUAL TO "00"
+              MOVE "ANZFILL2"        TO  WS-MSGDTA
+              MOVE 10                TO  WS-MSGDTALEN
+              MOVE "DMA0001"         TO  WS-MSGID
+              PERFORM SND-MSG-RTN THRU SMR-EXIT
+              PERFORM END-OF-JOB.
+
+           OPEN I-O   FLD-FILE.
+           IF WS-FILE-STATUS IS NOT EQUAL TO "00"
+              MOVE "ANZFLDL2"        TO  WS-MSGDTA
+              MOVE 10                TO  WS-MSGDTALEN
+              MOVE "DMA0007"         TO  WS-MSGID
+              PERFORM SND-MSG-RTN THRU SMR-EXIT
+              PERFORM END-OF-JOB.
+
+       INIT-EXIT.
+           EXIT.
+
+      /
+      **************************************************************
+      * END OF JOB routine.                                        *
+      *                                                            *
+      * The following code handles the end of job processing       *
+      **************************************************************
+       END-OF-JOB.
+
+           CLOSE ANZ-FILE
+                 FLD-FILE.
+           STOP RUN.
+      /
+      **************************************************************
+      * SEND MESSAGE ROUTINE                                       *
+      **************************************************************
+       SND-MSG-RTN.
+
+           MOVE   "HATMSGF"         TO     WS-MSGFIL
+           MOVE   "*LIBL     "      TO     WS-MSGLIB
+           CALL   "QMHSNDPM"        USING  WS-MSGID
+                                           WS-MSGF
+                                           WS-MSGDTA
+                                           WS-MSGDTALEN
+                                           WS-MSGTYP
+                                           WS-MSGQ
+                                           WS-CSCTR
+                                           WS-MSGKEY
+                                           WS-ERRCDE.
+      *
+           IF WS-MSGQ-EXTERNAL IS NOT EQUAL TO SPACES
+              CALL   "QMHSNDM"      USING  WS-MSGID
+                                           WS-MSGF
+                                           WS-MSGDTA
+                                           WS-MSGDTALEN
+                                           WS-MSGTYP
+                                           WS-MSGQ-EXTERNAL
+                                           WS-MSG-QCOUNT
+                                           WS-MSGQ-EXTERNAL
+                                           WS-MSGKEY
+                                           WS-ERRCDE.
+      *
+           IF WS-MSGTYP IS EQUAL TO WS-MSGTYP-DIAG
+              IF WS-MSG-NOTIFY-THRESHOLD IS NOT EQUAL TO ZERO
+                 ADD 1                 TO WS-MSG-NOTIFY-COUNT
+                 IF WS-MSG-NOTIFY-COUNT IS GREATER THAN OR EQUAL TO
+                                          WS-MSG-NOTIFY-THRESHOLD
+                    MOVE ZERO          TO WS-MSG-NOTIFY-COUNT
+                    IF WS-MSGQ-NOTIFY IS NOT EQUAL TO SPACES
+                       MOVE WS-MSG-NOTIFY-THRESHOLD
+                                       TO WS-MSGDTA-THRESHOLD
+                       MOVE WS-MSGQ-EXTERNAL TO WS-MSGDTA-EXTERNAL
+                       CALL "QMHSNDM"  USING  WS-MSG-NOTIFY-MSGID
+                                              WS-MSGF
+                                              WS-MSG-NOTIFY-MSGDTA
+                                              WS-MSG-NOTIFY-MSGDTALEN
+                                              WS-MSGTYP-INFO
+                                              WS-MSGQ-NOTIFY
+                                              WS-MSG-QCOUNT
+                                              WS-MSGQ-NOTIFY
+                                              WS-MSGKEY
+                                              WS-ERRCDE.
+      *
+           MOVE WS-MSGTYP-INFO         TO WS-MSGTYP.
+      *
+       SMR-EXIT.
+           EXIT.
