@@ -16,7 +16,19 @@
                ASSIGN       TO DATABASE-ANZFILL1
                ORGANIZATION IS INDEXED
                ACCESS       IS DYNAMIC
-               RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY
+               RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY OF ATTR-REC
+               FILE STATUS  IS WS-FILE-STATUS.
+
+           SELECT CKPT-FILE
+               ASSIGN       TO DATABASE-ANZCKPT
+               ORGANIZATION IS INDEXED
+               ACCESS       IS DYNAMIC
+               RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY OF CKPT-REC
+               FILE STATUS  IS WS-FILE-STATUS.
+
+           SELECT HIST-FILE
+               ASSIGN       TO DATABASE-ANZHIST
+               ORGANIZATION IS SEQUENTIAL
                FILE STATUS  IS WS-FILE-STATUS.
 
       /
@@ -30,6 +42,16 @@
            LABEL RECORDS ARE OMITTED.
        01  ATTR-REC.
            COPY DDS-ALL-FORMATS OF ANZFILL1.
+
+       FD  CKPT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  CKPT-REC.
+           COPY DDS-ALL-FORMATS OF ANZCKPT.
+
+       FD  HIST-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  HIST-REC.
+           COPY DDS-ALL-FORMATS OF ANZHIST.
       /
       ****************************************************************
       * W O R K I N G   S T O R A G E   S E C T I O N                *
@@ -88,6 +110,16 @@
            05 WS-FILE-STATUS             PIC X(2)  VALUE "00".
            05 WS-FIRST-SW                PIC X(1)  VALUE "Y".
            05 WS-FILE-SEQ                PIC S9(4)  VALUE 1.
+
+       01  WS-CKPT-REC.
+           COPY DDS-ALL-FORMATS OF ANZCKPT.
+
+       01  WS-CKPT-FIELDS.
+           05 WS-CKPT-ALREADY-DONE-SW    PIC X(1)  VALUE "N".
+              88 CKPT-ALREADY-DONE                 VALUE "Y".
+
+       01  WS-HIST-REC.
+           COPY DDS-ALL-FORMATS OF ANZHIST.
       /
        LINKAGE SECTION.
        01  WS-FILE                       PIC X(10).
@@ -106,6 +138,12 @@
        01  WS-PF-LIB                     PIC X(10).
        01  WS-REUSE                      PIC X(1).
        01  WS-RECLEN                     PIC S9(5) COMP-3.
+       01  WS-RUNID                      PIC X(10).
+       01  WS-USER                       PIC X(10).
+
+       01  WS-NOTIFY-PARMS.
+           05  WS-NOTIFY-THRESHOLD-PARM    PIC 9(5).
+           05  WS-NOTIFY-MSGQ-PARM         PIC X(20).
       /
       ****************************************************************
       *   P R O C E D U R E   D I V I S I O N
@@ -125,17 +163,52 @@
                                      WS-PF-FILE
                                      WS-PF-LIB
                                      WS-REUSE
-                                     WS-RECLEN.
+                                     WS-RECLEN
+                                     WS-RUNID
+                                     WS-USER
+                                     WS-NOTIFY-PARMS.
        MAINLINE.
       *
            PERFORM INITIAL-LOGIC.
 
-           PERFORM UPDATE-RECORD THRU UR-EXIT.
+           PERFORM CHECK-RESTART THRU CKR-EXIT.
+
+           IF  WS-CKPT-ALREADY-DONE-SW IS NOT EQUAL TO "Y"
+               PERFORM UPDATE-RECORD THRU UR-EXIT
+               IF  ATTR-UPD-OK
+                   PERFORM LOG-HISTORY THRU LGH-EXIT.
 
            PERFORM END-OF-JOB.
+      /
+      **************************************************************
+      * CHECK RESTART routine                                      *
+      *                                                            *
+      * If a prior run of the library-wide analysis already        *
+      * finished both the attribute and field passes for this      *
+      * file under this run-id, skip re-adding the attribute row.  *
+      **************************************************************
+       CHECK-RESTART.
+           MOVE WS-RUNID          TO  CKRUNID OF CKPTR
+                                      OF WS-CKPT-REC.
+           MOVE WS-FILE           TO  CKFILN  OF CKPTR
+                                      OF WS-CKPT-REC.
+           MOVE WS-LIB             TO  CKLIBN  OF CKPTR
+                                      OF WS-CKPT-REC.
+           MOVE WS-CKPT-REC       TO  CKPT-REC.
+
+           READ CKPT-FILE
+               INVALID KEY
+                   GO TO CKR-EXIT.
+
+           IF  CKSTS OF CKPTR OF CKPT-REC IS EQUAL TO  "D"
+               MOVE "Y"            TO  WS-CKPT-ALREADY-DONE-SW.
+       CKR-EXIT.
+           EXIT.
       /
        UPDATE-RECORD.
 
+           SET ATTR-UPD-NOT-OK            TO  TRUE.
+
            MOVE WS-FILE                   TO  FILN OF ANZFILR
                                               OF WS-ATTR-REC.
            MOVE WS-PF-FILE                TO  PFFIL OF ANZFILR
@@ -173,6 +246,9 @@
            MOVE WS-ATTR-REC          TO  ATTR-REC.
 
            WRITE ATTR-REC.
+           IF WS-FILE-STATUS IS EQUAL TO "22"
+              REWRITE ATTR-REC.
+
            IF WS-FILE-STATUS IS NOT EQUAL TO "00"
               MOVE "DMA0010"    TO  WS-MSGID
               MOVE "ANZFILL1"   TO  WS-MSGDTA
@@ -180,16 +256,57 @@
               PERFORM SND-MSG-RTN THRU SMR-EXIT
               GO TO UR-EXIT.
 
+           SET ATTR-UPD-OK                TO  TRUE.
+
        UR-EXIT.
            EXIT.
       /
       **************************************************************
+      * LOG-HISTORY records this attribute-row write to ANZHIST so  *
+      * there is a record of who registered which file and when.    *
+      **************************************************************
+       LOG-HISTORY.
+           MOVE "ADD"                      TO HACTN  OF HISTR
+                                               OF WS-HIST-REC.
+           MOVE WS-PF-FILE                 TO HPFFIL OF HISTR
+                                               OF WS-HIST-REC.
+           MOVE WS-PF-LIB                  TO HPFLIB OF HISTR
+                                               OF WS-HIST-REC.
+           MOVE WS-USER                    TO HUSER  OF HISTR
+                                               OF WS-HIST-REC.
+           ACCEPT HDATE OF HISTR OF WS-HIST-REC FROM DATE YYYYMMDD.
+           ACCEPT HTIME OF HISTR OF WS-HIST-REC FROM TIME.
+
+           OPEN EXTEND HIST-FILE.
+           IF WS-FILE-STATUS IS NOT EQUAL TO "00"
+              MOVE "ANZHIST "        TO  WS-MSGDTA
+              MOVE 10                TO  WS-MSGDTALEN
+              MOVE "DMA0007"         TO  WS-MSGID
+              PERFORM SND-MSG-RTN THRU SMR-EXIT
+              GO TO LGH-EXIT.
+
+           MOVE WS-HIST-REC                TO HIST-REC.
+           WRITE HIST-REC.
+           IF WS-FILE-STATUS IS NOT EQUAL TO "00"
+              MOVE "DMA0010"        TO  WS-MSGID
+              MOVE "ANZHIST "       TO  WS-MSGDTA
+              MOVE 10               TO  WS-MSGDTALEN
+              PERFORM SND-MSG-RTN THRU SMR-EXIT.
+
+           CLOSE HIST-FILE.
+       LGH-EXIT.
+           EXIT.
+      /
+      **************************************************************
       * INITIAL LOGIC routine                                      *
       *                                                            *
       * This routine opens the Journal ID and Journal Status files.*
       **************************************************************
        INITIAL-LOGIC.
 
+              MOVE WS-NOTIFY-THRESHOLD-PARM TO WS-MSG-NOTIFY-THRESHOLD.
+              MOVE WS-NOTIFY-MSGQ-PARM      TO  WS-MSGQ-NOTIFY.
+
               OPEN I-O   ATTR-FILE.
               IF WS-FILE-STATUS IS NOT EQUAL TO "00"
                  MOVE "ANZFILL1"        TO  WS-MSGDTA
@@ -198,6 +315,14 @@
                  PERFORM SND-MSG-RTN THRU SMR-EXIT
                  PERFORM END-OF-JOB.
 
+              OPEN I-O   CKPT-FILE.
+              IF WS-FILE-STATUS IS NOT EQUAL TO "00"
+                 MOVE "ANZCKPT "        TO  WS-MSGDTA
+                 MOVE 10                TO  WS-MSGDTALEN
+                 MOVE "DMA0007"         TO  WS-MSGID
+                 PERFORM SND-MSG-RTN THRU SMR-EXIT
+                 PERFORM END-OF-JOB.
+
       /
       **************************************************************
       * END OF JOB routine.                                        *
@@ -207,6 +332,7 @@
        END-OF-JOB.
 
            CLOSE ATTR-FILE.
+           CLOSE CKPT-FILE.
            STOP RUN.
       /
       **************************************************************
