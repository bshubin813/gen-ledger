@@ -0,0 +1,313 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    GLYRCMP.
+000300 AUTHOR.        M J FENNIMORE.
+000400 INSTALLATION.  ALDON DATA PROCESSING - GENERAL LEDGER.
+000500 DATE-WRITTEN.  09/05/2021.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*  GLYRCMP  -  YEAR-OVER-YEAR COMPARATIVE GL REPORT             *
+001000*                                                               *
+001100*  BROWSES THE CHART-OF-ACCOUNTS MASTER (GLCOAREC) IN ITS       *
+001200*  NATURAL COMPANY/ACCOUNT KEY SEQUENCE, PRINTING EACH           *
+001300*  ACCOUNT'S CURRENT-YEAR BALANCE (GLCOA-CURR-BAL) ALONGSIDE     *
+001400*  THE BALANCE GLCLOSE SNAPSHOT INTO GLCOA-PRIOR-YR-BAL AT THE  *
+001500*  LAST PERIOD-END CLOSE, PLUS THE DOLLAR VARIANCE AND PERCENT  *
+001600*  CHANGE BETWEEN THE TWO.  A SUBTOTAL LINE IS PRINTED ON EVERY *
+001700*  COMPANY BREAK AND A GRAND TOTAL ACROSS ALL COMPANIES IS      *
+001800*  PRINTED AT THE END OF THE REPORT.  AN ACCOUNT WITH NO PRIOR- *
+001900*  YEAR BALANCE (NEVER THROUGH A CLOSE) PRINTS A PERCENT CHANGE *
+002000*  OF ZERO RATHER THAN DIVIDING BY ZERO.                        *
+002100*                                                               *
+002200*---------------------------------------------------------------*
+002300*  MODIFICATION HISTORY                                         *
+002400*---------------------------------------------------------------*
+002500*  09/05/21  MJF  ORIGINAL PROGRAM.                             *
+002600*****************************************************************
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER.   IBM-ISERIES.
+003000 OBJECT-COMPUTER.   IBM-ISERIES.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT COA-FILE   ASSIGN TO GLCOA
+003400         ORGANIZATION IS INDEXED
+003500         ACCESS       IS DYNAMIC
+003600         RECORD KEY   IS GLCOA-KEY
+003700         FILE STATUS  IS WS-COA-STATUS.
+003800
+003900     SELECT RPT-FILE   ASSIGN TO GLYRCRPTP
+004000         ORGANIZATION IS SEQUENTIAL
+004100         FILE STATUS  IS WS-RPT-STATUS.
+004200
+004300/
+004400*****************************************************************
+004500* D A T A   D I V I S I O N                                     *
+004600*****************************************************************
+004700 DATA DIVISION.
+004800 FILE SECTION.
+004900
+005000 FD  COA-FILE
+005100     LABEL RECORDS ARE STANDARD.
+005200     COPY GLCOAREC.
+005300
+005400 FD  RPT-FILE
+005500     LABEL RECORDS ARE STANDARD
+005600     RECORDING MODE IS F.
+005700     COPY GLYRCPRT.
+005800
+005900/
+006000*****************************************************************
+006100* W O R K I N G   S T O R A G E   S E C T I O N                 *
+006200*****************************************************************
+006300 WORKING-STORAGE SECTION.
+006400
+006500 77  WS-COA-STATUS              PIC X(02) VALUE SPACES.
+006600     88  WS-COA-OK                       VALUE "00".
+006700     88  WS-COA-EOF                      VALUE "10".
+006800
+006900 77  WS-RPT-STATUS              PIC X(02) VALUE SPACES.
+007000
+007100 77  WS-FIRST-REC-SW            PIC X(01) VALUE "Y".
+007200     88  WS-FIRST-RECORD                 VALUE "Y".
+007300
+007400 77  WS-PREV-CO-CODE            PIC X(03) VALUE SPACES.
+007500
+007600 77  WS-ACCT-CNT                PIC 9(07) BINARY VALUE ZERO.
+007700
+007800 77  WS-VARIANCE                PIC S9(09)V99 COMP-3 VALUE ZERO.
+007900 77  WS-PCT-CHANGE              PIC S9(03)V99 COMP-3 VALUE ZERO.
+008000
+008100 01  WS-COMPANY-TOTALS.
+008200     05  WS-CO-CURR-TOTAL       PIC S9(09)V99 COMP-3 VALUE ZERO.
+008300     05  WS-CO-PRIOR-TOTAL      PIC S9(09)V99 COMP-3 VALUE ZERO.
+008400     05  WS-CO-VAR-TOTAL        PIC S9(09)V99 COMP-3 VALUE ZERO.
+008500
+008600 01  WS-GRAND-TOTALS.
+008700     05  WS-GRD-CURR-TOTAL      PIC S9(09)V99 COMP-3 VALUE ZERO.
+008800     05  WS-GRD-PRIOR-TOTAL     PIC S9(09)V99 COMP-3 VALUE ZERO.
+008900     05  WS-GRD-VAR-TOTAL       PIC S9(09)V99 COMP-3 VALUE ZERO.
+009000
+009100 01  WS-DETAIL-LINE.
+009200     05  WS-DTL-CO-CODE         PIC X(03).
+009300     05  FILLER                 PIC X(02) VALUE SPACES.
+009400     05  WS-DTL-ACCT-NO         PIC 9(06).
+009500     05  FILLER                 PIC X(02) VALUE SPACES.
+009600     05  WS-DTL-DESC            PIC X(20).
+009700     05  FILLER                 PIC X(01) VALUE SPACES.
+009800     05  WS-DTL-CURR-BAL        PIC -(7)9.99.
+009900     05  FILLER                 PIC X(02) VALUE SPACES.
+010000     05  WS-DTL-PRIOR-BAL       PIC -(7)9.99.
+010100     05  FILLER                 PIC X(02) VALUE SPACES.
+010200     05  WS-DTL-VARIANCE        PIC -(7)9.99.
+010300     05  FILLER                 PIC X(02) VALUE SPACES.
+010400     05  WS-DTL-PCT             PIC -(3)9.99.
+010500
+010600 01  WS-TOTAL-LINE.
+010700     05  FILLER                 PIC X(06) VALUE SPACES.
+010800     05  WS-TOT-LABEL           PIC X(24) VALUE SPACES.
+010900     05  WS-TOT-CURR-BAL        PIC -(7)9.99.
+011000     05  FILLER                 PIC X(02) VALUE SPACES.
+011100     05  WS-TOT-PRIOR-BAL       PIC -(7)9.99.
+011200     05  FILLER                 PIC X(02) VALUE SPACES.
+011300     05  WS-TOT-VARIANCE        PIC -(7)9.99.
+011400
+011500/
+011600*****************************************************************
+011700* P R O C E D U R E   D I V I S I O N                           *
+011800*****************************************************************
+011900 PROCEDURE DIVISION.
+012000
+012100*****************************************************************
+012200* 0000-MAINLINE                                                 *
+012300*****************************************************************
+012400 0000-MAINLINE.
+012500     PERFORM 1000-INITIALIZE          THRU 1000-EXIT.
+012600     PERFORM 2000-PRINT-ONE-ACCOUNT   THRU 2000-EXIT
+012700         UNTIL WS-COA-EOF.
+012800     PERFORM 2500-PRINT-COMPANY-TOTAL THRU 2500-EXIT.
+012900     PERFORM 8000-PRINT-GRAND-TOTAL   THRU 8000-EXIT.
+013000     PERFORM 9000-TERMINATE           THRU 9000-EXIT.
+013100     GO TO 9999-EXIT.
+013200
+013300*****************************************************************
+013400* 1000-INITIALIZE - OPEN THE FILES, PRINT THE REPORT HEADING    *
+013500*                   LINES AND POSITION AT THE FIRST ACCOUNT     *
+013600*****************************************************************
+013700 1000-INITIALIZE.
+013800     OPEN INPUT  COA-FILE.
+013900     OPEN OUTPUT RPT-FILE.
+014000
+014100     MOVE SPACES                  TO  GLYRCP-RECORD.
+014200     MOVE "YEAR-OVER-YEAR COMPARATIVE GL REPORT"
+014300                                   TO  GLYRCP-RECORD.
+014400     WRITE GLYRCP-RECORD.
+014500
+014600     MOVE SPACES                  TO  GLYRCP-RECORD.
+014700     WRITE GLYRCP-RECORD.
+014800
+014900     MOVE SPACES                  TO  GLYRCP-RECORD.
+015000     MOVE "CO  ACCT    DESCRIPTION           CURRENT     PRIOR"
+015100                                   TO  GLYRCP-RECORD.
+015200     WRITE GLYRCP-RECORD.
+015300
+015400     MOVE SPACES                  TO  GLYRCP-RECORD.
+015500     MOVE "                                  YEAR        YEAR"
+015600                                   TO  GLYRCP-RECORD.
+015700     WRITE GLYRCP-RECORD.
+015800
+015900     MOVE LOW-VALUES              TO  GLCOA-KEY.
+016000     START COA-FILE
+016100         KEY IS NOT LESS THAN GLCOA-KEY
+016200         INVALID KEY
+016300             MOVE "10"            TO  WS-COA-STATUS.
+016400
+016500     IF  WS-COA-OK
+016600         PERFORM 2100-READ-NEXT-COA THRU 2100-EXIT.
+016700 1000-EXIT.
+016800     EXIT.
+016900
+017000*****************************************************************
+017100* 2000-PRINT-ONE-ACCOUNT - ON A COMPANY BREAK, PRINT THE PRIOR  *
+017200*                          COMPANY'S SUBTOTAL; PRINT THIS       *
+017300*                          ACCOUNT'S COMPARATIVE LINE           *
+017400*****************************************************************
+017500 2000-PRINT-ONE-ACCOUNT.
+017600     IF  WS-FIRST-RECORD
+017700         MOVE GLCOA-CO-CODE       TO  WS-PREV-CO-CODE
+017800         MOVE "N"                 TO  WS-FIRST-REC-SW
+017900     ELSE
+018000         IF  GLCOA-CO-CODE IS NOT EQUAL TO WS-PREV-CO-CODE
+018100             PERFORM 2500-PRINT-COMPANY-TOTAL THRU 2500-EXIT
+018200             MOVE GLCOA-CO-CODE   TO  WS-PREV-CO-CODE
+018300         END-IF
+018400     END-IF.
+018500
+018600     PERFORM 2200-COMPUTE-VARIANCE    THRU 2200-EXIT.
+018700     PERFORM 2300-PRINT-DETAIL-LINE   THRU 2300-EXIT.
+018800     PERFORM 2400-ACCUM-TOTALS        THRU 2400-EXIT.
+018900     ADD 1                        TO  WS-ACCT-CNT.
+019000
+019100     PERFORM 2100-READ-NEXT-COA       THRU 2100-EXIT.
+019200 2000-EXIT.
+019300     EXIT.
+019400
+019500*****************************************************************
+019600* 2100-READ-NEXT-COA - READ THE NEXT ACCOUNT IN KEY SEQUENCE    *
+019700*****************************************************************
+019800 2100-READ-NEXT-COA.
+019900     READ COA-FILE NEXT RECORD
+020000         AT END
+020100             MOVE "10"            TO  WS-COA-STATUS.
+020200 2100-EXIT.
+020300     EXIT.
+020400
+020500*****************************************************************
+020600* 2200-COMPUTE-VARIANCE - COMPUTE THE DOLLAR VARIANCE AND       *
+020700*                         PERCENT CHANGE FOR THIS ACCOUNT; A    *
+020800*                         ZERO PRIOR-YEAR BALANCE PRINTS A      *
+020900*                         ZERO PERCENT RATHER THAN DIVIDING BY  *
+021000*                         ZERO                                  *
+021100*****************************************************************
+021200 2200-COMPUTE-VARIANCE.
+021300     SUBTRACT GLCOA-PRIOR-YR-BAL  FROM GLCOA-CURR-BAL
+021400         GIVING WS-VARIANCE.
+021500
+021600     MOVE ZERO                    TO  WS-PCT-CHANGE.
+021700     IF  GLCOA-PRIOR-YR-BAL IS NOT EQUAL TO ZERO
+021800         COMPUTE WS-PCT-CHANGE ROUNDED =
+021900             (WS-VARIANCE / GLCOA-PRIOR-YR-BAL) * 100.
+022100 2200-EXIT.
+022200     EXIT.
+022300
+022400*****************************************************************
+022500* 2300-PRINT-DETAIL-LINE - PRINT ONE ACCOUNT'S COMPARATIVE LINE *
+022600*****************************************************************
+022700 2300-PRINT-DETAIL-LINE.
+022800     MOVE SPACES                  TO  WS-DETAIL-LINE.
+022900     MOVE GLCOA-CO-CODE           TO  WS-DTL-CO-CODE.
+023000     MOVE GLCOA-ACCT-NO           TO  WS-DTL-ACCT-NO.
+023100     MOVE GLCOA-DESC (1:20)       TO  WS-DTL-DESC.
+023200     MOVE GLCOA-CURR-BAL          TO  WS-DTL-CURR-BAL.
+023300     MOVE GLCOA-PRIOR-YR-BAL      TO  WS-DTL-PRIOR-BAL.
+023400     MOVE WS-VARIANCE             TO  WS-DTL-VARIANCE.
+023500     MOVE WS-PCT-CHANGE           TO  WS-DTL-PCT.
+023600
+023700     MOVE WS-DETAIL-LINE          TO  GLYRCP-RECORD.
+023800     WRITE GLYRCP-RECORD.
+023900 2300-EXIT.
+024000     EXIT.
+024100
+024200*****************************************************************
+024300* 2400-ACCUM-TOTALS - ACCUMULATE THIS ACCOUNT INTO ITS          *
+024400*                     COMPANY'S RUNNING TOTALS                  *
+024500*****************************************************************
+024600 2400-ACCUM-TOTALS.
+024700     ADD GLCOA-CURR-BAL           TO  WS-CO-CURR-TOTAL.
+024800     ADD GLCOA-PRIOR-YR-BAL       TO  WS-CO-PRIOR-TOTAL.
+024900     ADD WS-VARIANCE              TO  WS-CO-VAR-TOTAL.
+025000 2400-EXIT.
+025100     EXIT.
+025200
+025300*****************************************************************
+025400* 2500-PRINT-COMPANY-TOTAL - PRINT THE SUBTOTAL LINE FOR THE    *
+025500*                            COMPANY JUST FINISHED, ROLL ITS    *
+025600*                            TOTALS INTO THE GRAND TOTAL, AND   *
+025700*                            RESET THE COMPANY ACCUMULATORS     *
+025800*****************************************************************
+025900 2500-PRINT-COMPANY-TOTAL.
+026000     IF  WS-FIRST-RECORD
+026100         GO TO 2500-EXIT.
+026200
+026300     MOVE SPACES                  TO  WS-TOTAL-LINE.
+026400     STRING "COMPANY " WS-PREV-CO-CODE " TOTAL"
+026500             DELIMITED BY SIZE    INTO WS-TOT-LABEL.
+026600     MOVE WS-CO-CURR-TOTAL        TO  WS-TOT-CURR-BAL.
+026700     MOVE WS-CO-PRIOR-TOTAL       TO  WS-TOT-PRIOR-BAL.
+026800     MOVE WS-CO-VAR-TOTAL         TO  WS-TOT-VARIANCE.
+026900
+027000     MOVE WS-TOTAL-LINE           TO  GLYRCP-RECORD.
+027100     WRITE GLYRCP-RECORD.
+027200
+027300     ADD WS-CO-CURR-TOTAL         TO  WS-GRD-CURR-TOTAL.
+027400     ADD WS-CO-PRIOR-TOTAL        TO  WS-GRD-PRIOR-TOTAL.
+027500     ADD WS-CO-VAR-TOTAL          TO  WS-GRD-VAR-TOTAL.
+027600
+027700     MOVE ZERO                    TO  WS-CO-CURR-TOTAL
+027800                                       WS-CO-PRIOR-TOTAL
+027900                                       WS-CO-VAR-TOTAL.
+028000 2500-EXIT.
+028100     EXIT.
+028200
+028300*****************************************************************
+028400* 8000-PRINT-GRAND-TOTAL - PRINT THE GRAND TOTAL ACROSS ALL     *
+028500*                          COMPANIES                             *
+028600*****************************************************************
+028700 8000-PRINT-GRAND-TOTAL.
+028800     MOVE SPACES                  TO  GLYRCP-RECORD.
+028900     WRITE GLYRCP-RECORD.
+029000
+029100     MOVE SPACES                  TO  WS-TOTAL-LINE.
+029200     MOVE "GRAND TOTAL - ALL COMPANIES"
+029300                                   TO  WS-TOT-LABEL.
+029400     MOVE WS-GRD-CURR-TOTAL       TO  WS-TOT-CURR-BAL.
+029500     MOVE WS-GRD-PRIOR-TOTAL      TO  WS-TOT-PRIOR-BAL.
+029600     MOVE WS-GRD-VAR-TOTAL        TO  WS-TOT-VARIANCE.
+029700
+029800     MOVE WS-TOTAL-LINE           TO  GLYRCP-RECORD.
+029900     WRITE GLYRCP-RECORD.
+030000 8000-EXIT.
+030900     EXIT.
+031000
+031100*****************************************************************
+031200* 9000-TERMINATE - CLOSE ALL FILES                               *
+031300*****************************************************************
+031400 9000-TERMINATE.
+031500     CLOSE COA-FILE.
+031600     CLOSE RPT-FILE.
+031650     DISPLAY "GLYRCMP - ACCOUNTS COMPARED: " WS-ACCT-CNT.
+031700 9000-EXIT.
+031800     EXIT.
+031900
+032000 9999-EXIT.
+032100     STOP RUN.
