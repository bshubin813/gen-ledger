@@ -0,0 +1,302 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    GLTRIAL.
+000300 AUTHOR.        M J FENNIMORE.
+000400 INSTALLATION.  ALDON DATA PROCESSING - GENERAL LEDGER.
+000500 DATE-WRITTEN.  08/02/2021.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*  GLTRIAL  -  GENERAL LEDGER TRIAL BALANCE REPORT              *
+001000*                                                               *
+001100*  SORTS THE POSTED GL TRANSACTION FILE (GLPSTREC) INTO         *
+001200*  ACCOUNT-NUMBER SEQUENCE, THEN MAKES ONE PASS ACROSS THE      *
+001300*  SORTED RECORDS ACCUMULATING A NET DEBIT/CREDIT BALANCE PER   *
+001400*  ACCOUNT.  AT EACH ACCOUNT BREAK THE BALANCE IS PRINTED       *
+001500*  ALONGSIDE THE ACCOUNT'S DESCRIPTION FROM THE CHART-OF-       *
+001600*  ACCOUNTS MASTER (GLCOAREC).  A GRAND-TOTAL LINE FOLLOWS THE  *
+001700*  LAST ACCOUNT PROVING TOTAL DEBITS EQUAL TOTAL CREDITS        *
+001800*  ACROSS THE WHOLE LEDGER.                                    *
+001900*                                                               *
+002000*---------------------------------------------------------------*
+002100*  MODIFICATION HISTORY                                         *
+002200*---------------------------------------------------------------*
+002300*  08/02/21  MJF  ORIGINAL PROGRAM.                             *
+002400*****************************************************************
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.   IBM-ISERIES.
+002800 OBJECT-COMPUTER.   IBM-ISERIES.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT PST-FILE   ASSIGN TO GLPSTOUT
+003200         ORGANIZATION IS SEQUENTIAL
+003300         FILE STATUS  IS WS-PST-STATUS.
+003400
+003500     SELECT SORT-FILE  ASSIGN TO GLTBSRT.
+003600
+003700     SELECT COA-FILE   ASSIGN TO GLCOA
+003800         ORGANIZATION IS INDEXED
+003900         ACCESS       IS DYNAMIC
+004000         RECORD KEY   IS GLCOA-KEY
+004100         FILE STATUS  IS WS-COA-STATUS.
+004200
+004300     SELECT RPT-FILE   ASSIGN TO GLTRIALP
+004400         ORGANIZATION IS SEQUENTIAL
+004500         FILE STATUS  IS WS-RPT-STATUS.
+004600
+004700/
+004800*****************************************************************
+004900* D A T A   D I V I S I O N                                     *
+005000*****************************************************************
+005100 DATA DIVISION.
+005200 FILE SECTION.
+005300
+005400 FD  PST-FILE
+005500     LABEL RECORDS ARE STANDARD
+005600     RECORDING MODE IS F.
+005700     COPY GLPSTREC.
+005800
+005900 SD  SORT-FILE.
+006000     COPY GLPSTREC
+006100         REPLACING ==GLPST-RECORD==     BY ==SRT-RECORD==
+006200                   ==GLPST-CO-CODE==    BY ==SRT-CO-CODE==
+                   ==GLPST-BATCH-NO==   BY ==SRT-BATCH-NO==
+006300                   ==GLPST-LINE-NO==    BY ==SRT-LINE-NO==
+006400                   ==GLPST-ACCT-NO==    BY ==SRT-ACCT-NO==
+006500                   ==GLPST-ACCT-DESC==  BY ==SRT-ACCT-DESC==
+006600                   ==GLPST-DR-CR-CODE== BY ==SRT-DR-CR-CODE==
+006700                   ==GLPST-QTY==        BY ==SRT-QTY==
+006800                   ==GLPST-PRICE==      BY ==SRT-PRICE==
+006900                   ==GLPST-EXT-AMT==    BY ==SRT-EXT-AMT==
+006910                   ==GLPST-CURR-CODE==   BY ==SRT-CURR-CODE==
+006920                   ==GLPST-EXCH-RATE==   BY ==SRT-EXCH-RATE==
+006930                   ==GLPST-FOREIGN-AMT== BY ==SRT-FOREIGN-AMT==.
+007000
+007100 FD  COA-FILE
+007200     LABEL RECORDS ARE STANDARD.
+007300     COPY GLCOAREC.
+007400
+007500 FD  RPT-FILE
+007600     LABEL RECORDS ARE STANDARD
+007700     RECORDING MODE IS F.
+007800     COPY GLTRPTREC.
+007900
+008000/
+008100*****************************************************************
+008200* W O R K I N G   S T O R A G E   S E C T I O N                 *
+008300*****************************************************************
+008400 WORKING-STORAGE SECTION.
+008500
+008600 77  WS-PST-STATUS              PIC X(02) VALUE SPACES.
+008700
+008800 77  WS-COA-STATUS              PIC X(02) VALUE SPACES.
+008900     88  WS-COA-OK                       VALUE "00".
+009000     88  WS-COA-NOTFOUND                 VALUE "23".
+009100
+009200 77  WS-RPT-STATUS              PIC X(02) VALUE SPACES.
+009300
+009400 77  WS-SORT-EOF-SW             PIC X(01) VALUE "N".
+009500     88  WS-SORT-EOF                     VALUE "Y".
+009600
+009700 77  WS-FIRST-REC-SW            PIC X(01) VALUE "Y".
+009800     88  WS-FIRST-RECORD                 VALUE "Y".
+009900
+010000 77  WS-ANY-RECS-SW             PIC X(01) VALUE "N".
+010100     88  WS-ANY-RECS                     VALUE "Y".
+010200
+010250 77  WS-PREV-CO-CODE            PIC X(03) VALUE SPACES.
+010300 77  WS-PREV-ACCT               PIC 9(06) VALUE ZERO.
+010400 77  WS-ACCT-DESC               PIC X(30) VALUE SPACES.
+010500 77  WS-ACCT-BAL                PIC S9(09)V99 COMP-3 VALUE ZERO.
+010600 77  WS-TOTAL-DR                PIC S9(09)V99 COMP-3 VALUE ZERO.
+010700 77  WS-TOTAL-CR                PIC S9(09)V99 COMP-3 VALUE ZERO.
+010800
+010900 01  WS-DETAIL-LINE.
+010950     05  WS-DTL-CO-CODE         PIC X(03).
+011000     05  FILLER                 PIC X(02) VALUE SPACES.
+011100     05  WS-DTL-ACCT-NO         PIC 9(06).
+011200     05  FILLER                 PIC X(03) VALUE SPACES.
+011300     05  WS-DTL-DESC            PIC X(30).
+011400     05  FILLER                 PIC X(03) VALUE SPACES.
+011500     05  WS-DTL-BALANCE         PIC -(9)9.99.
+011600
+011700 01  WS-TOTAL-LINE.
+011800     05  FILLER                 PIC X(05) VALUE SPACES.
+011900     05  FILLER                 PIC X(14) VALUE
+012000             "TOTAL DEBITS  ".
+012100     05  WS-TOT-DR              PIC -(9)9.99.
+012200     05  FILLER                 PIC X(05) VALUE SPACES.
+012300     05  FILLER                 PIC X(14) VALUE
+012400             "TOTAL CREDITS ".
+012500     05  WS-TOT-CR              PIC -(9)9.99.
+012600
+012700/
+012800*****************************************************************
+012900* P R O C E D U R E   D I V I S I O N                           *
+013000*****************************************************************
+013100 PROCEDURE DIVISION.
+013200
+013300*****************************************************************
+013400* 0000-MAINLINE                                                 *
+013500*****************************************************************
+013600 0000-MAINLINE.
+013700     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+013800     SORT SORT-FILE
+013900         ON ASCENDING KEY SRT-CO-CODE
+013950         ON ASCENDING KEY SRT-ACCT-NO
+014000         USING PST-FILE
+014100         OUTPUT PROCEDURE IS 2000-PROCESS-SORTED THRU 2000-EXIT.
+014200     PERFORM 8000-PRINT-GRAND-TOTAL THRU 8000-EXIT.
+014300     PERFORM 9000-TERMINATE        THRU 9000-EXIT.
+014400     GO TO 9999-EXIT.
+014500
+014600*****************************************************************
+014700* 1000-INITIALIZE - OPEN THE MASTER AND REPORT FILES AND PRINT  *
+014800*                   THE REPORT HEADING LINES                    *
+014900*****************************************************************
+015000 1000-INITIALIZE.
+015100     OPEN INPUT  COA-FILE.
+015200     OPEN OUTPUT RPT-FILE.
+015300
+015400     MOVE SPACES                  TO  GLTRPT-RECORD.
+015500     MOVE "GENERAL LEDGER TRIAL BALANCE REPORT" TO GLTRPT-RECORD.
+015600     WRITE GLTRPT-RECORD.
+015700
+015800     MOVE SPACES                  TO  GLTRPT-RECORD.
+015900     WRITE GLTRPT-RECORD.
+016000
+016100     MOVE SPACES                  TO  GLTRPT-RECORD.
+016200     MOVE "ACCOUNT   DESCRIPTION                       BALANCE"
+016300                                   TO  GLTRPT-RECORD.
+016400     WRITE GLTRPT-RECORD.
+016500 1000-EXIT.
+016600     EXIT.
+016700
+016800*****************************************************************
+016900* 2000-PROCESS-SORTED - SORT OUTPUT PROCEDURE; READS THE        *
+017000*                       ACCOUNT-SEQUENCED RECORDS AND DRIVES    *
+017100*                       THE ACCOUNT-BREAK ACCUMULATION LOOP     *
+017200*****************************************************************
+017300 2000-PROCESS-SORTED.
+017400     PERFORM 2100-RETURN-SORTED   THRU 2100-EXIT.
+017500     PERFORM 2200-BREAK-LOOP      THRU 2200-EXIT
+017600         UNTIL WS-SORT-EOF.
+017700
+017800     IF  WS-ANY-RECS
+017900         PERFORM 2300-PRINT-ACCOUNT-LINE THRU 2300-EXIT.
+018000 2000-EXIT.
+018100     EXIT.
+018200
+018300*****************************************************************
+018400* 2100-RETURN-SORTED - RETURN THE NEXT ACCOUNT-SEQUENCED RECORD *
+018500*****************************************************************
+018600 2100-RETURN-SORTED.
+018700     RETURN SORT-FILE
+018800         AT END
+018900             MOVE "Y"            TO  WS-SORT-EOF-SW
+019000             GO TO 2100-EXIT.
+019100
+019200     MOVE "Y"                    TO  WS-ANY-RECS-SW.
+019300 2100-EXIT.
+019400     EXIT.
+019500
+019600*****************************************************************
+019700* 2200-BREAK-LOOP - PRINT THE PRIOR ACCOUNT'S BALANCE WHEN THE  *
+019800*                   ACCOUNT NUMBER CHANGES, THEN ACCUMULATE     *
+019900*                   THE CURRENT RECORD                          *
+020000*****************************************************************
+020100 2200-BREAK-LOOP.
+020200     IF  WS-FIRST-RECORD
+020250         MOVE SRT-CO-CODE        TO  WS-PREV-CO-CODE
+020300         MOVE SRT-ACCT-NO        TO  WS-PREV-ACCT
+020400         MOVE "N"                TO  WS-FIRST-REC-SW.
+020500
+020550     IF  SRT-CO-CODE IS NOT EQUAL TO WS-PREV-CO-CODE
+020560         OR SRT-ACCT-NO IS NOT EQUAL TO WS-PREV-ACCT
+020700         PERFORM 2300-PRINT-ACCOUNT-LINE THRU 2300-EXIT
+020800         MOVE 0                  TO  WS-ACCT-BAL
+020850         MOVE SRT-CO-CODE        TO  WS-PREV-CO-CODE
+020900         MOVE SRT-ACCT-NO        TO  WS-PREV-ACCT.
+021000
+021100     PERFORM 2400-ACCUM-LINE      THRU 2400-EXIT.
+021200     PERFORM 2100-RETURN-SORTED   THRU 2100-EXIT.
+021300 2200-EXIT.
+021400     EXIT.
+021500
+021600*****************************************************************
+021700* 2300-PRINT-ACCOUNT-LINE - LOOK UP THE ACCOUNT DESCRIPTION AND *
+021800*                           PRINT ITS ACCUMULATED BALANCE       *
+021900*****************************************************************
+022000 2300-PRINT-ACCOUNT-LINE.
+022050     MOVE WS-PREV-CO-CODE         TO  GLCOA-CO-CODE.
+022100     MOVE WS-PREV-ACCT            TO  GLCOA-ACCT-NO.
+022200     MOVE SPACES                  TO  WS-ACCT-DESC.
+022300
+022400     READ COA-FILE
+022500         INVALID KEY
+022600             CONTINUE
+022700     END-READ.
+022800
+022900     IF  WS-COA-OK
+023000         MOVE GLCOA-DESC          TO  WS-ACCT-DESC.
+023100
+023200     MOVE SPACES                  TO  WS-DETAIL-LINE.
+023250     MOVE WS-PREV-CO-CODE         TO  WS-DTL-CO-CODE.
+023300     MOVE WS-PREV-ACCT            TO  WS-DTL-ACCT-NO.
+023400     MOVE WS-ACCT-DESC            TO  WS-DTL-DESC.
+023500     MOVE WS-ACCT-BAL             TO  WS-DTL-BALANCE.
+023600     MOVE WS-DETAIL-LINE          TO  GLTRPT-RECORD.
+023700     WRITE GLTRPT-RECORD.
+023800 2300-EXIT.
+023900     EXIT.
+024000
+024100*****************************************************************
+024200* 2400-ACCUM-LINE - FOLD ONE POSTED LINE INTO THE RUNNING       *
+024300*                   ACCOUNT BALANCE AND THE LEDGER-WIDE TOTALS  *
+024400*****************************************************************
+024500 2400-ACCUM-LINE.
+024600     IF  SRT-DR-CR-CODE IS EQUAL TO "D"
+024700         ADD SRT-EXT-AMT          TO  WS-ACCT-BAL
+024800         ADD SRT-EXT-AMT          TO  WS-TOTAL-DR
+024900     ELSE
+025000         SUBTRACT SRT-EXT-AMT     FROM WS-ACCT-BAL
+025100         ADD SRT-EXT-AMT          TO  WS-TOTAL-CR.
+025200 2400-EXIT.
+025300     EXIT.
+025400
+025500*****************************************************************
+025600* 8000-PRINT-GRAND-TOTAL - PRINT THE LEDGER-WIDE DEBIT/CREDIT   *
+025700*                          TOTALS AND PROVE THEY BALANCE        *
+025800*****************************************************************
+025900 8000-PRINT-GRAND-TOTAL.
+026000     MOVE SPACES                  TO  GLTRPT-RECORD.
+026100     WRITE GLTRPT-RECORD.
+026200
+026300     MOVE SPACES                  TO  WS-TOTAL-LINE.
+026400     MOVE WS-TOTAL-DR              TO  WS-TOT-DR.
+026500     MOVE WS-TOTAL-CR              TO  WS-TOT-CR.
+026600     MOVE WS-TOTAL-LINE            TO  GLTRPT-RECORD.
+026700     WRITE GLTRPT-RECORD.
+026800
+026900     MOVE SPACES                  TO  GLTRPT-RECORD.
+027000     IF  WS-TOTAL-DR IS EQUAL TO WS-TOTAL-CR
+027100         MOVE "TRIAL BALANCE IS IN BALANCE."
+027200                                   TO  GLTRPT-RECORD
+027300     ELSE
+027400         MOVE "*** TRIAL BALANCE IS OUT OF BALANCE ***"
+027500                                   TO  GLTRPT-RECORD.
+027600     WRITE GLTRPT-RECORD.
+027700 8000-EXIT.
+027800     EXIT.
+027900
+028000*****************************************************************
+028100* 9000-TERMINATE - CLOSE THE MASTER AND REPORT FILES            *
+028200*****************************************************************
+028300 9000-TERMINATE.
+028400     CLOSE COA-FILE.
+028500     CLOSE RPT-FILE.
+028600 9000-EXIT.
+028700     EXIT.
+028800
+028900 9999-EXIT.
+029000     STOP RUN.
