@@ -15,14 +15,14 @@
                ASSIGN       TO DATABASE-ANZFILL2
                ORGANIZATION IS INDEXED
                ACCESS       IS DYNAMIC
-               RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY
+               RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY OF ATR-REC
                FILE STATUS  IS WS-FILE-STATUS.
 
            SELECT FLD-FILE
                ASSIGN       TO DATABASE-ANZFLDL3
                ORGANIZATION IS INDEXED
                ACCESS       IS DYNAMIC
-               RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY
+               RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY OF FLD-REC
                FILE STATUS  IS WS-FILE-STATUS.
 
            SELECT PRT-FILE
@@ -30,6 +30,11 @@
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS  IS WS-FILE-STATUS.
 
+           SELECT EXT-FILE
+               ASSIGN       TO DATABASE-PRTANZEXT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS  IS WS-FILE-STATUS.
+
       /
       ****************************************************************
       * D A T A   D I V I S O N                                      *
@@ -51,6 +56,12 @@
            LABEL RECORDS ARE OMITTED.
        01  PRT-REC.
            COPY DDS-ALL-FORMATS OF PRTANZFILS.
+
+      * Flat comma-delimited extract of DTL1-RECD/DTL2-RECD, written
+      * in place of PRT-FILE when WS-EXTRACT-SW is "Y".
+       FD  EXT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  EXT-REC                       PIC X(200).
       /
       ****************************************************************
       * W O R K I N G   S T O R A G E   S E C T I O N                *
@@ -84,20 +95,45 @@
            05 FLDSEQ                     PIC S9(4).
            05 FLDN                       PIC X(10).
 
+       01  SUM1-RECD.
+           05 TOTFILES                   PIC S9(7).
+           05 TOTJRN                     PIC S9(7).
+           05 TOTUNIQ                    PIC S9(7).
+
        01  WS-VARIABLES.
            05 WS-FILE-STATUS             PIC X(2)  VALUE "00".
            05 WS-FIRST-SW                PIC X(1)  VALUE "Y".
            05 LINE-CTR                   PIC S9(2) VALUE 99.
+           05 WS-TOTAL-FILES             PIC S9(7) COMP-3 VALUE 0.
+           05 WS-TOTAL-JRN               PIC S9(7) COMP-3 VALUE 0.
+           05 WS-TOTAL-UNIQ              PIC S9(7) COMP-3 VALUE 0.
+           05 WS-EXTRACT-SW              PIC X(1)  VALUE "N".
+              88 EXTRACT-MODE                       VALUE "Y".
+      *
+      * Unsigned display work fields used only to STRING the numeric
+      * DTL1/DTL2/SUM1 fields into EXT-REC without an overpunched
+      * sign character showing up in the delimited output.
+      *
+       01  WS-EXT-NUMERIC.
+           05 WE-RECS                    PIC 9(10).
+           05 WE-RECLEN                  PIC 9(5).
+           05 WE-FLDSEQ                  PIC 9(4).
+           05 WE-TOTFILES                PIC 9(7).
+           05 WE-TOTJRN                  PIC 9(7).
+           05 WE-TOTUNIQ                 PIC 9(7).
       /
        LINKAGE SECTION.
        01  WS-LIB                        PIC X(10).
        01  WS-TYPE                       PIC X(1).
        01  WS-KEYS                       PIC X(4).
+       01  WS-FILE                       PIC X(10).
+       01  WS-EXTRACT                    PIC X(1).
       /
       ****************************************************************
       *   P R O C E D U R E   D I V I S I O N
       ****************************************************************
-       PROCEDURE DIVISION  USING WS-LIB WS-TYPE WS-KEYS.
+       PROCEDURE DIVISION  USING WS-LIB WS-TYPE WS-KEYS WS-FILE
+                                  WS-EXTRACT.
 
        MAINLINE.
       *
@@ -105,6 +141,8 @@
 
            PERFORM PRT-ATR THRU PRT-EXIT.
 
+           PERFORM PRINT-SUMMARY THRU PRS-EXIT.
+
            PERFORM END-OF-JOB.
            EXIT PROGRAM.
            STOP RUN.
@@ -117,6 +155,10 @@
            IF  WS-LIB  IS NOT EQUAL TO PFLIB OF ANZFILR
                GO TO PRT-EXIT.
 
+           IF  WS-FILE           IS NOT EQUAL TO SPACES
+           AND PFFIL OF ANZFILR  IS NOT EQUAL TO WS-FILE
+               GO TO PRT-EXIT.
+
            IF  WS-TYPE           IS EQUAL TO  "U"
            AND UNIQ OF ANZFILR  NOT EQUAL TO  "Y"
                GO TO PRT-ATR.
@@ -145,15 +187,13 @@
                               JRNL OF DTL1-RECD
                               JRNI OF DTL1-RECD.
 
-           IF  LINE-CTR    IS GREATER THAN 55
-               WRITE PRT-REC FORMAT IS "HEADER1"
-               WRITE PRT-REC FORMAT IS "HEADER2"
-               MOVE 6                TO LINE-CTR.
-
-           MOVE CORRESPONDING DTL1-RECD  TO DETAIL1-O.
+           PERFORM WRITE-DETAIL1 THRU WD1-EXIT.
 
-           WRITE PRT-REC FORMAT IS "DETAIL1".
-           ADD 1                         TO  LINE-CTR.
+           ADD 1                         TO  WS-TOTAL-FILES.
+           IF  JRN OF ANZFILR  IS EQUAL TO  "Y"
+               ADD 1                     TO  WS-TOTAL-JRN.
+           IF  UNIQ OF ANZFILR IS EQUAL TO  "Y"
+               ADD 1                     TO  WS-TOTAL-UNIQ.
 
            IF  WS-KEYS       IS NOT EQUAL TO "*YES"
               GO TO PRT-ATR.
@@ -165,7 +205,7 @@
            MOVE ZEROES               TO  FLDSEQ  OF ANZFLDR.
 
            START FLD-FILE
-               KEY IS NOT LESS THAN EXTERNALLY-DESCRIBED-KEY
+               KEY IS NOT LESS THAN EXTERNALLY-DESCRIBED-KEY OF FLD-REC
                   INVALID KEY
                      GO TO PRT-ATR.
 
@@ -184,22 +224,122 @@
 
            MOVE CORRESPONDING ANZFLDR     TO  DTL2-RECD.
 
-           IF  LINE-CTR    IS GREATER THAN 55
-               WRITE PRT-REC FORMAT IS "HEADER1"
-               WRITE PRT-REC FORMAT IS "HEADER2"
-               MOVE CORRESPONDING DTL1-RECD TO DETAIL1-O
-               WRITE PRT-REC FORMAT IS "DETAIL1"
-               MOVE 7                TO LINE-CTR.
-
-           MOVE CORRESPONDING DTL2-RECD  TO DETAIL2-O.
+           PERFORM WRITE-DETAIL2 THRU WD2-EXIT.
 
-           WRITE PRT-REC FORMAT IS "DETAIL2".
-           ADD 1                         TO  LINE-CTR.
            MOVE SPACES                   TO  DESC OF DTL2-RECD.
            GO TO PRT-001.
 
        PRT-EXIT.
            EXIT.
+      /
+      **************************************************************
+      * WRITE DETAIL1/DETAIL2 - printer format when WS-EXTRACT-SW  *
+      * is "N", one comma-delimited EXT-REC line when it is "Y"    *
+      **************************************************************
+       WRITE-DETAIL1.
+           IF  EXTRACT-MODE
+               MOVE RECS   OF DTL1-RECD    TO  WE-RECS
+               MOVE RECLEN OF DTL1-RECD    TO  WE-RECLEN
+               STRING "F,"                 DELIMITED BY SIZE
+                      FILN  OF DTL1-RECD   DELIMITED BY SIZE
+                      ","                  DELIMITED BY SIZE
+                      LIBN  OF DTL1-RECD   DELIMITED BY SIZE
+                      ","                  DELIMITED BY SIZE
+                      FILA  OF DTL1-RECD   DELIMITED BY SIZE
+                      ","                  DELIMITED BY SIZE
+                      UNIQ  OF DTL1-RECD   DELIMITED BY SIZE
+                      ","                  DELIMITED BY SIZE
+                      MBRS  OF DTL1-RECD   DELIMITED BY SIZE
+                      ","                  DELIMITED BY SIZE
+                      JOINF OF DTL1-RECD   DELIMITED BY SIZE
+                      ","                  DELIMITED BY SIZE
+                      REUSE OF DTL1-RECD   DELIMITED BY SIZE
+                      ","                  DELIMITED BY SIZE
+                      WE-RECS              DELIMITED BY SIZE
+                      ","                  DELIMITED BY SIZE
+                      WE-RECLEN            DELIMITED BY SIZE
+                      ","                  DELIMITED BY SIZE
+                      JRN   OF DTL1-RECD   DELIMITED BY SIZE
+                      ","                  DELIMITED BY SIZE
+                      JRNN  OF DTL1-RECD   DELIMITED BY SIZE
+                      ","                  DELIMITED BY SIZE
+                      JRNL  OF DTL1-RECD   DELIMITED BY SIZE
+                      ","                  DELIMITED BY SIZE
+                      JRNI  OF DTL1-RECD   DELIMITED BY SIZE
+                      INTO EXT-REC
+               WRITE EXT-REC
+           ELSE
+               IF  LINE-CTR    IS GREATER THAN 55
+                   WRITE PRT-REC FORMAT IS "HEADER1"
+                   WRITE PRT-REC FORMAT IS "HEADER2"
+                   MOVE 6                TO LINE-CTR
+               END-IF
+               MOVE CORRESPONDING DTL1-RECD  TO DETAIL1-O
+               WRITE PRT-REC FORMAT IS "DETAIL1"
+               ADD 1                         TO  LINE-CTR
+           END-IF.
+       WD1-EXIT.
+           EXIT.
+      /
+       WRITE-DETAIL2.
+           IF  EXTRACT-MODE
+               MOVE FLDSEQ OF DTL2-RECD    TO  WE-FLDSEQ
+               STRING "K,"                 DELIMITED BY SIZE
+                      FILN  OF DTL1-RECD   DELIMITED BY SIZE
+                      ","                  DELIMITED BY SIZE
+                      WE-FLDSEQ            DELIMITED BY SIZE
+                      ","                  DELIMITED BY SIZE
+                      FLDN  OF DTL2-RECD   DELIMITED BY SIZE
+                      INTO EXT-REC
+               WRITE EXT-REC
+           ELSE
+               IF  LINE-CTR    IS GREATER THAN 55
+                   WRITE PRT-REC FORMAT IS "HEADER1"
+                   WRITE PRT-REC FORMAT IS "HEADER2"
+                   MOVE CORRESPONDING DTL1-RECD TO DETAIL1-O
+                   WRITE PRT-REC FORMAT IS "DETAIL1"
+                   MOVE 7                TO LINE-CTR
+               END-IF
+               MOVE CORRESPONDING DTL2-RECD  TO DETAIL2-O
+               WRITE PRT-REC FORMAT IS "DETAIL2"
+               ADD 1                         TO  LINE-CTR
+           END-IF.
+       WD2-EXIT.
+           EXIT.
+      /
+      **************************************************************
+      * PRINT SUMMARY routine - coverage totals across the run     *
+      **************************************************************
+       PRINT-SUMMARY.
+           IF  EXTRACT-MODE
+               MOVE WS-TOTAL-FILES         TO  WE-TOTFILES
+               MOVE WS-TOTAL-JRN           TO  WE-TOTJRN
+               MOVE WS-TOTAL-UNIQ          TO  WE-TOTUNIQ
+               STRING "TOTALS,"            DELIMITED BY SIZE
+                      WE-TOTFILES          DELIMITED BY SIZE
+                      ","                  DELIMITED BY SIZE
+                      WE-TOTJRN            DELIMITED BY SIZE
+                      ","                  DELIMITED BY SIZE
+                      WE-TOTUNIQ           DELIMITED BY SIZE
+                      INTO EXT-REC
+               WRITE EXT-REC
+           ELSE
+               MOVE WS-TOTAL-FILES         TO  TOTFILES OF SUM1-RECD
+               MOVE WS-TOTAL-JRN           TO  TOTJRN   OF SUM1-RECD
+               MOVE WS-TOTAL-UNIQ          TO  TOTUNIQ  OF SUM1-RECD
+
+               IF  LINE-CTR    IS GREATER THAN 55
+                   WRITE PRT-REC FORMAT IS "HEADER1"
+                   WRITE PRT-REC FORMAT IS "HEADER2"
+                   MOVE 6                TO LINE-CTR
+               END-IF
+
+               MOVE CORRESPONDING SUM1-RECD  TO SUMMARY1-O
+               WRITE PRT-REC FORMAT IS "SUMMARY1"
+               ADD 1                          TO  LINE-CTR
+           END-IF.
+       PRS-EXIT.
+           EXIT.
       /
        PRINT-ERROR.
            IF  LINE-CTR    IS GREATER THAN 55
@@ -244,16 +384,36 @@
               PERFORM PRINT-ERROR THRU PRE-EXIT
               PERFORM END-OF-JOB.
 
-           OPEN OUTPUT PRT-FILE.
-           IF WS-FILE-STATUS IS NOT EQUAL TO "00"
-              PERFORM END-OF-JOB.
+           MOVE WS-EXTRACT            TO  WS-EXTRACT-SW.
+
+           IF  EXTRACT-MODE
+               OPEN OUTPUT EXT-FILE
+               IF WS-FILE-STATUS IS NOT EQUAL TO "00"
+                  PERFORM END-OF-JOB
+                  STOP RUN
+               END-IF
+               STRING "TYPE,FILN,LIBN,FILA,UNIQ,MBRS,JOINF,REUSE,RECS,"
+                          DELIMITED BY SIZE
+                      "RECLEN,JRN,JRNN,JRNL,JRNI"
+                          DELIMITED BY SIZE
+                      INTO EXT-REC
+               WRITE EXT-REC
+           ELSE
+               OPEN OUTPUT PRT-FILE
+               IF WS-FILE-STATUS IS NOT EQUAL TO "00"
+                  PERFORM END-OF-JOB
+               END-IF
+           END-IF.
 
            MOVE WS-LIB               TO  PFLIB   OF ANZFILR.
-           MOVE LOW-VALUES           TO  PFFIL   OF ANZFILR.
+           IF  WS-FILE               IS EQUAL TO  SPACES
+               MOVE LOW-VALUES           TO  PFFIL   OF ANZFILR
+           ELSE
+               MOVE WS-FILE              TO  PFFIL   OF ANZFILR.
            MOVE ZEROES               TO  FILSEQ  OF ANZFILR.
 
            START ATR-FILE
-               KEY IS NOT LESS THAN EXTERNALLY-DESCRIBED-KEY
+               KEY IS NOT LESS THAN EXTERNALLY-DESCRIBED-KEY OF ATR-REC
                   INVALID KEY
               MOVE "Entries for Library do not exist" TO ERRDESC
                   OF ERR2-RECD
@@ -270,3 +430,4 @@
            CLOSE FLD-FILE.
            CLOSE ATR-FILE.
            CLOSE PRT-FILE.
+           CLOSE EXT-FILE.
