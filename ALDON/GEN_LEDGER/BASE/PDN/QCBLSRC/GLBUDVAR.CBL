@@ -0,0 +1,230 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    GLBUDVAR.
+000300 AUTHOR.        M J FENNIMORE.
+000400 INSTALLATION.  ALDON DATA PROCESSING - GENERAL LEDGER.
+000500 DATE-WRITTEN.  08/25/2021.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*  GLBUDVAR  -  BUDGET-VS-ACTUAL VARIANCE REPORT                *
+001000*                                                               *
+001100*  BROWSES THE BUDGET MASTER (GLBUDREC) IN ACCOUNT/DEPARTMENT/  *
+001200*  PERIOD KEY SEQUENCE.  FOR EACH BUDGET ROW THE ACCOUNT IS     *
+001300*  LOOKED UP ON THE CHART-OF-ACCOUNTS MASTER (GLCOAREC) FOR ITS *
+001400*  ACTUAL POSTED BALANCE, WHICH IS PRINTED ALONGSIDE THE        *
+001500*  BUDGETED AMOUNT AND THE VARIANCE BETWEEN THEM.  GLCOAREC     *
+001600*  CARRIES NO DEPARTMENT BREAKDOWN OF ITS OWN, SO THE ACCOUNT'S *
+001700*  WHOLE-LEDGER BALANCE IS USED AS THE ACTUAL FOR EVERY         *
+001800*  DEPARTMENT BUDGETED AGAINST THAT ACCOUNT.                    *
+001900*                                                               *
+002000*---------------------------------------------------------------*
+002100*  MODIFICATION HISTORY                                         *
+002200*---------------------------------------------------------------*
+002300*  08/25/21  MJF  ORIGINAL PROGRAM.                             *
+002400*****************************************************************
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.   IBM-ISERIES.
+002800 OBJECT-COMPUTER.   IBM-ISERIES.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT BUD-FILE   ASSIGN TO GLBUDGT
+003200         ORGANIZATION IS INDEXED
+003300         ACCESS       IS DYNAMIC
+003400         RECORD KEY   IS GLBUD-KEY
+003500         FILE STATUS  IS WS-BUD-STATUS.
+003600
+003700     SELECT COA-FILE   ASSIGN TO GLCOA
+003800         ORGANIZATION IS INDEXED
+003900         ACCESS       IS DYNAMIC
+004000         RECORD KEY   IS GLCOA-KEY
+004100         FILE STATUS  IS WS-COA-STATUS.
+004200
+004300     SELECT RPT-FILE   ASSIGN TO GLBUDRPTP
+004400         ORGANIZATION IS SEQUENTIAL
+004500         FILE STATUS  IS WS-RPT-STATUS.
+004600
+004700/
+004800*****************************************************************
+004900* D A T A   D I V I S I O N                                     *
+005000*****************************************************************
+005100 DATA DIVISION.
+005200 FILE SECTION.
+005300
+005400 FD  BUD-FILE
+005500     LABEL RECORDS ARE STANDARD.
+005600     COPY GLBUDREC.
+005700
+005800 FD  COA-FILE
+005900     LABEL RECORDS ARE STANDARD.
+006000     COPY GLCOAREC.
+006100
+006200 FD  RPT-FILE
+006300     LABEL RECORDS ARE STANDARD
+006400     RECORDING MODE IS F.
+006500     COPY GLBUDPRT.
+006600
+006700/
+006800*****************************************************************
+006900* W O R K I N G   S T O R A G E   S E C T I O N                 *
+007000*****************************************************************
+007100 WORKING-STORAGE SECTION.
+007200
+007300 77  WS-BUD-STATUS              PIC X(02) VALUE SPACES.
+007400     88  WS-BUD-OK                       VALUE "00".
+007500     88  WS-BUD-EOF                      VALUE "10".
+007600
+007700 77  WS-COA-STATUS              PIC X(02) VALUE SPACES.
+007800     88  WS-COA-OK                       VALUE "00".
+007900     88  WS-COA-NOTFOUND                 VALUE "23".
+008000
+008100 77  WS-RPT-STATUS              PIC X(02) VALUE SPACES.
+008200
+008300 77  WS-COA-FOUND-SW            PIC X(01) VALUE "N".
+008400     88  WS-COA-FOUND                    VALUE "Y".
+008500
+008600 77  WS-ACTUAL-BAL              PIC S9(09)V99 COMP-3 VALUE ZERO.
+008700 77  WS-VARIANCE                PIC S9(09)V99 COMP-3 VALUE ZERO.
+008800
+008900 77  WS-BUDGET-CNT              PIC 9(07) BINARY VALUE ZERO.
+009000
+009100 01  WS-DETAIL-LINE.
+009150     05  WS-DTL-CO-CODE         PIC X(03).
+009200     05  FILLER                 PIC X(02) VALUE SPACES.
+009300     05  WS-DTL-ACCT-NO         PIC 9(06).
+009400     05  FILLER                 PIC X(02) VALUE SPACES.
+009500     05  WS-DTL-DEPT            PIC X(04).
+009600     05  FILLER                 PIC X(02) VALUE SPACES.
+009700     05  WS-DTL-PERIOD          PIC 9(06).
+009800     05  FILLER                 PIC X(02) VALUE SPACES.
+009900     05  WS-DTL-BUDGET          PIC -(7)9.99.
+010000     05  FILLER                 PIC X(02) VALUE SPACES.
+010100     05  WS-DTL-ACTUAL          PIC -(7)9.99.
+010200     05  FILLER                 PIC X(02) VALUE SPACES.
+010300     05  WS-DTL-VARIANCE        PIC -(7)9.99.
+010400
+010500/
+010600*****************************************************************
+010700* P R O C E D U R E   D I V I S I O N                           *
+010800*****************************************************************
+010900 PROCEDURE DIVISION.
+011000
+011100*****************************************************************
+011200* 0000-MAINLINE                                                 *
+011300*****************************************************************
+011400 0000-MAINLINE.
+011500     PERFORM 1000-INITIALIZE          THRU 1000-EXIT.
+011600     PERFORM 2000-PRINT-ONE-VARIANCE  THRU 2000-EXIT
+011700         UNTIL WS-BUD-EOF.
+011800     PERFORM 9000-TERMINATE           THRU 9000-EXIT.
+011900     GO TO 9999-EXIT.
+012000
+012100*****************************************************************
+012200* 1000-INITIALIZE - OPEN THE FILES, PRINT THE REPORT HEADING    *
+012300*                   LINES AND POSITION AT THE FIRST BUDGET ROW  *
+012400*****************************************************************
+012500 1000-INITIALIZE.
+012600     OPEN INPUT  BUD-FILE.
+012700     OPEN INPUT  COA-FILE.
+012800     OPEN OUTPUT RPT-FILE.
+012900
+013000     MOVE SPACES                  TO  GLBUDP-RECORD.
+013050     MOVE "BUDGET-VS-ACTUAL VARIANCE REPORT"
+013100                                   TO  GLBUDP-RECORD.
+013200     WRITE GLBUDP-RECORD.
+013300
+013400     MOVE SPACES                  TO  GLBUDP-RECORD.
+013500     WRITE GLBUDP-RECORD.
+013600
+013700     MOVE SPACES                  TO  GLBUDP-RECORD.
+013800     MOVE "CO  ACCT    DEPT  PERIOD  BUDGET    ACTUAL   VARIANCE"
+013900                                   TO  GLBUDP-RECORD.
+014000     WRITE GLBUDP-RECORD.
+014100
+014200     MOVE LOW-VALUES              TO  GLBUD-KEY.
+014300     START BUD-FILE
+014400         KEY IS NOT LESS THAN GLBUD-KEY
+014500         INVALID KEY
+014600             MOVE "10"            TO  WS-BUD-STATUS.
+014700
+014800     IF  WS-BUD-OK
+014900         PERFORM 2100-READ-NEXT-BUD THRU 2100-EXIT.
+015000 1000-EXIT.
+015100     EXIT.
+015200
+015300*****************************************************************
+015400* 2000-PRINT-ONE-VARIANCE - LOOK UP THE ACCOUNT'S ACTUAL        *
+015500*                           BALANCE AND PRINT THE VARIANCE LINE *
+015600*****************************************************************
+015700 2000-PRINT-ONE-VARIANCE.
+015800     PERFORM 2200-LOOKUP-COA          THRU 2200-EXIT.
+015900     PERFORM 2300-PRINT-BUDGET-LINE   THRU 2300-EXIT.
+016000     ADD 1                        TO  WS-BUDGET-CNT.
+016100
+016200     PERFORM 2100-READ-NEXT-BUD       THRU 2100-EXIT.
+016300 2000-EXIT.
+016400     EXIT.
+016500
+016600*****************************************************************
+016700* 2100-READ-NEXT-BUD - READ THE NEXT BUDGET ROW IN KEY SEQUENCE *
+016800*****************************************************************
+016900 2100-READ-NEXT-BUD.
+017000     READ BUD-FILE NEXT RECORD
+017100         AT END
+017200             MOVE "10"            TO  WS-BUD-STATUS.
+017300 2100-EXIT.
+017400     EXIT.
+017500
+017600*****************************************************************
+017700* 2200-LOOKUP-COA - READ THE BUDGETED ACCOUNT OFF THE CHART OF  *
+017800*                   ACCOUNTS MASTER FOR ITS ACTUAL BALANCE      *
+017900*****************************************************************
+018000 2200-LOOKUP-COA.
+018100     MOVE "N"                     TO  WS-COA-FOUND-SW.
+018200     MOVE 0                       TO  WS-ACTUAL-BAL.
+018250     MOVE GLBUD-CO-CODE           TO  GLCOA-CO-CODE.
+018300     MOVE GLBUD-ACCT-NO           TO  GLCOA-ACCT-NO.
+018400
+018500     READ COA-FILE
+018600         INVALID KEY
+018700             GO TO 2200-EXIT.
+018800
+018900     MOVE "Y"                     TO  WS-COA-FOUND-SW.
+019000     MOVE GLCOA-CURR-BAL          TO  WS-ACTUAL-BAL.
+019100 2200-EXIT.
+019200     EXIT.
+019300
+019400*****************************************************************
+019500* 2300-PRINT-BUDGET-LINE - PRINT THE BUDGET, ACTUAL AND         *
+019600*                          VARIANCE FOR ONE ACCOUNT/DEPARTMENT/ *
+019700*                          PERIOD ROW                           *
+019800*****************************************************************
+019900 2300-PRINT-BUDGET-LINE.
+020000     SUBTRACT GLBUD-AMOUNT FROM WS-ACTUAL-BAL GIVING WS-VARIANCE.
+020100
+020200     MOVE SPACES                  TO  WS-DETAIL-LINE.
+020250     MOVE GLBUD-CO-CODE           TO  WS-DTL-CO-CODE.
+020300     MOVE GLBUD-ACCT-NO           TO  WS-DTL-ACCT-NO.
+020400     MOVE GLBUD-DEPT-CODE         TO  WS-DTL-DEPT.
+020500     MOVE GLBUD-PERIOD            TO  WS-DTL-PERIOD.
+020600     MOVE GLBUD-AMOUNT            TO  WS-DTL-BUDGET.
+020700     MOVE WS-ACTUAL-BAL           TO  WS-DTL-ACTUAL.
+020800     MOVE WS-VARIANCE             TO  WS-DTL-VARIANCE.
+020900
+021000     MOVE WS-DETAIL-LINE          TO  GLBUDP-RECORD.
+021100     WRITE GLBUDP-RECORD.
+021200 2300-EXIT.
+021300     EXIT.
+021400
+021500*****************************************************************
+021600* 9000-TERMINATE - CLOSE ALL FILES                               *
+021700*****************************************************************
+021800 9000-TERMINATE.
+021900     CLOSE BUD-FILE.
+022000     CLOSE COA-FILE.
+022100     CLOSE RPT-FILE.
+022200 9000-EXIT.
+022300     EXIT.
+022400
+022500 9999-EXIT.
+022600     STOP RUN.
