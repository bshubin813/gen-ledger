@@ -0,0 +1,443 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   PMTANZFIL.
+       AUTHOR.       DATA MIRROR CORP.
+       INSTALLATION. DATA MIRROR CORP.
+       DATE-COMPILED.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ATTR1-FILE
+               ASSIGN       TO DATABASE-ANZFILL1
+               ORGANIZATION IS INDEXED
+               ACCESS       IS DYNAMIC
+               RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY OF ATTR1-REC
+               FILE STATUS  IS WS-FILE-STATUS.
+
+           SELECT FLD1-FILE
+               ASSIGN       TO DATABASE-ANZFLDL1
+               ORGANIZATION IS INDEXED
+               ACCESS       IS DYNAMIC
+               RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY OF FLD1-REC
+               FILE STATUS  IS WS-FILE-STATUS.
+
+           SELECT ATTR2-FILE
+               ASSIGN       TO DATABASE-ANZFILL2
+               ORGANIZATION IS INDEXED
+               ACCESS       IS DYNAMIC
+               RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY OF ATTR2-REC
+               FILE STATUS  IS WS-FILE-STATUS.
+
+           SELECT FLD2-FILE
+               ASSIGN       TO DATABASE-ANZFLDL2
+               ORGANIZATION IS INDEXED
+               ACCESS       IS DYNAMIC
+               RECORD KEY   IS EXTERNALLY-DESCRIBED-KEY OF FLD2-REC
+                     WITH DUPLICATES
+               FILE STATUS  IS WS-FILE-STATUS.
+
+      /
+      ****************************************************************
+      * D A T A   D I V I S O N                                      *
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ATTR1-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  ATTR1-REC.
+           COPY DDS-ALL-FORMATS OF ANZFILL1.
+
+       FD  FLD1-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  FLD1-REC.
+           COPY DDS-ALL-FORMATS OF ANZFLDL1.
+
+       FD  ATTR2-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  ATTR2-REC.
+           COPY DDS-ALL-FORMATS OF ANZFILL2.
+
+       FD  FLD2-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  FLD2-REC.
+           COPY DDS-ALL-FORMATS OF ANZFLDL2.
+      /
+      ****************************************************************
+      * W O R K I N G   S T O R A G E   S E C T I O N                *
+      ****************************************************************
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-PROMOTED-PFFIL              PIC X(10).
+       01  WS-PROMOTED-PFLIB              PIC X(10).
+      *
+       01  WS-MSG.
+           05 WS-MSGID                   PIC X(7).
+           05 WS-MSGF.
+              10 WS-MSGFIL               PIC X(10).
+              10 WS-MSGLIB               PIC X(10).
+           05 WS-MSGDTA                  PIC X(100).
+           05 WS-MSGDTALEN               PIC S9(8) COMP-4 VALUE 0.
+           05 WS-MSGTYP                  PIC X(10) VALUE "*INFO".
+           05 WS-MSGTYP-DIAG             PIC X(10) VALUE "*DIAG".
+           05 WS-MSGTYP-INFO             PIC X(10) VALUE "*INFO".
+           05 WS-MSGTYP-ESCAPE           PIC X(10) VALUE "*ESCAPE".
+           05 WS-MSGQ                    PIC X(10) VALUE "*".
+           05 WS-MSG-NOTIFY-COUNT        PIC S9(5) COMP-3 VALUE 0.
+           05 WS-MSG-NOTIFY-MSGID        PIC X(10) VALUE "DMU0185".
+           05 WS-MSG-NOTIFY-MSGDTA.
+              10 WS-MSGDTA-THRESHOLD     PIC S9(9) COMP-4.
+              10 WS-MSGDTA-EXTERNAL      PIC X(10).
+           05 WS-MSG-NOTIFY-MSGDTALEN    PIC S9(8) COMP-4 VALUE 14.
+           05 WS-MSG-QCOUNT              PIC S9(8) COMP-4 VALUE 1.
+           05 WS-CSCTR                   PIC S9(8) COMP-4 VALUE 0.
+           05 WS-MSGKEY                  PIC X(4).
+           05 WS-ERRCDE.
+              10 WS-ERRBYTP              PIC S9(8) COMP-4 VALUE 66.
+              10 WS-ERRBYTA              PIC S9(8) COMP-4.
+              10 WS-ERRID                PIC X(7).
+              10 WS-ERRRES               PIC X(1).
+              10 WS-ERRDATA              PIC X(50).
+      *
+           05 WS-MSGRMV                  PIC X(10) VALUE "*OLD".
+      *
+       01  WS-MSG-SYSPARM-DATA.
+           05 WS-MSGQ-EXTERNAL.
+              07 WS-MSGQ-EXTERNAL-NAME   PIC X(10) VALUE SPACES.
+              07 WS-MSGQ-EXTERNAL-LIB    PIC X(10) VALUE SPACES.
+           05 WS-MSGQ-NOTIFY             PIC X(20) VALUE SPACES.
+           05 WS-MSG-NOTIFY-THRESHOLD    PIC 9(5)  VALUE 0.
+      *
+       01  WS-MSGDTA-FMT.
+           05 WS-MD-FILE                 PIC X(10).
+           05 WS-MD-KEY                  PIC X(50).
+
+       01  WS-VARIABLES.
+           05 WS-FILE-STATUS             PIC X(2)  VALUE "00".
+           05 WS-FIRST-SW                PIC X(1)  VALUE "Y".
+           05 WS-FOUND-SW                PIC X(1)  VALUE "N".
+              88 ATTR1-FOUND             VALUE "Y".
+      /
+       LINKAGE SECTION.
+       01  WS-FILE                       PIC X(10).
+       01  WS-LIB                        PIC X(10).
+       01  WS-SEQ                        PIC S9(4) COMP-3.
+
+       01  WS-NOTIFY-PARMS.
+           05  WS-NOTIFY-THRESHOLD-PARM    PIC 9(5).
+           05  WS-NOTIFY-MSGQ-PARM         PIC X(20).
+      /
+      ****************************************************************
+      *   P R O C E D U R E   D I V I S I O N
+      ****************************************************************
+       PROCEDURE DIVISION USING WS-FILE WS-LIB WS-SEQ
+                                WS-NOTIFY-PARMS.
+
+       MAINLINE.
+      *
+           PERFORM INITIAL-LOGIC  THRU INIT-EXIT.
+
+           PERFORM PROMOTE-ATTR   THRU PA-EXIT.
+
+           IF ATTR1-FOUND
+              PERFORM PROMOTE-FLDS THRU PFL-EXIT.
+
+           PERFORM END-OF-JOB.
+      /
+      **************************************************************
+      * PROMOTE-ATTR copies the reviewed ANZFILL1 row identified by *
+      * FILN/LIBN/FILSEQ forward into ANZFILL2, keyed there by the  *
+      * physical source file (PFLIB/PFFIL/FILSEQ) instead.          *
+      **************************************************************
+       PROMOTE-ATTR.
+
+           MOVE WS-FILE                    TO FILN OF ANZFILR
+                                               OF ATTR1-REC.
+           MOVE WS-LIB                     TO LIBN OF ANZFILR
+                                               OF ATTR1-REC.
+           MOVE WS-SEQ                     TO FILSEQ OF ANZFILR
+                                               OF ATTR1-REC.
+           START ATTR1-FILE
+               KEY IS NOT LESS THAN EXTERNALLY-DESCRIBED-KEY
+                                               OF ATTR1-REC
+               INVALID KEY
+                  MOVE "DMA0008"         TO  WS-MSGID
+                  MOVE WS-FILE           TO  WS-MSGDTA
+                  MOVE 10                TO  WS-MSGDTALEN
+                  PERFORM SND-MSG-RTN THRU SMR-EXIT
+                  GO TO PA-EXIT.
+
+           READ ATTR1-FILE NEXT
+             AT END
+                MOVE "DMA0008"          TO  WS-MSGID
+                MOVE WS-FILE            TO  WS-MSGDTA
+                MOVE 10                 TO  WS-MSGDTALEN
+                PERFORM SND-MSG-RTN THRU SMR-EXIT
+                GO TO PA-EXIT.
+
+           IF  FILN OF ANZFILR   OF ATTR1-REC IS NOT EQUAL TO WS-FILE
+           OR  LIBN OF ANZFILR   OF ATTR1-REC IS NOT EQUAL TO WS-LIB
+           OR  FILSEQ OF ANZFILR OF ATTR1-REC IS NOT EQUAL TO WS-SEQ
+               MOVE "DMA0008"          TO  WS-MSGID
+               MOVE WS-FILE            TO  WS-MSGDTA
+               MOVE 10                 TO  WS-MSGDTALEN
+               PERFORM SND-MSG-RTN THRU SMR-EXIT
+               GO TO PA-EXIT.
+
+           MOVE "Y"                     TO WS-FOUND-SW.
+
+           MOVE PFFIL OF ANZFILR OF ATTR1-REC TO WS-PROMOTED-PFFIL.
+           MOVE PFLIB OF ANZFILR OF ATTR1-REC TO WS-PROMOTED-PFLIB.
+
+           MOVE PFLIB  OF ANZFILR OF ATTR1-REC TO PFLIB  OF ANZFILR
+                                                    OF ATTR2-REC.
+           MOVE PFFIL  OF ANZFILR OF ATTR1-REC TO PFFIL  OF ANZFILR
+                                                    OF ATTR2-REC.
+           MOVE FILSEQ OF ANZFILR OF ATTR1-REC TO FILSEQ OF ANZFILR
+                                                    OF ATTR2-REC.
+           MOVE FILN   OF ANZFILR OF ATTR1-REC TO FILN   OF ANZFILR
+                                                    OF ATTR2-REC.
+           MOVE LIBN   OF ANZFILR OF ATTR1-REC TO LIBN   OF ANZFILR
+                                                    OF ATTR2-REC.
+           MOVE FILA   OF ANZFILR OF ATTR1-REC TO FILA   OF ANZFILR
+                                                    OF ATTR2-REC.
+           MOVE MBRS   OF ANZFILR OF ATTR1-REC TO MBRS   OF ANZFILR
+                                                    OF ATTR2-REC.
+           MOVE JRN    OF ANZFILR OF ATTR1-REC TO JRN    OF ANZFILR
+                                                    OF ATTR2-REC.
+           MOVE JRNN   OF ANZFILR OF ATTR1-REC TO JRNN   OF ANZFILR
+                                                    OF ATTR2-REC.
+           MOVE JRNL   OF ANZFILR OF ATTR1-REC TO JRNL   OF ANZFILR
+                                                    OF ATTR2-REC.
+           MOVE JRNI   OF ANZFILR OF ATTR1-REC TO JRNI   OF ANZFILR
+                                                    OF ATTR2-REC.
+           MOVE RECS   OF ANZFILR OF ATTR1-REC TO RECS   OF ANZFILR
+                                                    OF ATTR2-REC.
+           MOVE JOINF  OF ANZFILR OF ATTR1-REC TO JOINF  OF ANZFILR
+                                                    OF ATTR2-REC.
+           MOVE REUSE  OF ANZFILR OF ATTR1-REC TO REUSE  OF ANZFILR
+                                                    OF ATTR2-REC.
+           MOVE RECLEN OF ANZFILR OF ATTR1-REC TO RECLEN OF ANZFILR
+                                                    OF ATTR2-REC.
+           MOVE UNIQ   OF ANZFILR OF ATTR1-REC TO UNIQ   OF ANZFILR
+                                                    OF ATTR2-REC.
+           MOVE PFLIB  OF ANZFILR OF ATTR1-REC TO SRTLIB OF ANZFILR
+                                                    OF ATTR2-REC.
+           MOVE FILN   OF ANZFILR OF ATTR1-REC TO SRTFIL OF ANZFILR
+                                                    OF ATTR2-REC.
+
+           REWRITE ATTR2-REC.
+           IF WS-FILE-STATUS IS EQUAL TO "23"
+              WRITE ATTR2-REC.
+           IF WS-FILE-STATUS IS NOT EQUAL TO "00"
+              MOVE "DMA0010"    TO  WS-MSGID
+              MOVE "ANZFILL2"   TO  WS-MSGDTA
+              MOVE 10           TO  WS-MSGDTALEN
+              PERFORM SND-MSG-RTN THRU SMR-EXIT
+              GO TO PA-EXIT.
+
+       PA-EXIT.
+           EXIT.
+      /
+      **************************************************************
+      * PROMOTE-FLDS carries every ANZFLDL1 key-field row for this  *
+      * FILN/LIBN into ANZFLDL2, purging any prior ANZFLDL2 rows    *
+      * for that physical file first so a re-promote does not leave *
+      * a stale set of fields mixed in with the refreshed ones.     *
+      **************************************************************
+       PROMOTE-FLDS.
+
+           MOVE WS-PROMOTED-PFFIL          TO PFFIL OF ANZFLDR
+                                               OF FLD2-REC.
+           MOVE WS-PROMOTED-PFLIB          TO PFLIB OF ANZFLDR
+                                               OF FLD2-REC.
+           MOVE ZEROES                     TO FILSEQ OF ANZFLDR
+                                               OF FLD2-REC.
+           START FLD2-FILE
+               KEY IS NOT LESS THAN EXTERNALLY-DESCRIBED-KEY OF FLD2-REC
+               INVALID KEY
+                  GO TO PFL-0002.
+
+       PFL-0001.
+           READ FLD2-FILE NEXT
+             AT END
+                GO TO PFL-0002.
+
+           IF  PFFIL OF ANZFLDR OF FLD2-REC IS NOT EQUAL TO
+                                              WS-PROMOTED-PFFIL
+           OR  PFLIB OF ANZFLDR OF FLD2-REC IS NOT EQUAL TO
+                                              WS-PROMOTED-PFLIB
+                GO TO PFL-0002.
+
+           DELETE FLD2-FILE.
+           IF WS-FILE-STATUS IS NOT EQUAL TO "00"
+              MOVE "DMA0010"    TO  WS-MSGID
+              MOVE "ANZFLDL2"   TO  WS-MSGDTA
+              MOVE 10           TO  WS-MSGDTALEN
+              PERFORM SND-MSG-RTN THRU SMR-EXIT
+              GO TO PFL-EXIT.
+
+           GO TO PFL-0001.
+
+       PFL-0002.
+           MOVE WS-FILE                    TO FILN OF ANZFLDR
+                                               OF FLD1-REC.
+           MOVE WS-LIB                     TO LIBN OF ANZFLDR
+                                               OF FLD1-REC.
+           MOVE ZEROES                     TO FILSEQ OF ANZFLDR
+                                               OF FLD1-REC.
+           START FLD1-FILE
+               KEY IS NOT LESS THAN EXTERNALLY-DESCRIBED-KEY OF FLD1-REC
+               INVALID KEY
+                  GO TO PFL-EXIT.
+
+       PFL-0003.
+           READ FLD1-FILE NEXT
+             AT END
+                GO TO PFL-EXIT.
+
+           IF  FILN OF ANZFLDR OF FLD1-REC IS NOT EQUAL TO WS-FILE
+           OR  LIBN OF ANZFLDR OF FLD1-REC IS NOT EQUAL TO WS-LIB
+                GO TO PFL-EXIT.
+
+           MOVE PFFIL  OF ANZFLDR OF FLD1-REC TO PFFIL  OF ANZFLDR
+                                                   OF FLD2-REC.
+           MOVE PFLIB  OF ANZFLDR OF FLD1-REC TO PFLIB  OF ANZFLDR
+                                                   OF FLD2-REC.
+           MOVE FILSEQ OF ANZFLDR OF FLD1-REC TO FILSEQ OF ANZFLDR
+                                                   OF FLD2-REC.
+           MOVE FILN   OF ANZFLDR OF FLD1-REC TO FILN   OF ANZFLDR
+                                                   OF FLD2-REC.
+           MOVE LIBN   OF ANZFLDR OF FLD1-REC TO LIBN   OF ANZFLDR
+                                                   OF FLD2-REC.
+           MOVE FLDN   OF ANZFLDR OF FLD1-REC TO FLDN   OF ANZFLDR
+                                                   OF FLD2-REC.
+           MOVE FLDSEQ OF ANZFLDR OF FLD1-REC TO FLDSEQ OF ANZFLDR
+                                                   OF FLD2-REC.
+
+           WRITE FLD2-REC.
+           IF WS-FILE-STATUS IS NOT EQUAL TO "00"
+              MOVE "DMA0010"    TO  WS-MSGID
+              MOVE "ANZFLDL2"   TO  WS-MSGDTA
+              MOVE 10           TO  WS-MSGDTALEN
+              PERFORM SND-MSG-RTN THRU SMR-EXIT
+              GO TO PFL-EXIT.
+
+           GO TO PFL-0003.
+
+       PFL-EXIT.
+           EXIT.
+      /
+      **************************************************************
+      * INITIAL LOGIC routine                                      *
+      **************************************************************
+       INITIAL-LOGIC.
+
+           MOVE WS-NOTIFY-THRESHOLD-PARM TO WS-MSG-NOTIFY-THRESHOLD.
+           MOVE WS-NOTIFY-MSGQ-PARM      TO  WS-MSGQ-NOTIFY.
+
+           OPEN INPUT ATTR1-FILE.
+           IF WS-FILE-STATUS IS NOT EQUAL TO "00"
+              MOVE "ANZFILL1"        TO  WS-MSGDTA
+              MOVE 10                TO  WS-MSGDTALEN
+              MOVE "DMA0007"         TO  WS-MSGID
+              PERFORM SND-MSG-RTN THRU SMR-EXIT
+              PERFORM END-OF-JOB.
+
+           OPEN INPUT FLD1-FILE.
+           IF WS-FILE-STATUS IS NOT EQUAL TO "00"
+              MOVE "ANZFLDL1"        TO  WS-MSGDTA
+              MOVE 10                TO  WS-MSGDTALEN
+              MOVE "DMA0007"         TO  WS-MSGID
+              PERFORM SND-MSG-RTN THRU SMR-EXIT
+              PERFORM END-OF-JOB.
+
+           OPEN I-O   ATTR2-FILE.
+           IF WS-FILE-STATUS IS NOT EQUAL TO "00"
+              MOVE "ANZFILL2"        TO  WS-MSGDTA
+              MOVE 10                TO  WS-MSGDTALEN
+              MOVE "DMA0007"         TO  WS-MSGID
+              PERFORM SND-MSG-RTN THRU SMR-EXIT
+              PERFORM END-OF-JOB.
+
+           OPEN I-O   FLD2-FILE.
+           IF WS-FILE-STATUS IS NOT EQUAL TO "00"
+              MOVE "ANZFLDL2"        TO  WS-MSGDTA
+              MOVE 10                TO  WS-MSGDTALEN
+              MOVE "DMA0007"         TO  WS-MSGID
+              PERFORM SND-MSG-RTN THRU SMR-EXIT
+              PERFORM END-OF-JOB.
+
+       INIT-EXIT.
+           EXIT.
+
+      /
+      **************************************************************
+      * END OF JOB routine.                                        *
+      **************************************************************
+       END-OF-JOB.
+
+           CLOSE ATTR1-FILE
+                 FLD1-FILE
+                 ATTR2-FILE
+                 FLD2-FILE.
+           STOP RUN.
+      /
+      **************************************************************
+      * SEND MESSAGE ROUTINE                                       *
+      **************************************************************
+       SND-MSG-RTN.
+
+           MOVE   "HATMSGF"         TO     WS-MSGFIL
+           MOVE   "*LIBL     "      TO     WS-MSGLIB
+           CALL   "QMHSNDPM"        USING  WS-MSGID
+                                           WS-MSGF
+                                           WS-MSGDTA
+                                           WS-MSGDTALEN
+                                           WS-MSGTYP
+                                           WS-MSGQ
+                                           WS-CSCTR
+                                           WS-MSGKEY
+                                           WS-ERRCDE.
+      *
+           IF WS-MSGQ-EXTERNAL IS NOT EQUAL TO SPACES
+              CALL   "QMHSNDM"      USING  WS-MSGID
+                                           WS-MSGF
+                                           WS-MSGDTA
+                                           WS-MSGDTALEN
+                                           WS-MSGTYP
+                                           WS-MSGQ-EXTERNAL
+                                           WS-MSG-QCOUNT
+                                           WS-MSGQ-EXTERNAL
+                                           WS-MSGKEY
+                                           WS-ERRCDE.
+      *
+           IF WS-MSGTYP IS EQUAL TO WS-MSGTYP-DIAG
+              IF WS-MSG-NOTIFY-THRESHOLD IS NOT EQUAL TO ZERO
+                 ADD 1                 TO WS-MSG-NOTIFY-COUNT
+                 IF WS-MSG-NOTIFY-COUNT IS GREATER THAN OR EQUAL TO
+                                          WS-MSG-NOTIFY-THRESHOLD
+                    MOVE ZERO          TO WS-MSG-NOTIFY-COUNT
+                    IF WS-MSGQ-NOTIFY IS NOT EQUAL TO SPACES
+                       MOVE WS-MSG-NOTIFY-THRESHOLD
+                                       TO WS-MSGDTA-THRESHOLD
+                       MOVE WS-MSGQ-EXTERNAL TO WS-MSGDTA-EXTERNAL
+                       CALL "QMHSNDM"  USING  WS-MSG-NOTIFY-MSGID
+                                              WS-MSGF
+                                              WS-MSG-NOTIFY-MSGDTA
+                                              WS-MSG-NOTIFY-MSGDTALEN
+                                              WS-MSGTYP-INFO
+                                              WS-MSGQ-NOTIFY
+                                              WS-MSG-QCOUNT
+                                              WS-MSGQ-NOTIFY
+                                              WS-MSGKEY
+                                              WS-ERRCDE.
+      *
+           MOVE WS-MSGTYP-INFO         TO WS-MSGTYP.
+      *
+       SMR-EXIT.
+           EXIT.
