@@ -0,0 +1,258 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    GLSUBRCN.
+000300 AUTHOR.        M J FENNIMORE.
+000400 INSTALLATION.  ALDON DATA PROCESSING - GENERAL LEDGER.
+000500 DATE-WRITTEN.  08/23/2021.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*  GLSUBRCN  -  SUBSIDIARY LEDGER RECONCILIATION REPORT         *
+001000*                                                               *
+001100*  BROWSES THE SUBSIDIARY LEDGER CONTROL TOTAL FILE (GLSUBREC)  *
+001200*  IN KEY SEQUENCE.  FOR EACH SUBSIDIARY LEDGER/CONTROL-ACCOUNT *
+001300*  ROW, THE CONTROL ACCOUNT IS LOOKED UP ON THE CHART-OF-       *
+001400*  ACCOUNTS MASTER (GLCOAREC) AND GLSUB-CTL-TOTAL IS COMPARED   *
+001500*  AGAINST THE ACCOUNT'S GLCOA-CURR-BAL.  ANY CONTROL ACCOUNT   *
+001600*  THAT DOES NOT TIE OUT - OR THAT DOES NOT EXIST ON THE CHART  *
+001700*  OF ACCOUNTS AT ALL - IS FLAGGED ON THE REPORT SO A FEED THAT *
+001800*  POSTED SHORT OR POSTED TWICE DOESN'T GO UNNOTICED.           *
+001900*                                                               *
+002000*---------------------------------------------------------------*
+002100*  MODIFICATION HISTORY                                         *
+002200*---------------------------------------------------------------*
+002300*  08/23/21  MJF  ORIGINAL PROGRAM.                             *
+002400*****************************************************************
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.   IBM-ISERIES.
+002800 OBJECT-COMPUTER.   IBM-ISERIES.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT SUB-FILE   ASSIGN TO GLSUBCTL
+003200         ORGANIZATION IS INDEXED
+003300         ACCESS       IS DYNAMIC
+003400         RECORD KEY   IS GLSUB-KEY
+003500         FILE STATUS  IS WS-SUB-STATUS.
+003600
+003700     SELECT COA-FILE   ASSIGN TO GLCOA
+003800         ORGANIZATION IS INDEXED
+003900         ACCESS       IS DYNAMIC
+004000         RECORD KEY   IS GLCOA-KEY
+004100         FILE STATUS  IS WS-COA-STATUS.
+004200
+004300     SELECT RPT-FILE   ASSIGN TO GLSUBRPTP
+004400         ORGANIZATION IS SEQUENTIAL
+004500         FILE STATUS  IS WS-RPT-STATUS.
+004600
+004700/
+004800*****************************************************************
+004900* D A T A   D I V I S I O N                                     *
+005000*****************************************************************
+005100 DATA DIVISION.
+005200 FILE SECTION.
+005300
+005400 FD  SUB-FILE
+005500     LABEL RECORDS ARE STANDARD.
+005600     COPY GLSUBREC.
+005700
+005800 FD  COA-FILE
+005900     LABEL RECORDS ARE STANDARD.
+006000     COPY GLCOAREC.
+006100
+006200 FD  RPT-FILE
+006300     LABEL RECORDS ARE STANDARD
+006400     RECORDING MODE IS F.
+006500     COPY GLSUBPRT.
+006600
+006700/
+006800*****************************************************************
+006900* W O R K I N G   S T O R A G E   S E C T I O N                 *
+007000*****************************************************************
+007100 WORKING-STORAGE SECTION.
+007200
+007300 77  WS-SUB-STATUS              PIC X(02) VALUE SPACES.
+007400     88  WS-SUB-OK                       VALUE "00".
+007500     88  WS-SUB-EOF                      VALUE "10".
+007600
+007700 77  WS-COA-STATUS              PIC X(02) VALUE SPACES.
+007800     88  WS-COA-OK                       VALUE "00".
+007900     88  WS-COA-NOTFOUND                 VALUE "23".
+008000
+008100 77  WS-RPT-STATUS              PIC X(02) VALUE SPACES.
+008200
+008300 77  WS-COA-FOUND-SW            PIC X(01) VALUE "N".
+008400     88  WS-COA-FOUND                    VALUE "Y".
+008500
+008600 77  WS-GL-BALANCE              PIC S9(09)V99 COMP-3 VALUE ZERO.
+008700 77  WS-VARIANCE                PIC S9(09)V99 COMP-3 VALUE ZERO.
+008800
+008900 77  WS-LEDGER-CNT              PIC 9(07) BINARY VALUE ZERO.
+009000 77  WS-EXCEPTION-CNT           PIC 9(07) BINARY VALUE ZERO.
+009100
+009200 01  WS-DETAIL-LINE.
+009250     05  WS-DTL-CO-CODE         PIC X(03).
+009300     05  FILLER                 PIC X(02) VALUE SPACES.
+009400     05  WS-DTL-LEDGER          PIC X(04).
+009500     05  FILLER                 PIC X(02) VALUE SPACES.
+009600     05  WS-DTL-ACCT-NO         PIC 9(06).
+009700     05  FILLER                 PIC X(02) VALUE SPACES.
+009800     05  WS-DTL-SUB-TOTAL       PIC -(9)9.99.
+009900     05  FILLER                 PIC X(02) VALUE SPACES.
+010000     05  WS-DTL-GL-BALANCE      PIC -(9)9.99.
+010100     05  FILLER                 PIC X(02) VALUE SPACES.
+010200     05  WS-DTL-STATUS          PIC X(14).
+010300
+010400/
+010500*****************************************************************
+010600* P R O C E D U R E   D I V I S I O N                           *
+010700*****************************************************************
+010800 PROCEDURE DIVISION.
+010900
+011000*****************************************************************
+011100* 0000-MAINLINE                                                 *
+011200*****************************************************************
+011300 0000-MAINLINE.
+011400     PERFORM 1000-INITIALIZE          THRU 1000-EXIT.
+011500     PERFORM 2000-RECONCILE-ONE       THRU 2000-EXIT
+011600         UNTIL WS-SUB-EOF.
+011700     PERFORM 8000-PRINT-SUMMARY       THRU 8000-EXIT.
+011800     PERFORM 9000-TERMINATE           THRU 9000-EXIT.
+011900     GO TO 9999-EXIT.
+012000
+012100*****************************************************************
+012200* 1000-INITIALIZE - OPEN THE FILES, PRINT THE REPORT HEADING    *
+012300*                   LINES AND POSITION AT THE FIRST CONTROL ROW *
+012400*****************************************************************
+012500 1000-INITIALIZE.
+012600     OPEN INPUT  SUB-FILE.
+012700     OPEN INPUT  COA-FILE.
+012800     OPEN OUTPUT RPT-FILE.
+012900
+013000     MOVE SPACES                  TO  GLSUBP-RECORD.
+013050     MOVE "SUBSIDIARY LEDGER RECONCILIATION REPORT"
+013100                                   TO  GLSUBP-RECORD.
+013200     WRITE GLSUBP-RECORD.
+013300
+013400     MOVE SPACES                  TO  GLSUBP-RECORD.
+013500     WRITE GLSUBP-RECORD.
+013600
+013700     MOVE SPACES                  TO  GLSUBP-RECORD.
+013800     MOVE "CO  LDGR  ACCT    SUB TOTAL     GL BALANCE   STATUS"
+013900                                   TO  GLSUBP-RECORD.
+014000     WRITE GLSUBP-RECORD.
+014100
+014200     MOVE LOW-VALUES              TO  GLSUB-KEY.
+014300     START SUB-FILE
+014400         KEY IS NOT LESS THAN GLSUB-KEY
+014500         INVALID KEY
+014600             MOVE "10"            TO  WS-SUB-STATUS.
+014700
+014800     IF  WS-SUB-OK
+014900         PERFORM 2100-READ-NEXT-SUB THRU 2100-EXIT.
+015000 1000-EXIT.
+015100     EXIT.
+015200
+015300*****************************************************************
+015400* 2000-RECONCILE-ONE - LOOK UP THE CONTROL ACCOUNT AND COMPARE  *
+015500*                      THE SUBLEDGER TOTAL TO THE GL BALANCE    *
+015600*****************************************************************
+015700 2000-RECONCILE-ONE.
+015800     PERFORM 2200-LOOKUP-COA          THRU 2200-EXIT.
+015900     PERFORM 2300-PRINT-RECON-LINE    THRU 2300-EXIT.
+016000     ADD 1                        TO  WS-LEDGER-CNT.
+016100
+016200     PERFORM 2100-READ-NEXT-SUB       THRU 2100-EXIT.
+016300 2000-EXIT.
+016400     EXIT.
+016500
+016600*****************************************************************
+016700* 2100-READ-NEXT-SUB - READ THE NEXT CONTROL ROW IN KEY SEQUENCE*
+016800*****************************************************************
+016900 2100-READ-NEXT-SUB.
+017000     READ SUB-FILE NEXT RECORD
+017100         AT END
+017200             MOVE "10"            TO  WS-SUB-STATUS.
+017300 2100-EXIT.
+017400     EXIT.
+017500
+017600*****************************************************************
+017700* 2200-LOOKUP-COA - READ THE CONTROL ACCOUNT OFF THE CHART OF   *
+017800*                   ACCOUNTS MASTER                             *
+017900*****************************************************************
+018000 2200-LOOKUP-COA.
+018100     MOVE "N"                     TO  WS-COA-FOUND-SW.
+018200     MOVE 0                       TO  WS-GL-BALANCE.
+018250     MOVE GLSUB-CO-CODE           TO  GLCOA-CO-CODE.
+018300     MOVE GLSUB-CTL-ACCT-NO       TO  GLCOA-ACCT-NO.
+018400
+018500     READ COA-FILE
+018600         INVALID KEY
+018700             GO TO 2200-EXIT.
+018800
+018900     MOVE "Y"                     TO  WS-COA-FOUND-SW.
+019000     MOVE GLCOA-CURR-BAL          TO  WS-GL-BALANCE.
+019100 2200-EXIT.
+019200     EXIT.
+019300
+019400*****************************************************************
+019500* 2300-PRINT-RECON-LINE - PRINT ONE LINE SHOWING WHETHER THE    *
+019600*                         SUBLEDGER AND GL TOTALS TIE OUT        *
+019700*****************************************************************
+019800 2300-PRINT-RECON-LINE.
+019900     MOVE SPACES                  TO  WS-DETAIL-LINE.
+019950     MOVE GLSUB-CO-CODE           TO  WS-DTL-CO-CODE.
+020000     MOVE GLSUB-LEDGER-CODE       TO  WS-DTL-LEDGER.
+020100     MOVE GLSUB-CTL-ACCT-NO       TO  WS-DTL-ACCT-NO.
+020200     MOVE GLSUB-CTL-TOTAL         TO  WS-DTL-SUB-TOTAL.
+020300     MOVE WS-GL-BALANCE           TO  WS-DTL-GL-BALANCE.
+020400
+020500     IF  NOT WS-COA-FOUND
+020600         MOVE "NO GL ACCOUNT"     TO  WS-DTL-STATUS
+020700         ADD 1                    TO  WS-EXCEPTION-CNT
+020800     ELSE
+020900         SUBTRACT WS-GL-BALANCE   FROM GLSUB-CTL-TOTAL
+021000                                  GIVING WS-VARIANCE
+021100         IF  WS-VARIANCE IS EQUAL TO ZERO
+021200             MOVE "IN BALANCE"    TO  WS-DTL-STATUS
+021300         ELSE
+021400             MOVE "*** OUT OF BAL" TO  WS-DTL-STATUS
+021500             ADD 1                TO  WS-EXCEPTION-CNT
+021600         END-IF
+021700     END-IF.
+021800
+021900     MOVE WS-DETAIL-LINE          TO  GLSUBP-RECORD.
+022000     WRITE GLSUBP-RECORD.
+022100 2300-EXIT.
+022200     EXIT.
+022300
+022400*****************************************************************
+022500* 8000-PRINT-SUMMARY - PRINT THE COUNT OF CONTROL ACCOUNTS       *
+022600*                      CHECKED AND HOW MANY DID NOT TIE OUT      *
+022700*****************************************************************
+022800 8000-PRINT-SUMMARY.
+022900     MOVE SPACES                  TO  GLSUBP-RECORD.
+023000     WRITE GLSUBP-RECORD.
+023100
+023200     MOVE SPACES                  TO  GLSUBP-RECORD.
+023300     IF  WS-EXCEPTION-CNT IS EQUAL TO ZERO
+023400         MOVE "ALL SUBSIDIARY LEDGERS TIE OUT TO THE GL."
+023500                                   TO  GLSUBP-RECORD
+023600     ELSE
+023700         MOVE "*** SUBSIDIARY LEDGERS OUT OF BALANCE ***"
+023800                                   TO  GLSUBP-RECORD.
+023900     WRITE GLSUBP-RECORD.
+024000 8000-EXIT.
+024100     EXIT.
+024200
+024300*****************************************************************
+024400* 9000-TERMINATE - CLOSE ALL FILES                               *
+024500*****************************************************************
+024600 9000-TERMINATE.
+024700     CLOSE SUB-FILE.
+024800     CLOSE COA-FILE.
+024900     CLOSE RPT-FILE.
+025000 9000-EXIT.
+025100     EXIT.
+025200
+025300 9999-EXIT.
+025400     STOP RUN.
